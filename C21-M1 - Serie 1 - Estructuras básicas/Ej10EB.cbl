@@ -1,23 +1,96 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG10.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 WSC-MONTON-INICIAL   PIC 9(6).
-           01 WSC-IVA              PIC 9V9(2) VALUE 0.21.
-           01 WSC-IVA-CALCULADO    PIC 9(6).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY 'Ingrese un monto a calcular su IVA: '.
-           ACCEPT WSC-MONTON-INICIAL.
-
-           COMPUTE WSC-IVA-CALCULADO = WSC-MONTON-INICIAL * WSC-IVA.
-           DISPLAY 'El IVA es: ' WSC-IVA-CALCULADO.
-
-            STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG10.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           01 WSC-MONTO-ING        PIC X(6).
+           01 WSC-MONTON-INICIAL   PIC 9(6).
+           01 WSC-IVA              PIC 9V9(3).
+           01 WSC-IVA-CALCULADO    PIC 9(6).
+           01 WSC-MONTO-VALIDO     PIC X VALUE 'N'.
+               88 MONTO-ES-VALIDO  VALUE 'S'.
+
+           01 WSC-COD-CATEGORIA    PIC X(3).
+           01 WSC-CANT-CATEGORIAS  PIC 9(2) VALUE 0.
+           01 WSC-TABLA-IVA.
+               02 WSC-TABLA-IVA-ITEM OCCURS 1 TO 10 TIMES
+                                     DEPENDING ON WSC-CANT-CATEGORIAS
+                                     INDEXED BY WSC-IDX-IVA.
+                   03 WSC-COD-CAT-T  PIC X(3).
+                   03 WSC-TASA-T     PIC 9V9(3).
+           01 WSC-CATEGORIA-ENCONTRADA PIC X VALUE 'N'.
+               88 CATEGORIA-ENCONTRADA VALUE 'S'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-CARGAR-TABLA-IVA.
+           PERFORM 2000-PEDIR-MONTO UNTIL MONTO-ES-VALIDO.
+           PERFORM 3000-PEDIR-CATEGORIA.
+           PERFORM 4000-CALCULAR-IVA.
+
+           IF CATEGORIA-ENCONTRADA
+               DISPLAY 'El IVA es: ' WSC-IVA-CALCULADO
+           ELSE
+               DISPLAY 'Categoría de impuesto inexistente: '
+                       WSC-COD-CATEGORIA
+           END-IF.
+
+           STOP RUN.
+
+       1000-CARGAR-TABLA-IVA.
+           ADD 1 TO WSC-CANT-CATEGORIAS
+           MOVE 'GEN' TO WSC-COD-CAT-T(WSC-CANT-CATEGORIAS)
+           MOVE 0.21 TO WSC-TASA-T(WSC-CANT-CATEGORIAS)
+
+           ADD 1 TO WSC-CANT-CATEGORIAS
+           MOVE 'RED' TO WSC-COD-CAT-T(WSC-CANT-CATEGORIAS)
+           MOVE 0.105 TO WSC-TASA-T(WSC-CANT-CATEGORIAS)
+
+           ADD 1 TO WSC-CANT-CATEGORIAS
+           MOVE 'EXE' TO WSC-COD-CAT-T(WSC-CANT-CATEGORIAS)
+           MOVE 0.00 TO WSC-TASA-T(WSC-CANT-CATEGORIAS).
+
+       2000-PEDIR-MONTO.
+           DISPLAY 'Ingrese un monto a calcular su IVA: '.
+           ACCEPT WSC-MONTO-ING.
+
+           IF WSC-MONTO-ING = SPACES
+               DISPLAY 'El monto no puede estar en blanco.'
+           ELSE
+               IF WSC-MONTO-ING NOT NUMERIC
+                   DISPLAY 'El monto debe ser numérico.'
+               ELSE
+                   MOVE WSC-MONTO-ING TO WSC-MONTON-INICIAL
+                   IF WSC-MONTON-INICIAL = 0
+                       DISPLAY 'El monto debe ser mayor a cero.'
+                   ELSE
+                       MOVE 'S' TO WSC-MONTO-VALIDO
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-PEDIR-CATEGORIA.
+           DISPLAY 'Ingrese la categoría de impuesto '
+                   '(GEN=General, RED=Reducida, EXE=Exenta): '.
+           ACCEPT WSC-COD-CATEGORIA.
+
+       4000-CALCULAR-IVA.
+           MOVE 'N' TO WSC-CATEGORIA-ENCONTRADA
+           SET WSC-IDX-IVA TO 1
+           SEARCH WSC-TABLA-IVA-ITEM
+               VARYING WSC-IDX-IVA
+               AT END CONTINUE
+               WHEN WSC-COD-CAT-T(WSC-IDX-IVA) = WSC-COD-CATEGORIA
+                   MOVE 'S' TO WSC-CATEGORIA-ENCONTRADA
+                   MOVE WSC-TASA-T(WSC-IDX-IVA) TO WSC-IVA
+           END-SEARCH
+
+           IF CATEGORIA-ENCONTRADA
+               COMPUTE WSC-IVA-CALCULADO =
+                   WSC-MONTON-INICIAL * WSC-IVA
+           END-IF.
