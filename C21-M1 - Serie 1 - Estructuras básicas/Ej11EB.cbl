@@ -1,20 +1,51 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG11.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 FECHA PIC X(10).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE '2006-04-18' TO FECHA.
-            DISPLAY 'AÑO: ' FECHA(1:4).
-            DISPLAY 'MES: ' FECHA(6:2).
-            DISPLAY 'DIA: ' FECHA(9:2).
-
-            STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG11.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           01 FECHA PIC X(10).
+           01 FECHA-ING PIC X(10).
+           01 WS-FECHA-SISTEMA PIC 9(8).
+           01 WS-FORMATO PIC 9 VALUE 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'Ingrese fecha en formato AAAA-MM-DD '
+                    '(en blanco para usar la fecha actual): '.
+            ACCEPT FECHA-ING.
+
+            IF FECHA-ING = SPACES
+                MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-SISTEMA
+                STRING WS-FECHA-SISTEMA(1:4) '-'
+                       WS-FECHA-SISTEMA(5:2) '-'
+                       WS-FECHA-SISTEMA(7:2)
+                       DELIMITED BY SIZE INTO FECHA
+            ELSE
+                MOVE FECHA-ING TO FECHA
+            END-IF.
+
+            DISPLAY 'Formato de salida: '
+            DISPLAY '1 = ISO (AAAA-MM-DD)'
+            DISPLAY '2 = DD-MM-AAAA'
+            DISPLAY '3 = DD/MM/AAAA'
+            ACCEPT WS-FORMATO.
+
+            EVALUATE WS-FORMATO
+                WHEN 1
+                    DISPLAY FECHA(1:4) '-' FECHA(6:2) '-' FECHA(9:2)
+                WHEN 2
+                    DISPLAY FECHA(9:2) '-' FECHA(6:2) '-' FECHA(1:4)
+                WHEN 3
+                    DISPLAY FECHA(9:2) '/' FECHA(6:2) '/' FECHA(1:4)
+                WHEN OTHER
+                    DISPLAY 'AÑO: ' FECHA(1:4)
+                    DISPLAY 'MES: ' FECHA(6:2)
+                    DISPLAY 'DIA: ' FECHA(9:2)
+            END-EVALUATE.
+
+            STOP RUN.
