@@ -1,19 +1,50 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG12.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 FECHA PIC X(10).
-           01 GUION1   PIC X VALUE '-'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE '2006-04-18' TO FECHA.
-            DISPLAY 'Fecha: '
-            DISPLAY FECHA(9:2) GUION1 FECHA(6:2) GUION1 FECHA(1:4).
-            STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG12.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           01 FECHA PIC X(10).
+           01 FECHA-ING PIC X(10).
+           01 WS-FECHA-SISTEMA PIC 9(8).
+           01 WS-FORMATO PIC 9 VALUE 2.
+           01 GUION1   PIC X VALUE '-'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'Ingrese fecha en formato AAAA-MM-DD '
+                    '(en blanco para usar la fecha actual): '.
+            ACCEPT FECHA-ING.
+
+            IF FECHA-ING = SPACES
+                MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-SISTEMA
+                STRING WS-FECHA-SISTEMA(1:4) '-'
+                       WS-FECHA-SISTEMA(5:2) '-'
+                       WS-FECHA-SISTEMA(7:2)
+                       DELIMITED BY SIZE INTO FECHA
+            ELSE
+                MOVE FECHA-ING TO FECHA
+            END-IF.
+
+            DISPLAY 'Formato de salida: '
+            DISPLAY '1 = ISO (AAAA-MM-DD)'
+            DISPLAY '2 = DD-MM-AAAA'
+            DISPLAY '3 = DD/MM/AAAA'
+            ACCEPT WS-FORMATO.
+
+            DISPLAY 'Fecha: '
+            EVALUATE WS-FORMATO
+                WHEN 1
+                    DISPLAY FECHA(1:4) GUION1 FECHA(6:2) GUION1
+                            FECHA(9:2)
+                WHEN 3
+                    DISPLAY FECHA(9:2) '/' FECHA(6:2) '/' FECHA(1:4)
+                WHEN OTHER
+                    DISPLAY FECHA(9:2) GUION1 FECHA(6:2) GUION1
+                            FECHA(1:4)
+            END-EVALUATE.
+            STOP RUN.
