@@ -4,43 +4,204 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANSACCIONES ASSIGN TO  '..\TRANSAC.DAT'
+           SELECT TRANS-CRUDO ASSIGN TO  '..\TRANSAC.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-TRANS-CRUDO.
+
+           SELECT CLIENTES-CRUDO ASSIGN TO  '..\CLIENTES.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-CLIENTE-CRUDO.
+
+           SELECT SORT-TRANS ASSIGN TO  'TRANWORK.TMP'.
+
+           SELECT SORT-CLIENTES ASSIGN TO  'CLIWORK.TMP'.
+
+           SELECT TRANSACCIONES ASSIGN TO  '..\TRANSORD.DAT'
                          ORGANIZATION IS SEQUENTIAL
                          ACCESS MODE  IS SEQUENTIAL
                          FILE STATUS  IS FS-TRANS.
 
-           SELECT CLIENTES ASSIGN TO  '..\CLIENTES.DAT'
+           SELECT CLIENTES ASSIGN TO  '..\CLIEORD.DAT'
                          ORGANIZATION IS SEQUENTIAL
                          ACCESS MODE  IS SEQUENTIAL
                          FILE STATUS  IS FS-CLIENTE.
 
-           SELECT RESULTADOS ASSIGN TO  '..\CLIENTES.DAT'
+           SELECT RESULTADOS ASSIGN TO  '..\RESULT.DAT'
                          ORGANIZATION IS SEQUENTIAL
                          ACCESS MODE  IS SEQUENTIAL
                          FILE STATUS  IS FS-RESULT.
 
+           SELECT EXCEPCIONES ASSIGN TO  '..\EXCEPCIO.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-EXCEP.
+
+           SELECT JOBLOG ASSIGN TO  '..\JOBLOG.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-JOBLOG.
+
+           SELECT REPORTE ASSIGN TO  '..\REPORTE.DAT'
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-REPORTE.
+
+           SELECT CHECKPNT ASSIGN TO  '..\CHECKPNT.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-CHECKPNT.
+
+           SELECT RUNCTL ASSIGN TO  '..\RUNCTL.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-RUNCTL.
+
+           SELECT RUNSTAT ASSIGN TO  '..\RUNSTAT.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-RUNSTAT.
+
+           SELECT NOMBRE-ANT ASSIGN TO  '..\NOMBREANT.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-NOMBRE-ANT.
+
+           SELECT NOMBRE-NUEVO ASSIGN TO  '..\NOMBRENV.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-NOMBRE-NVO.
+
+           SELECT CAMBIONOM ASSIGN TO  '..\CAMBIONOM.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-CAMBIONOM.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-CRUDO.
+       01  REG-TRANS-CRUDO.
+           02 NRO-CLIENTE-TC           PIC 9(7).
+           02 COD-SERVICIO-TC          PIC X(3).
+           02 IND-TRANS-TC             PIC X(1).
+           02 IMPORTE-TC               PIC S9(7)V99.
+
+       FD  CLIENTES-CRUDO.
+       01  REG-CLT-CRUDO.
+           02 NRO-CLIENTE-CC           PIC 9(7).
+           02 NYAR-CC                  PIC X(60).
+           02 COD-SERVICIO-CC          PIC X(3).
+           02 IMPORTE-CC               PIC 9(7)v99.
+
+       SD  SORT-TRANS.
+       01  REG-TRANS-SD.
+           02 SD-NRO-CLIENTE-T         PIC 9(7).
+           02 SD-COD-SERVICIO          PIC X(3).
+           02 SD-IND-TRANS             PIC X(1).
+           02 SD-IMPORTE-T             PIC S9(7)V99.
+
+       SD  SORT-CLIENTES.
+       01  REG-CLT-SD.
+           02 SD-NRO-CLIENTE-C         PIC 9(7).
+           02 SD-NYAR-C                PIC X(60).
+           02 SD-COD-SERVICIO-C        PIC X(3).
+           02 SD-IMPORTE-C             PIC 9(7)v99.
+
        FD  TRANSACCIONES.
        01  REG-TRANS.
            02 NRO-CLIENTE-T            PIC 9(7).
            02 COD-SERVICIO             PIC x(3).
-           02 IMPORTE-T                PIC 9(7)v99.
+           02 IND-TRANS                PIC X(1).
+              88 TRANS-DEBITO          VALUE 'D'.
+              88 TRANS-CREDITO         VALUE 'C'.
+           02 IMPORTE-T                PIC S9(7)v99.
 
        FD  CLIENTES.
        01  REG-CLT.
            02 NRO-CLIENTE-C            PIC 9(7).
            02 NYAR-C                   PIC X(60).
+           02 COD-SERVICIO-C           PIC X(3).
            02 IMPORTE-C                PIC 9(7)v99.
 
        FD  RESULTADOS.
        01  REG-RESULT.
            02 NRO-CLIENTE-R            PIC 9(7).
            02 NYAR-R                   PIC X(60).
-           02 IMPORTE-T-R                PIC 9(7)V99.
+           02 COD-SERVICIO-R           PIC X(3).
+           02 IMPORTE-T-R                PIC S9(7)V99.
            02 CANT-TR                  PIC 9(3).
+       01  REG-RESULT-TRAILER.
+           02 TIPO-REG-TR              PIC X(10).
+           02 CANT-CLIENTES-TR         PIC 9(7).
+           02 CANT-TRANS-TR            PIC 9(7).
+           02 IMPORTE-TOTAL-TR         PIC S9(9)V99.
+           02 RUN-ID-TR                PIC X(8).
+           02 FILLER                   PIC X(39).
+
+       FD  EXCEPCIONES.
+       01  REG-EXCEPCION.
+           02 NRO-CLIENTE-EX           PIC 9(7).
+           02 NYAR-EX                  PIC X(60).
+           02 COD-SERVICIO-EX          PIC X(3).
+           02 IMPORTE-EX               PIC S9(7)V99.
+           02 INFO-ER-EX               PIC X(25).
+
+       FD  JOBLOG.
+       01  REG-JOBLOG.
+           02 JL-PROGRAMA              PIC X(10).
+           02 JL-PARRAFO               PIC X(20).
+           02 JL-FILE-STATUS           PIC X(2).
+           02 JL-SEVERITY              PIC X(8).
+           02 JL-TIMESTAMP             PIC X(21).
+           02 JL-MENSAJE               PIC X(40).
+
+       FD  REPORTE.
+       01  LIN-REPORTE                 PIC X(80).
+
+       FD  CHECKPNT.
+       01  REG-CHECKPNT.
+           02 CK-CLIENTE               PIC 9(7).
+           02 CK-SERVICIO              PIC X(3).
+           02 CK-TIMESTAMP             PIC X(21).
+
+       FD  RUNCTL.
+       01  REG-RUNCTL.
+           02 RC-FECHA                 PIC X(8).
+           02 RC-TIMESTAMP             PIC X(21).
+
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB                   PIC X(10).
+           02 RS-INICIO                PIC X(21).
+           02 RS-FIN                   PIC X(21).
+           02 RS-CANT-ENTRADA          PIC 9(7).
+           02 RS-CANT-SALIDA           PIC 9(7).
+           02 RS-ESTADO                PIC X(10).
+
+       FD  NOMBRE-ANT.
+       01  REG-NOMBRE-ANT.
+           02 NA-NRO-CLIENTE           PIC 9(7).
+           02 NA-COD-SERVICIO          PIC X(3).
+           02 NA-NYAR                  PIC X(60).
+
+       FD  NOMBRE-NUEVO.
+       01  REG-NOMBRE-NUEVO.
+           02 NN-NRO-CLIENTE           PIC 9(7).
+           02 NN-COD-SERVICIO          PIC X(3).
+           02 NN-NYAR                  PIC X(60).
+
+       FD  CAMBIONOM.
+       01  REG-CAMBIONOM.
+           02 CN-NRO-CLIENTE           PIC 9(7).
+           02 CN-COD-SERVICIO          PIC X(3).
+           02 CN-NYAR-ANTERIOR         PIC X(60).
+           02 CN-NYAR-NUEVO            PIC X(60).
+           02 CN-FECHA                 PIC X(8).
 
        WORKING-STORAGE SECTION.
+       01  FS-TRANS-CRUDO               PIC X(2).
+       01  FS-CLIENTE-CRUDO             PIC X(2).
        01  FS-TRANS                    PIC X(2).
            88 FS-TRANS-OK          VALUE "00".
            88 FS-TRANS-EOF         VALUE "10".
@@ -49,16 +210,132 @@
            88 FS-CTE-EOF           VALUE "10".
        01  FS-RESULT                   PIC X(2).
            88 FS-RESULT-OK         VALUE "00".
+       01  FS-EXCEP                    PIC X(2).
+           88 FS-EXCEP-OK          VALUE "00".
+       01  FS-JOBLOG                   PIC X(2).
+           88 FS-JOBLOG-OK         VALUE "00".
+       01  FS-REPORTE                  PIC X(2).
+           88 FS-REPORTE-OK        VALUE "00".
+       01  FS-CHECKPNT                 PIC X(2).
+           88 FS-CHECKPNT-OK       VALUE "00".
+           88 FS-CHECKPNT-EOF      VALUE "10".
+           88 FS-CHECKPNT-NOFILE   VALUE "35".
+       01  FS-RUNCTL                   PIC X(2).
+           88 FS-RUNCTL-OK         VALUE "00".
+           88 FS-RUNCTL-EOF        VALUE "10".
        01  INFO-ER                     PIC X(25).
 
-       01  IMPORTE-SUMA                PIC 9(7).
+       01  WS-FECHA-HOY                PIC X(8).
+       01  WS-PARM                     PIC X(8) VALUE SPACES.
+           88 FORZAR-RERUN         VALUE 'FORZAR'.
+           88 MODO-SIMULACION      VALUE 'SIMULAR'.
+       01  WS-YA-PROCESADO             PIC X VALUE 'N'.
+           88 YA-PROCESADO         VALUE 'S' FALSE 'N'.
+
+       01  WS-CKPT-CLIENTE             PIC 9(7) VALUE 0.
+       01  WS-CKPT-SERVICIO            PIC X(3) VALUE SPACES.
+       01  WS-MODO-RESTART             PIC X VALUE 'N'.
+           88 MODO-RESTART         VALUE 'S' FALSE 'N'.
+
+       01  WS-IMPORTE-LIMITE           PIC 9(7)V99 VALUE 99999.99.
+       01  WS-MONTOS-VALIDOS           PIC X VALUE 'S'.
+           88 MONTOS-VALIDOS       VALUE 'S' FALSE 'N'.
+
+       01  LIN-ENCABEZADO-1.
+           02 FILLER              PIC X(10) VALUE 'F112EVAL'.
+           02 FILLER              PIC X(20) VALUE ' LISTADO FACTURAS'.
+           02 FILLER              PIC X(8)  VALUE 'PAGINA: '.
+           02 LE1-PAGINA          PIC ZZZ9.
+       01  LIN-ENCABEZADO-2.
+           02 FILLER              PIC X(10) VALUE 'CLIENTE'.
+           02 FILLER              PIC X(3)  VALUE SPACES.
+           02 FILLER              PIC X(30) VALUE 'NOMBRE'.
+           02 FILLER              PIC X(4)  VALUE 'SERV'.
+           02 FILLER              PIC X(4)  VALUE SPACES.
+           02 FILLER              PIC X(13) VALUE 'IMPORTE'.
+           02 FILLER              PIC X(5)  VALUE 'TRAN'.
+       01  LIN-DETALLE.
+           02 LD-CLIENTE          PIC Z(6)9.
+           02 FILLER              PIC X(3)  VALUE SPACES.
+           02 LD-NOMBRE           PIC X(30).
+           02 FILLER              PIC X(2)  VALUE SPACES.
+           02 LD-SERVICIO         PIC X(3).
+           02 FILLER              PIC X(5)  VALUE SPACES.
+           02 LD-IMPORTE          PIC -Z(6)9.99.
+           02 FILLER              PIC X(4)  VALUE SPACES.
+           02 LD-TRAN             PIC ZZ9.
+       01  LIN-TOTAL-PAGINA.
+           02 FILLER              PIC X(20) VALUE 'TOTAL PAGINA: '.
+           02 LT-IMPORTE          PIC -Z(8)9.99.
+       01  LIN-TOTAL-FINAL.
+           02 FILLER              PIC X(20) VALUE 'TOTAL GENERAL: '.
+           02 LTF-IMPORTE         PIC -Z(8)9.99.
+
+       01  WS-NRO-PAGINA               PIC 9(4) VALUE 0.
+       01  WS-LINEAS-PAGINA            PIC 9(3) VALUE 0.
+       01  WS-MAX-LINEAS-PAGINA        PIC 9(3) VALUE 60.
+       01  WS-TOTAL-PAGINA             PIC S9(9)V99 VALUE 0.
+
+       01  IMPORTE-SUMA                PIC S9(7)V99.
 
        01  CTE-LDOS                    PIC 9(2).
        01  CTE-NO-LDOS                 PIC 9(2).
 
        01  CTE-ANTERIOR                PIC 9(7).
+       01  SERV-ANTERIOR               PIC X(3).
+       01  CTE-SIN-T                   PIC 9(7).
        01  CANT-TRANS                  PIC 9(2).
 
+       01  WS-KEY-C.
+           02 WS-KEY-C-CLI             PIC 9(7).
+           02 WS-KEY-C-SERV            PIC X(3).
+       01  WS-KEY-T.
+           02 WS-KEY-T-CLI             PIC 9(7).
+           02 WS-KEY-T-SERV            PIC X(3).
+
+       01  CANT-CLIENTES-TOTAL         PIC 9(7) VALUE 0.
+       01  CANT-TRANS-TOTAL            PIC 9(7) VALUE 0.
+       01  IMPORTE-GRAN-TOTAL          PIC S9(9)V99 VALUE 0.
+       01  WS-RESULT-ABIERTO           PIC X VALUE 'N'.
+           88 RESULTADOS-ABIERTO       VALUE 'S'.
+       01  WS-EXCEP-ABIERTO            PIC X VALUE 'N'.
+           88 EXCEPCIONES-ABIERTO      VALUE 'S'.
+       01  WS-JOBLOG-ABIERTO           PIC X VALUE 'N'.
+           88 JOBLOG-ABIERTO           VALUE 'S'.
+       01  WS-REPORTE-ABIERTO          PIC X VALUE 'N'.
+           88 REPORTE-ABIERTO          VALUE 'S'.
+       01  WS-CHECKPNT-ABIERTO         PIC X VALUE 'N'.
+           88 CHECKPNT-ABIERTO         VALUE 'S'.
+       01  WS-RUNCTL-ABIERTO           PIC X VALUE 'N'.
+           88 RUNCTL-ABIERTO           VALUE 'S'.
+       01  FS-RUNSTAT                  PIC X(2).
+           88 FS-RUNSTAT-OK        VALUE "00".
+       01  WS-RUNSTAT-ABIERTO          PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO          VALUE 'S'.
+       01  WS-HORA-INICIO              PIC X(21).
+       01  WS-ESTADO-FINAL             PIC X(10) VALUE 'OK'.
+
+       01  FS-NOMBRE-ANT               PIC X(2).
+           88 FS-NOMBRE-ANT-OK     VALUE "00".
+       01  FIN-NOMBRE-ANT              PIC X VALUE 'N'.
+       01  FS-NOMBRE-NVO               PIC X(2).
+           88 FS-NOMBRE-NVO-OK     VALUE "00".
+       01  WS-NOMBRE-NVO-ABIERTO       PIC X VALUE 'N'.
+           88 NOMBRE-NVO-ABIERTO       VALUE 'S'.
+       01  FS-CAMBIONOM                PIC X(2).
+           88 FS-CAMBIONOM-OK      VALUE "00".
+       01  WS-CAMBIONOM-ABIERTO        PIC X VALUE 'N'.
+           88 CAMBIONOM-ABIERTO        VALUE 'S'.
+
+       01  CANT-NOM-ANT                PIC 9(5) VALUE 0.
+       01  TABLA-NOM-ANT.
+           02 TABLA-NOM-ANT-ITEM OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON CANT-NOM-ANT
+                                 INDEXED BY IDX-NOM-ANT.
+               03 TNA-NRO-CLIENTE      PIC 9(7).
+               03 TNA-COD-SERVICIO     PIC X(3).
+               03 TNA-NYAR             PIC X(60).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 10000-INICIO.
@@ -66,17 +343,57 @@
            PERFORM 30000-FINAL.
 
        10000-INICIO.
+           ACCEPT WS-PARM FROM COMMAND-LINE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG-OK
+               SET JOBLOG-ABIERTO TO TRUE
+           END-IF
+
+           OPEN EXTEND RUNSTAT.
+           IF FS-RUNSTAT-OK
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
+           PERFORM 13000-CHEQ-RERUN
+
+           OPEN EXTEND RUNCTL.
+           IF FS-RUNCTL-OK
+               SET RUNCTL-ABIERTO TO TRUE
+           END-IF
+
+           PERFORM 12000-LEER-CHECKPOINT
+
+           PERFORM 14000-CARGAR-NOMBRES-ANT
+
+           OPEN EXTEND CHECKPNT.
+           IF FS-CHECKPNT-OK
+               SET CHECKPNT-ABIERTO TO TRUE
+           END-IF
+
+           PERFORM 11000-ORDENAR
+
            OPEN INPUT TRANSACCIONES.
            IF NOT FS-TRANS-OK
                DISPLAY 'ERROR AL ABRIR ARCHIVO SERVICIOS'
                DISPLAY 'FILE STATUS ' FS-TRANS
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-TRANS TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR TRANSACCIONES' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
            END-IF
 
            OPEN INPUT CLIENTES.
-           IF NOT FS-TRANS-OK
-               DISPLAY 'ERROR AL ABRIR ARCHIVO SERVICIOS'
+           IF NOT FS-CTE-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO CLIENTES'
                DISPLAY 'FILE STATUS ' FS-CLIENTE
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-CLIENTE TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR CLIENTES' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
            END-IF
 
@@ -84,7 +401,66 @@
            IF NOT FS-RESULT-OK
                DISPLAY 'ERROR AL ABRIR ARCHIVO CUENTAS'
                DISPLAY 'FILE STATUS ' FS-RESULT
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-RESULT TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR RESULTADOS' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM  30000-FINAL
+           ELSE
+               SET RESULTADOS-ABIERTO TO TRUE
+           END-IF
+
+           OPEN OUTPUT EXCEPCIONES.
+           IF NOT FS-EXCEP-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO EXCEPCIONES'
+               DISPLAY 'FILE STATUS ' FS-EXCEP
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-EXCEP TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR EXCEPCIONES' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+           ELSE
+               SET EXCEPCIONES-ABIERTO TO TRUE
+           END-IF
+
+           OPEN OUTPUT REPORTE.
+           IF NOT FS-REPORTE-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO REPORTE'
+               DISPLAY 'FILE STATUS ' FS-REPORTE
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-REPORTE TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR REPORTE' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+           ELSE
+               SET REPORTE-ABIERTO TO TRUE
+               PERFORM 83000-IMPRIMIR-ENCABEZADO
+           END-IF
+
+           OPEN OUTPUT NOMBRE-NUEVO.
+           IF NOT FS-NOMBRE-NVO-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO NOMBRE-NUEVO'
+               DISPLAY 'FILE STATUS ' FS-NOMBRE-NVO
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-NOMBRE-NVO TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR NOMBRE-NUEVO' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+           ELSE
+               SET NOMBRE-NVO-ABIERTO TO TRUE
+           END-IF
+
+           OPEN OUTPUT CAMBIONOM.
+           IF NOT FS-CAMBIONOM-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO CAMBIONOM'
+               DISPLAY 'FILE STATUS ' FS-CAMBIONOM
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-CAMBIONOM TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR CAMBIONOM' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+           ELSE
+               SET CAMBIONOM-ABIERTO TO TRUE
            END-IF
 
            PERFORM 25000-LEER-CTES
@@ -97,60 +473,374 @@
                DISPLAY 'ARCHIVO VACIO'
            END-IF.
 
+       11000-ORDENAR.
+           SORT SORT-TRANS
+               ON ASCENDING KEY SD-NRO-CLIENTE-T SD-COD-SERVICIO
+               USING TRANS-CRUDO
+               GIVING TRANSACCIONES
+           IF FS-TRANS-CRUDO NOT = '00'
+              AND FS-TRANS-CRUDO NOT = '10'
+               DISPLAY 'ERROR AL ORDENAR TRANSACCIONES'
+               MOVE '11000-ORDENAR' TO JL-PARRAFO
+               MOVE FS-TRANS-CRUDO TO JL-FILE-STATUS
+               MOVE 'ERROR AL ORDENAR TRANSACCIONES' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+           END-IF
+
+           SORT SORT-CLIENTES
+               ON ASCENDING KEY SD-NRO-CLIENTE-C SD-COD-SERVICIO-C
+               USING CLIENTES-CRUDO
+               GIVING CLIENTES
+           IF FS-CLIENTE-CRUDO NOT = '00'
+              AND FS-CLIENTE-CRUDO NOT = '10'
+               DISPLAY 'ERROR AL ORDENAR CLIENTES'
+               MOVE '11000-ORDENAR' TO JL-PARRAFO
+               MOVE FS-CLIENTE-CRUDO TO JL-FILE-STATUS
+               MOVE 'ERROR AL ORDENAR CLIENTES' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+           END-IF.
+
+       13000-CHEQ-RERUN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY
+           OPEN INPUT RUNCTL
+           IF FS-RUNCTL-OK
+               PERFORM UNTIL FS-RUNCTL-EOF
+                   READ RUNCTL
+                       AT END
+                           SET FS-RUNCTL-EOF TO TRUE
+                       NOT AT END
+                           IF RC-FECHA = WS-FECHA-HOY
+                               SET YA-PROCESADO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RUNCTL
+           END-IF
+           IF YA-PROCESADO AND NOT FORZAR-RERUN AND NOT MODO-SIMULACION
+               DISPLAY 'LOTE DE HOY YA PROCESADO, USE PARM FORZAR'
+               MOVE '13000-CHEQ-RERUN' TO JL-PARRAFO
+               MOVE SPACES TO JL-FILE-STATUS
+               MOVE 'RUN-ID YA PROCESADO' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+           END-IF.
+
+       12000-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPNT.
+           IF FS-CHECKPNT-OK
+               PERFORM UNTIL FS-CHECKPNT-EOF
+                   READ CHECKPNT
+                       AT END
+                           SET FS-CHECKPNT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CK-CLIENTE TO WS-CKPT-CLIENTE
+                           MOVE CK-SERVICIO TO WS-CKPT-SERVICIO
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPNT
+               IF WS-CKPT-CLIENTE > 0
+                   SET MODO-RESTART TO TRUE
+                   DISPLAY 'REINICIANDO DESDE CHECKPOINT CLIENTE '
+                           WS-CKPT-CLIENTE ' SERVICIO ' WS-CKPT-SERVICIO
+               END-IF
+           END-IF.
+
+       14000-CARGAR-NOMBRES-ANT.
+           OPEN INPUT NOMBRE-ANT.
+           IF FS-NOMBRE-ANT-OK
+               PERFORM UNTIL FIN-NOMBRE-ANT = 'S'
+                   READ NOMBRE-ANT
+                       AT END
+                           MOVE 'S' TO FIN-NOMBRE-ANT
+                       NOT AT END
+                           ADD 1 TO CANT-NOM-ANT
+                           MOVE NA-NRO-CLIENTE
+                               TO TNA-NRO-CLIENTE(CANT-NOM-ANT)
+                           MOVE NA-COD-SERVICIO
+                               TO TNA-COD-SERVICIO(CANT-NOM-ANT)
+                           MOVE NA-NYAR TO TNA-NYAR(CANT-NOM-ANT)
+                   END-READ
+               END-PERFORM
+               CLOSE NOMBRE-ANT
+           END-IF.
+
        20000-PROCESO.
            MOVE 0 TO CANT-TRANS.
+           MOVE 0 TO IMPORTE-SUMA.
            EVALUATE TRUE
-               WHEN NRO-CLIENTE-C = NRO-CLIENTE-T
+               WHEN WS-KEY-C = WS-KEY-T
                   PERFORM 65000-IGUALDAD UNTIL FS-TRANS = "10"
-                          OR NRO-CLIENTE-T NOT = NRO-CLIENTE-C
+                          OR WS-KEY-T NOT = WS-KEY-C
                   MOVE NRO-CLIENTE-C TO NRO-CLIENTE-R
                   MOVE NYAR-C TO NYAR-R
+                  MOVE WS-KEY-C-SERV TO COD-SERVICIO-R
                   MOVE IMPORTE-SUMA TO IMPORTE-T-R
                   MOVE CANT-TRANS TO CANT-TR
-                  PERFORM 60000-GRABAR
+                  IF MODO-RESTART AND NRO-CLIENTE-C = WS-CKPT-CLIENTE
+                          AND COD-SERVICIO-C = WS-CKPT-SERVICIO
+                      SET MODO-RESTART TO FALSE
+                  ELSE
+                      IF NOT MODO-RESTART
+                          PERFORM 60000-GRABAR
+                      END-IF
+                  END-IF
                   MOVE NRO-CLIENTE-C TO CTE-ANTERIOR
-               WHEN  NRO-CLIENTE-C > NRO-CLIENTE-T
+                  MOVE COD-SERVICIO-C TO SERV-ANTERIOR
+               WHEN  WS-KEY-C > WS-KEY-T
                      MOVE ' CLIENTE SIN TRANSACCION ' TO INFO-ER
+                     PERFORM 70000-GRABAR-EXCEPCION
                      PERFORM 26000-LEER-TRANS
                      MOVE NRO-CLIENTE-C TO CTE-SIN-T
-               WHEN NRO-CLIENTE-C < NRO-CLIENTE-T
+               WHEN WS-KEY-C < WS-KEY-T
                      MOVE ' TRANSACCION SIN CLIENTE ' TO INFO-ER
+                     PERFORM 70000-GRABAR-EXCEPCION
                      PERFORM 25000-LEER-CTES
                      PERFORM 66000-DUPLICADOS
            END-EVALUATE.
 
        25000-LEER-CTES.
            READ CLIENTES.
-           IF NOT FS-CTE-EOF AND FS-CTE-OK
+           IF NOT FS-CTE-EOF AND NOT FS-CTE-OK
                 DISPLAY 'ERROR LECTURA ARCHIVO SERVICIO'
+                MOVE '25000-LEER-CTES' TO JL-PARRAFO
+                MOVE FS-CLIENTE TO JL-FILE-STATUS
+                MOVE 'ERROR LECTURA CLIENTES' TO JL-MENSAJE
+                PERFORM 90000-LOG-ERROR
                 PERFORM 30000-FINAL
+           END-IF
+           IF FS-CTE-OK
+               MOVE NRO-CLIENTE-C TO WS-KEY-C-CLI
+               MOVE COD-SERVICIO-C TO WS-KEY-C-SERV
+               PERFORM 72000-VERIFICAR-CAMBIO-NOMBRE
+           ELSE
+               MOVE HIGH-VALUES TO WS-KEY-C
+           END-IF.
+
+       72000-VERIFICAR-CAMBIO-NOMBRE.
+           IF CANT-NOM-ANT > 0
+               SET IDX-NOM-ANT TO 1
+               SEARCH TABLA-NOM-ANT-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN TNA-NRO-CLIENTE(IDX-NOM-ANT) = NRO-CLIENTE-C
+                    AND TNA-COD-SERVICIO(IDX-NOM-ANT) = COD-SERVICIO-C
+                       IF TNA-NYAR(IDX-NOM-ANT) NOT = NYAR-C
+                           AND CAMBIONOM-ABIERTO
+                           MOVE NRO-CLIENTE-C TO CN-NRO-CLIENTE
+                           MOVE COD-SERVICIO-C TO CN-COD-SERVICIO
+                           MOVE TNA-NYAR(IDX-NOM-ANT)
+                               TO CN-NYAR-ANTERIOR
+                           MOVE NYAR-C TO CN-NYAR-NUEVO
+                           MOVE WS-FECHA-HOY TO CN-FECHA
+                           WRITE REG-CAMBIONOM
+                       END-IF
+               END-SEARCH
+           END-IF
+           IF NOMBRE-NVO-ABIERTO
+               MOVE NRO-CLIENTE-C TO NN-NRO-CLIENTE
+               MOVE COD-SERVICIO-C TO NN-COD-SERVICIO
+               MOVE NYAR-C TO NN-NYAR
+               WRITE REG-NOMBRE-NUEVO
            END-IF.
 
        26000-LEER-TRANS.
            READ TRANSACCIONES.
-           IF NOT FS-TRANS-EOF AND FS-TRANS-OK
+           IF NOT FS-TRANS-EOF AND NOT FS-TRANS-OK
                DISPLAY 'ERROR LECTURA ARCHIVO CTAS'
+               MOVE '26000-LEER-TRANS' TO JL-PARRAFO
+               MOVE FS-TRANS TO JL-FILE-STATUS
+               MOVE 'ERROR LECTURA TRANSACCIONES' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
            END-IF
            ADD 1 TO CANT-TRANS.
+           IF FS-TRANS-OK
+               ADD 1 TO CANT-TRANS-TOTAL
+               MOVE NRO-CLIENTE-T TO WS-KEY-T-CLI
+               MOVE COD-SERVICIO TO WS-KEY-T-SERV
+           ELSE
+               MOVE HIGH-VALUES TO WS-KEY-T
+           END-IF.
 
        60000-GRABAR.
-           WRITE REG-RESULT.
+           IF NOT MODO-SIMULACION
+               WRITE REG-RESULT
+           END-IF
+           ADD 1 TO CANT-CLIENTES-TOTAL.
+           ADD IMPORTE-T-R TO IMPORTE-GRAN-TOTAL.
+           PERFORM 84000-IMPRIMIR-DETALLE.
+           IF NOT MODO-SIMULACION
+               PERFORM 87000-GRABAR-CHECKPOINT
+           END-IF.
+
+       87000-GRABAR-CHECKPOINT.
+           IF CHECKPNT-ABIERTO
+               MOVE NRO-CLIENTE-R TO CK-CLIENTE
+               MOVE COD-SERVICIO-R TO CK-SERVICIO
+               MOVE FUNCTION CURRENT-DATE TO CK-TIMESTAMP
+               WRITE REG-CHECKPNT
+           END-IF.
 
        65000-IGUALDAD.
-           COMPUTE IMPORTE-SUMA = IMPORTE-SUMA + IMPORTE-C
+           PERFORM 65500-VALIDAR-MONTOS
+           IF MONTOS-VALIDOS
+               IF TRANS-CREDITO
+                   COMPUTE IMPORTE-SUMA =
+                           IMPORTE-SUMA + IMPORTE-C - IMPORTE-T
+               ELSE
+                   COMPUTE IMPORTE-SUMA =
+                           IMPORTE-SUMA + IMPORTE-C + IMPORTE-T
+               END-IF
+           END-IF
            PERFORM 25000-LEER-CTES
            PERFORM 26000-LEER-TRANS.
 
+       65500-VALIDAR-MONTOS.
+           SET MONTOS-VALIDOS TO TRUE
+           IF IMPORTE-C IS NOT NUMERIC OR IMPORTE-C > WS-IMPORTE-LIMITE
+               SET MONTOS-VALIDOS TO FALSE
+               MOVE ' MONTO CLIENTE INVALIDO  ' TO INFO-ER
+               PERFORM 70000-GRABAR-EXCEPCION
+           END-IF
+           IF IMPORTE-T IS NOT NUMERIC
+                   OR FUNCTION ABS(IMPORTE-T) > WS-IMPORTE-LIMITE
+               SET MONTOS-VALIDOS TO FALSE
+               MOVE ' MONTO TRANS. INVALIDO   ' TO INFO-ER
+               PERFORM 70000-GRABAR-EXCEPCION
+           END-IF.
+
+       70000-GRABAR-EXCEPCION.
+           IF INFO-ER = ' CLIENTE SIN TRANSACCION '
+              OR INFO-ER = ' MONTO CLIENTE INVALIDO  '
+               MOVE NRO-CLIENTE-C TO NRO-CLIENTE-EX
+               MOVE NYAR-C        TO NYAR-EX
+               MOVE COD-SERVICIO-C TO COD-SERVICIO-EX
+               MOVE IMPORTE-C     TO IMPORTE-EX
+           ELSE
+               MOVE NRO-CLIENTE-T TO NRO-CLIENTE-EX
+               MOVE SPACES        TO NYAR-EX
+               MOVE COD-SERVICIO  TO COD-SERVICIO-EX
+               MOVE IMPORTE-T     TO IMPORTE-EX
+           END-IF
+           MOVE INFO-ER TO INFO-ER-EX
+           WRITE REG-EXCEPCION.
+
        66000-DUPLICADOS.
            IF NRO-CLIENTE-C = CTE-ANTERIOR
-               DISPLAY 'ERROR FATAL: ' FS-CLIENTE
+              AND COD-SERVICIO-C = SERV-ANTERIOR
+               DISPLAY 'CLIENTE DUPLICADO EN CLIENTES: ' NRO-CLIENTE-C
+               MOVE '66000-DUPLICADOS' TO JL-PARRAFO
+               MOVE SPACES TO JL-FILE-STATUS
+               STRING 'CLIENTE DUPLICADO: ' NRO-CLIENTE-C
+                   DELIMITED BY SIZE INTO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+           END-IF.
+
+       83000-IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WS-NRO-PAGINA
+           MOVE WS-NRO-PAGINA TO LE1-PAGINA
+           WRITE LIN-REPORTE FROM LIN-ENCABEZADO-1
+           WRITE LIN-REPORTE FROM LIN-ENCABEZADO-2
+           MOVE 0 TO WS-LINEAS-PAGINA.
+
+       84000-IMPRIMIR-DETALLE.
+           IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+               PERFORM 85000-IMPRIMIR-TOTAL-PAGINA
+               PERFORM 83000-IMPRIMIR-ENCABEZADO
+           END-IF
+           MOVE NRO-CLIENTE-R TO LD-CLIENTE
+           MOVE NYAR-R TO LD-NOMBRE
+           MOVE COD-SERVICIO-R TO LD-SERVICIO
+           MOVE IMPORTE-T-R TO LD-IMPORTE
+           MOVE CANT-TR TO LD-TRAN
+           WRITE LIN-REPORTE FROM LIN-DETALLE
+           ADD 1 TO WS-LINEAS-PAGINA
+           ADD IMPORTE-T-R TO WS-TOTAL-PAGINA.
+
+       85000-IMPRIMIR-TOTAL-PAGINA.
+           MOVE WS-TOTAL-PAGINA TO LT-IMPORTE
+           WRITE LIN-REPORTE FROM LIN-TOTAL-PAGINA
+           MOVE 0 TO WS-TOTAL-PAGINA.
+
+       86000-IMPRIMIR-TOTAL-FINAL.
+           PERFORM 85000-IMPRIMIR-TOTAL-PAGINA
+           MOVE IMPORTE-GRAN-TOTAL TO LTF-IMPORTE
+           WRITE LIN-REPORTE FROM LIN-TOTAL-FINAL.
+
+       90000-LOG-ERROR.
+           MOVE 'ERROR' TO WS-ESTADO-FINAL
+           IF JOBLOG-ABIERTO
+               MOVE 'F112EVAL' TO JL-PROGRAMA
+               IF JL-SEVERITY = SPACES
+                   MOVE 'ERROR' TO JL-SEVERITY
+               END-IF
+               MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+               WRITE REG-JOBLOG
+               MOVE SPACES TO JL-SEVERITY
            END-IF.
 
        30000-FINAL.
+           IF MODO-SIMULACION
+               DISPLAY 'MODO SIMULACION - RESULTADOS NO GRABADOS'
+               DISPLAY 'CLIENTES PROCESADOS : ' CANT-CLIENTES-TOTAL
+               DISPLAY 'TRANSACCIONES LEIDAS: ' CANT-TRANS-TOTAL
+               DISPLAY 'IMPORTE TOTAL        : ' IMPORTE-GRAN-TOTAL
+           END-IF
+           IF RESULTADOS-ABIERTO AND NOT MODO-SIMULACION
+               MOVE 'TRAILER' TO TIPO-REG-TR
+               MOVE CANT-CLIENTES-TOTAL TO CANT-CLIENTES-TR
+               MOVE CANT-TRANS-TOTAL TO CANT-TRANS-TR
+               MOVE IMPORTE-GRAN-TOTAL TO IMPORTE-TOTAL-TR
+               MOVE WS-FECHA-HOY TO RUN-ID-TR
+               WRITE REG-RESULT-TRAILER
+           END-IF
+           IF RUNCTL-ABIERTO AND NOT MODO-SIMULACION
+                   AND WS-ESTADO-FINAL = 'OK'
+               MOVE WS-FECHA-HOY TO RC-FECHA
+               MOVE FUNCTION CURRENT-DATE TO RC-TIMESTAMP
+               WRITE REG-RUNCTL
+           END-IF
+           IF REPORTE-ABIERTO
+               PERFORM 86000-IMPRIMIR-TOTAL-FINAL
+               CLOSE REPORTE
+           END-IF
            CLOSE TRANSACCIONES
                  CLIENTES
                  RESULTADOS.
+           IF EXCEPCIONES-ABIERTO
+               CLOSE EXCEPCIONES
+           END-IF
+           IF JOBLOG-ABIERTO
+               CLOSE JOBLOG
+           END-IF
+           IF CHECKPNT-ABIERTO
+               CLOSE CHECKPNT
+               IF WS-ESTADO-FINAL = 'OK' AND NOT MODO-SIMULACION
+                   OPEN OUTPUT CHECKPNT
+                   CLOSE CHECKPNT
+               END-IF
+           END-IF
+           IF RUNCTL-ABIERTO
+               CLOSE RUNCTL
+           END-IF
+           IF NOMBRE-NVO-ABIERTO
+               CLOSE NOMBRE-NUEVO
+           END-IF
+           IF CAMBIONOM-ABIERTO
+               CLOSE CAMBIONOM
+           END-IF
+           IF RUNSTAT-ABIERTO
+               MOVE 'F112EVAL' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE CANT-TRANS-TOTAL TO RS-CANT-ENTRADA
+               MOVE CANT-CLIENTES-TOTAL TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF
            STOP RUN.
 
        END PROGRAM YOUR-PROGRAM-NAME.
