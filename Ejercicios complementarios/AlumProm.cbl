@@ -14,10 +14,20 @@
                         ACCESS MODE  IS SEQUENTIAL
                         FILE STATUS  IS FS-NOTAS.
 
-           SELECT RESULTADOS ASSIGN TO  '..\CLIENTES.DAT'
+           SELECT RESULTADOS ASSIGN TO  '..\ALUMRES.DAT'
                              ORGANIZATION IS SEQUENTIAL
                              ACCESS MODE  IS SEQUENTIAL
                              FILE STATUS  IS FS-RESULT.
+
+           SELECT JOBLOG ASSIGN TO  '..\JOBLOG.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-JOBLOG.
+
+           SELECT RUNSTAT ASSIGN TO  '..\RUNSTAT.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-RUNSTAT.
        DATA DIVISION.
        FILE SECTION.
        FD  ALUMNOS.
@@ -35,13 +45,57 @@
            03 COD-ALUMNO-r         PIC 9(8).
            03 PROMEDIO-R           PIC 9(2).
            03 NOMB-ALUMNO          PIC X(30).
+           03 PROMEDIO-A-R         PIC 9(2).
+           03 IND-DISCREPANCIA-R   PIC X.
+               88 HAY-DISCREPANCIA-R VALUE 'S'.
+           03 CANT-MATERIAS-R      PIC 9(2).
+           03 DETALLE-MATERIA-R OCCURS 1 TO 99 TIMES
+                                 DEPENDING ON CANT-MATERIAS-R.
+               04 MATERIA-R        PIC X(30).
+               04 NOTA-R           PIC 9(10).
+       FD  JOBLOG.
+       01  REG-JOBLOG.
+           02 JL-PROGRAMA              PIC X(10).
+           02 JL-PARRAFO               PIC X(20).
+           02 JL-FILE-STATUS           PIC X(2).
+           02 JL-SEVERITY              PIC X(8).
+           02 JL-TIMESTAMP             PIC X(21).
+           02 JL-MENSAJE               PIC X(40).
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB                   PIC X(10).
+           02 RS-INICIO                PIC X(21).
+           02 RS-FIN                   PIC X(21).
+           02 RS-CANT-ENTRADA          PIC 9(7).
+           02 RS-CANT-SALIDA           PIC 9(7).
+           02 RS-ESTADO                PIC X(10).
        WORKING-STORAGE SECTION.
        01  FS-ALUMN                PIC X(2).
            88 FS-ALUMN-OK          VALUE "00".
+           88 FS-ALUMN-EOF         VALUE "10".
        01  FS-NOTAS                PIC X(2).
            88 FS-NTA-OK            VALUE "00".
+           88 FS-NTA-EOF           VALUE "10".
        01  FS-RESULT               PIC X(2).
            88 FS-RESULT-OK         VALUE "00".
+       01  FS-JOBLOG                PIC X(2).
+           88 FS-JOBLOG-OK          VALUE "00".
+       01  WS-JOBLOG-ABIERTO        PIC X VALUE 'N'.
+           88 JOBLOG-ABIERTO        VALUE 'S'.
+       01  FS-RUNSTAT               PIC X(2).
+           88 FS-RUNSTAT-OK         VALUE "00".
+       01  WS-RUNSTAT-ABIERTO       PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO       VALUE 'S'.
+       01  WS-ALUMNOS-ABIERTO       PIC X VALUE 'N'.
+           88 ALUMNOS-ABIERTO       VALUE 'S'.
+       01  WS-NOTAS-ABIERTO         PIC X VALUE 'N'.
+           88 NOTAS-ABIERTO         VALUE 'S'.
+       01  WS-RESULTADOS-ABIERTO    PIC X VALUE 'N'.
+           88 RESULTADOS-ABIERTO    VALUE 'S'.
+       01  WS-HORA-INICIO           PIC X(21).
+       01  WS-ESTADO-FINAL          PIC X(10) VALUE 'OK'.
+       01  WS-CANT-ENTRADA          PIC 9(7) VALUE 0.
+       01  WS-CANT-SALIDA           PIC 9(7) VALUE 0.
 
        01  FS-A-EOF                PIC 9 VALUE 0.
        01  FS-N-EOF                PIC 9 VALUE 0.
@@ -49,6 +103,14 @@
        01  ACUMULADOR              PIC 9(2).
        01  CANT-NOTA               PIC 9(2).
        01  PROM                    PIC 9(2).
+
+       01  CANT-MATERIA-WS         PIC 9(2) VALUE 0.
+       01  TABLA-MATERIA.
+           02 TABLA-MATERIA-ITEM OCCURS 1 TO 99 TIMES
+                                  DEPENDING ON CANT-MATERIA-WS
+                                  INDEXED BY IDX-MATERIA.
+               03 TM-MATERIA       PIC X(30).
+               03 TM-NOTA          PIC 9(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 10000-INICIO.
@@ -56,25 +118,55 @@
            PERFORM 30000-FINAL.
 
        10000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+
+           OPEN EXTEND JOBLOG
+           IF FS-JOBLOG-OK
+               SET JOBLOG-ABIERTO TO TRUE
+           END-IF
+
+           OPEN EXTEND RUNSTAT
+           IF FS-RUNSTAT-OK
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
            OPEN INPUT ALUMNOS
            IF NOT FS-ALUMN-OK
                DISPLAY 'ERROR AL ABRIR ARCHIVO INICIO'
                DISPLAY 'FILE STATUS ' FS-ALUMN
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-ALUMN TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR ALUMNOS' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
+           ELSE
+               SET ALUMNOS-ABIERTO TO TRUE
            END-IF
 
            OPEN INPUT NOTAS
            IF NOT FS-NTA-OK
                DISPLAY 'ERROR AL ABRIR ARCHIVO NOTAS'
                DISPLAY 'FILE STATUS ' FS-NOTAS
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-NOTAS TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR NOTAS' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
+           ELSE
+               SET NOTAS-ABIERTO TO TRUE
            END-IF
 
            OPEN OUTPUT RESULTADOS
            IF NOT FS-RESULT-OK
                DISPLAY 'ERROR AL ABRIR ARCHIVO RESULTADOS'
                DISPLAY 'FILE STATUS ' FS-RESULT
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-RESULT TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR RESULTADOS' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM  30000-FINAL
+           ELSE
+               SET RESULTADOS-ABIERTO TO TRUE
            END-IF
 
            PERFORM 25000-LEER-ALUMNOS
@@ -89,8 +181,16 @@
                    MOVE COD-ALUMNO-A TO COD-ALUMNO-R
                    MOVE NOMBRE-A TO NOMB-ALUMNO
                    MOVE PROM TO PROMEDIO-R
+                   MOVE PROMEDIO-A TO PROMEDIO-A-R
+                   IF PROM NOT = PROMEDIO-A
+                       MOVE 'S' TO IND-DISCREPANCIA-R
+                   ELSE
+                       MOVE 'N' TO IND-DISCREPANCIA-R
+                   END-IF
+                   PERFORM 29000-CARGAR-DETALLE-MATERIAS
                    MOVE 0 TO CANT-NOTA
                    MOVE 0 TO ACUMULADOR
+                   MOVE 0 TO CANT-MATERIA-WS
                    PERFORM 27000-GRABAR
                    PERFORM 25000-LEER-ALUMNOS
                WHEN COD-ALUMNO-A < COD-ALUMNO-N
@@ -103,8 +203,15 @@
 
        25000-LEER-ALUMNOS.
            READ ALUMNOS AT END MOVE 1 TO FS-A-EOF.
-           IF NOT FS-ALUMN-OK
+           IF FS-A-EOF NOT = 1
+               ADD 1 TO WS-CANT-ENTRADA
+           END-IF
+           IF NOT FS-ALUMN-OK AND NOT FS-ALUMN-EOF
                 DISPLAY 'ERROR LECTURA ARCHIVO ALUMNOS'
+                MOVE '25000-LEER-ALUMNOS' TO JL-PARRAFO
+                MOVE FS-ALUMN TO JL-FILE-STATUS
+                MOVE 'ERROR LECTURA ALUMNOS' TO JL-MENSAJE
+                PERFORM 90000-LOG-ERROR
                 PERFORM 30000-FINAL
            END-IF
 
@@ -114,27 +221,78 @@
 
        26000-LEER-NOTAS.
            READ NOTAS AT END MOVE 1 TO FS-N-EOF.
-           IF NOT FS-NTA-OK
+           IF NOT FS-NTA-OK AND NOT FS-NTA-EOF
                DISPLAY 'ERROR LECTURA ARCHIVO NOTAS'
+               MOVE '26000-LEER-NOTAS' TO JL-PARRAFO
+               MOVE FS-NOTAS TO JL-FILE-STATUS
+               MOVE 'ERROR LECTURA NOTAS' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
            END-IF.
 
        27000-GRABAR.
            WRITE REG-RESULT AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-CANT-SALIDA
            IF NOT FS-RESULT-OK
                DISPLAY "ERROR DE ESCRITURA EN RESULTADOS  " FS-RESULT
+               MOVE '27000-GRABAR' TO JL-PARRAFO
+               MOVE FS-RESULT TO JL-FILE-STATUS
+               MOVE 'ERROR ESCRITURA RESULTADOS' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
            END-IF.
 
        28000-IGUALDAD.
            ADD 1 TO CANT-NOTA
            COMPUTE ACUMULADOR = ACUMULADOR + NOTA
-           PERFORM 25000-LEER-ALUMNOS.
+           ADD 1 TO CANT-MATERIA-WS
+           MOVE MATERIA TO TM-MATERIA(CANT-MATERIA-WS)
+           MOVE NOTA TO TM-NOTA(CANT-MATERIA-WS)
+           PERFORM 26000-LEER-NOTAS.
+
+       29000-CARGAR-DETALLE-MATERIAS.
+           MOVE CANT-MATERIA-WS TO CANT-MATERIAS-R
+           PERFORM VARYING IDX-MATERIA FROM 1 BY 1
+               UNTIL IDX-MATERIA > CANT-MATERIA-WS
+               MOVE TM-MATERIA(IDX-MATERIA) TO MATERIA-R(IDX-MATERIA)
+               MOVE TM-NOTA(IDX-MATERIA) TO NOTA-R(IDX-MATERIA)
+           END-PERFORM.
+
+       90000-LOG-ERROR.
+           MOVE 'ERROR' TO WS-ESTADO-FINAL
+           IF JOBLOG-ABIERTO
+               MOVE 'ALUMPROM' TO JL-PROGRAMA
+               IF JL-SEVERITY = SPACES
+                   MOVE 'ERROR' TO JL-SEVERITY
+               END-IF
+               MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+               WRITE REG-JOBLOG
+               MOVE SPACES TO JL-SEVERITY
+           END-IF.
 
        30000-FINAL.
-           CLOSE ALUMNOS
-                 NOTAS
-                 RESULTADOS
+           IF ALUMNOS-ABIERTO
+               CLOSE ALUMNOS
+           END-IF
+           IF NOTAS-ABIERTO
+               CLOSE NOTAS
+           END-IF
+           IF RESULTADOS-ABIERTO
+               CLOSE RESULTADOS
+           END-IF
+           IF JOBLOG-ABIERTO
+               CLOSE JOBLOG
+           END-IF
+           IF RUNSTAT-ABIERTO
+               MOVE 'ALUMPROM' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE WS-CANT-ENTRADA TO RS-CANT-ENTRADA
+               MOVE WS-CANT-SALIDA TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF
            STOP RUN.
 
        END PROGRAM YOUR-PROGRAM-NAME.
