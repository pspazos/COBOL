@@ -23,6 +23,16 @@
                           ACCESS MODE  IS SEQUENTIAL
                           FILE STATUS  IS FS-PROMEDIO.
 
+           SELECT JOBLOG ASSIGN TO  '..\JOBLOG.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-JOBLOG.
+
+           SELECT RUNSTAT ASSIGN TO  '..\RUNSTAT.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-RUNSTAT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ALUMNO.
@@ -44,15 +54,54 @@
 
        FD  PROMEDIO.
        01  REG-PROM.
-           02 NRO-A-P PIC X.
+           02 NRO-A-P PIC X(8).
            02 NOM-A-P PIC X(30).
            02 PROM-P PIC 9(2).
+           02 CLASIF-P PIC X(15).
+
+       FD  JOBLOG.
+       01  REG-JOBLOG.
+           02 JL-PROGRAMA              PIC X(10).
+           02 JL-PARRAFO               PIC X(20).
+           02 JL-FILE-STATUS           PIC X(2).
+           02 JL-SEVERITY              PIC X(8).
+           02 JL-TIMESTAMP             PIC X(21).
+           02 JL-MENSAJE               PIC X(40).
+
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB                   PIC X(10).
+           02 RS-INICIO                PIC X(21).
+           02 RS-FIN                   PIC X(21).
+           02 RS-CANT-ENTRADA          PIC 9(7).
+           02 RS-CANT-SALIDA           PIC 9(7).
+           02 RS-ESTADO                PIC X(10).
 
        WORKING-STORAGE SECTION.
        01  FS-ALUMNO PIC XX.
        01  FS-NOTA PIC XX.
        01  FS-ERRORES PIC XX.
        01  FS-PROMEDIO PIC XX.
+       01  FS-JOBLOG PIC XX.
+           88 FS-JOBLOG-OK VALUE "00".
+       01  WS-JOBLOG-ABIERTO PIC X VALUE 'N'.
+           88 JOBLOG-ABIERTO VALUE 'S'.
+       01  FS-RUNSTAT PIC XX.
+           88 FS-RUNSTAT-OK VALUE "00".
+       01  WS-RUNSTAT-ABIERTO PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO VALUE 'S'.
+       01  WS-ALUMNO-ABIERTO PIC X VALUE 'N'.
+           88 ALUMNO-ABIERTO VALUE 'S'.
+       01  WS-NOTA-ABIERTO PIC X VALUE 'N'.
+           88 NOTA-ABIERTO VALUE 'S'.
+       01  WS-ERRORES-ABIERTO PIC X VALUE 'N'.
+           88 ERRORES-ABIERTO VALUE 'S'.
+       01  WS-PROMEDIO-ABIERTO PIC X VALUE 'N'.
+           88 PROMEDIO-ABIERTO VALUE 'S'.
+       01  WS-HORA-INICIO PIC X(21).
+       01  WS-ESTADO-FINAL PIC X(10) VALUE 'OK'.
+       01  WS-CANT-ENTRADA PIC 9(7) VALUE 0.
+       01  WS-CANT-SALIDA PIC 9(7) VALUE 0.
 
        01  FIN-NTA PIC 9.
        01  FIN-ALM PIC 9.
@@ -61,6 +110,11 @@
        01  PROM PIC 9(2).
        01  CONTADOR PIC 9(2).
 
+       01  WS-NRO-A-ANT PIC X(8) VALUE LOW-VALUES.
+       01  WS-NOTA-MAX PIC 9(2) VALUE 10.
+       01  WS-PROM-APROBADO PIC 9(2) VALUE 6.
+       01  WS-PROM-HONOR PIC 9(2) VALUE 9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-INICIO.
@@ -68,28 +122,64 @@
            PERFORM 3000-FIN.
 
        1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG-OK
+               SET JOBLOG-ABIERTO TO TRUE
+           END-IF
+
+           OPEN EXTEND RUNSTAT.
+           IF FS-RUNSTAT-OK
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
            OPEN INPUT ALUMNO.
             IF FS-ALUMNO NOT = ZEROS
                DISPLAY 'ERROR OPEN ALUMNO ' FS-ALUMNO
+               MOVE '1000-INICIO' TO JL-PARRAFO
+               MOVE FS-ALUMNO TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR ALUMNO' TO JL-MENSAJE
+               PERFORM 5000-LOG-ERROR
                PERFORM 3000-FIN
+           ELSE
+               SET ALUMNO-ABIERTO TO TRUE
            END-IF
 
            OPEN INPUT NOTA.
             IF FS-NOTA NOT = ZEROS
                DISPLAY 'ERROR OPEN NOTA ' FS-NOTA
+               MOVE '1000-INICIO' TO JL-PARRAFO
+               MOVE FS-NOTA TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR NOTA' TO JL-MENSAJE
+               PERFORM 5000-LOG-ERROR
                PERFORM 3000-FIN
+           ELSE
+               SET NOTA-ABIERTO TO TRUE
            END-IF
 
            OPEN OUTPUT ERRORES
             IF FS-ERRORES NOT = ZEROS
                DISPLAY 'ERROR OPEN ERRORES ' FS-ERRORES
+               MOVE '1000-INICIO' TO JL-PARRAFO
+               MOVE FS-ERRORES TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR ERRORES' TO JL-MENSAJE
+               PERFORM 5000-LOG-ERROR
                PERFORM 3000-FIN
+            ELSE
+               SET ERRORES-ABIERTO TO TRUE
             END-IF
 
            OPEN OUTPUT PROMEDIO
             IF FS-PROMEDIO NOT = ZEROS
                DISPLAY 'ERROR OPEN PROMEDIOCIAS ' FS-PROMEDIO
+               MOVE '1000-INICIO' TO JL-PARRAFO
+               MOVE FS-PROMEDIO TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR PROMEDIO' TO JL-MENSAJE
+               PERFORM 5000-LOG-ERROR
                PERFORM 3000-FIN
+            ELSE
+               SET PROMEDIO-ABIERTO TO TRUE
             END-IF
 
             PERFORM 2100-LEER-ALUMNO
@@ -103,61 +193,133 @@
                      PERFORM 3200-GRABAR-ARCHIVO
                      PERFORM 2100-LEER-ALUMNO
                 WHEN NRO-A-N < NRO-A
-                     MOVE ' ALUMNO SIN NOTA ' TO INFO-ER
-                     PERFORM 3100-GRABAR-PROMEDIO
+                     MOVE NRO-A-N TO NRO-A-ER
+                     MOVE NTA-N TO NTA-N-ER
+                     MOVE 'ALUMNO INEXISTENTE' TO INFO-ER
+                     PERFORM 3150-GRABAR-ERROR
                      PERFORM 2200-LEER-NOTA
                 WHEN NRO-A-N > NRO-A
-                     MOVE ' NOTA SIN ALUMNO ' TO INFO-ER
-                     PERFORM 3100-GRABAR-PROMEDIO
+                     MOVE NRO-A TO NRO-A-ER
+                     MOVE NOM-A TO NOM-A-ER
+                     MOVE 'ALUMNO SIN NOTA' TO INFO-ER
+                     PERFORM 3150-GRABAR-ERROR
                      PERFORM 2100-LEER-ALUMNO
             END-EVALUATE.
 
        2100-LEER-ALUMNO.
-           READ ALUMNO AT END MOVE 1 TO FIN-ALM.
+           READ ALUMNO AT END MOVE 1 TO FIN-ALM
+           IF FIN-ALM NOT = 1
+               ADD 1 TO WS-CANT-ENTRADA
+               IF NRO-A = WS-NRO-A-ANT
+                   PERFORM 2450-RECHAZA-DUPLICADO
+                   PERFORM 2100-LEER-ALUMNO
+               ELSE
+                   MOVE NRO-A TO WS-NRO-A-ANT
+               END-IF
+           END-IF.
 
        2200-LEER-NOTA.
            READ NOTA AT END MOVE 1 TO FIN-NTA.
 
        2300-SUMAR-NOTAS.
-           COMPUTE SUMA-NOTA = NTA-N + SUMA-NOTA
-           ADD 1 TO CONTADOR.
+           IF NTA-N > WS-NOTA-MAX
+               MOVE NRO-A-N TO NRO-A-ER
+               MOVE NTA-N TO NTA-N-ER
+               MOVE 'NOTA FUERA DE RANGO' TO INFO-ER
+               PERFORM 3150-GRABAR-ERROR
+           ELSE
+               COMPUTE SUMA-NOTA = NTA-N + SUMA-NOTA
+               ADD 1 TO CONTADOR
+           END-IF
            PERFORM 2200-LEER-NOTA.
 
-       2400-RECHAZA-REG.
-           IF NRO-A > NRO-A-N
-               MOVE NRO-A TO NRO-A-ER
-               MOVE NOM-A TO NOM-A-ER
-               WRITE REG-ERROR
+       2450-RECHAZA-DUPLICADO.
+           MOVE NRO-A TO NRO-A-ER
+           MOVE NOM-A TO NOM-A-ER
+           MOVE 'ALUMNO DUPLICADO' TO INFO-ER
+           PERFORM 3150-GRABAR-ERROR.
+
+       2500-CALCULAR-PROM.
+           IF CONTADOR > 0
+               COMPUTE PROM = SUMA-NOTA / CONTADOR
            ELSE
-               MOVE NRO-A-N TO NRO-A-ER
-               MOVE NTA-N TO NTA-N-ER
-               WRITE REG-ERROR
+               MOVE 0 TO PROM
            END-IF.
 
-       2500-CALCULAR-PROM.
-           COMPUTE PROM = SUMA-NOTA / CONTADOR.
+       2600-CLASIFICAR-PROMEDIO.
+           EVALUATE TRUE
+               WHEN PROM-P >= WS-PROM-HONOR
+                   MOVE 'CUADRO DE HONOR' TO CLASIF-P
+               WHEN PROM-P >= WS-PROM-APROBADO
+                   MOVE 'APROBADO' TO CLASIF-P
+               WHEN OTHER
+                   MOVE 'DESAPROBADO' TO CLASIF-P
+           END-EVALUATE.
 
        3000-FIN.
            PERFORM 4000-CERRAR-ARCHIVO.
            STOP RUN.
 
        3100-GRABAR-PROMEDIO.
-            WRITE REG-PROM.
+            WRITE REG-PROM
+            ADD 1 TO WS-CANT-SALIDA.
+
+       3150-GRABAR-ERROR.
+           WRITE REG-ERROR
+           IF FS-ERRORES NOT = ZEROS
+               DISPLAY 'ERROR WRITE ERRORES' FS-ERRORES
+               MOVE '3150-GRABAR-ERROR' TO JL-PARRAFO
+               MOVE FS-ERRORES TO JL-FILE-STATUS
+               MOVE 'ERROR ESCRITURA ERRORES' TO JL-MENSAJE
+               PERFORM 5000-LOG-ERROR
+               PERFORM 3000-FIN
+           END-IF.
+
+       5000-LOG-ERROR.
+           MOVE 'ERROR' TO WS-ESTADO-FINAL
+           IF JOBLOG-ABIERTO
+               MOVE 'PROMAP' TO JL-PROGRAMA
+               IF JL-SEVERITY = SPACES
+                   MOVE 'ERROR' TO JL-SEVERITY
+               END-IF
+               MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+               WRITE REG-JOBLOG
+               MOVE SPACES TO JL-SEVERITY
+           END-IF.
 
        3200-GRABAR-ARCHIVO.
-           IF NRO-A NOT = NRO-A-N
-              PERFORM 2400-RECHAZA-REG
-           ELSE
-              PERFORM 2500-CALCULAR-PROM
-              MOVE PROM TO PROM-P
-              MOVE NRO-A TO NRO-A-P
-              MOVE NOM-A TO NOM-A-P
-           END-IF
+           PERFORM 2500-CALCULAR-PROM
+           MOVE NRO-A TO NRO-A-P
+           MOVE NOM-A TO NOM-A-P
+           MOVE PROM TO PROM-P
+           PERFORM 2600-CLASIFICAR-PROMEDIO
+           PERFORM 3100-GRABAR-PROMEDIO
            MOVE ZERO TO SUMA-NOTA
            MOVE ZERO TO CONTADOR.
 
        4000-CERRAR-ARCHIVO.
-           CLOSE ALUMNO,
-           CLOSE NOTA,
-           CLOSE ERRORES,
-           CLOSE PROMEDIO.
+           IF ALUMNO-ABIERTO
+               CLOSE ALUMNO
+           END-IF
+           IF NOTA-ABIERTO
+               CLOSE NOTA
+           END-IF
+           IF ERRORES-ABIERTO
+               CLOSE ERRORES
+           END-IF
+           IF PROMEDIO-ABIERTO
+               CLOSE PROMEDIO
+           END-IF.
+           IF JOBLOG-ABIERTO
+               CLOSE JOBLOG
+           END-IF.
+           IF RUNSTAT-ABIERTO
+               MOVE 'PROMAP' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE WS-CANT-ENTRADA TO RS-CANT-ENTRADA
+               MOVE WS-CANT-SALIDA TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF.
