@@ -1,123 +1,340 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MERCADERIA ASSIGN TO  '..\MERC.DAT'
-                             ORGANIZATION IS SEQUENTIAL
-                             ACCESS MODE  IS SEQUENTIAL
-                             FILE STATUS  IS FS-MERC.
-
-           SELECT STOCK ASSIGN TO  '..\CLIENTES.DAT'
-                        ORGANIZATION IS SEQUENTIAL
-                        ACCESS MODE  IS SEQUENTIAL
-                        FILE STATUS  IS FS-STOCK.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MERCADERIA.
-       01  ARCH-MERC.
-           03 NRO-ART              PIC 9(8).
-           03 NOM-ART              PIC X(20).
-           03 CANT-ART             PIC 9(10).
-           03 IMP-ART              PIC S9(15)V99.
-
-       FD  STOCK.
-       01  STOCK-REG.
-           03 NRO-ART-STOCK        PIC X(8).
-           03 NOM-STOCK            PIC X(20).
-           03 IMP-STOCK            PIC S9(15)V99.
-
-       WORKING-STORAGE SECTION.
-       01  FS-MERC                 PIC X(2).
-           88 FS-MERC-OK           VALUE "00".
-       01  FS-STOCK                PIC X(2).
-           88 FS-STK-OK            VALUE "00".
-       01  FS-RESULT               PIC X(2).
-           88 FS-RESULT-OK         VALUE "00".
-
-       01  FS-M-EOF                PIC 9 VALUE 0.
-       01  FS-S-EOF                PIC 9 VALUE 0.
-
-       01  ACUMULADOR              PIC 9(2).
-       01  CANT-ART-AUX            PIC 9(10).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 10000-INICIO.
-           PERFORM 20000-PROCESO UNTIL FS-M-EOF = 1 AND FS-S-EOF = 1.
-           PERFORM 30000-FINAL.
-
-       10000-INICIO.
-           OPEN I-O MERCADERIA
-           IF NOT FS-MERC-OK
-               DISPLAY 'ERROR AL ABRIR ARCHIVO MERCADERIA'
-               DISPLAY 'FILE STATUS ' FS-MERC
-               PERFORM 30000-FINAL
-           END-IF
-
-           OPEN INPUT STOCK
-           IF NOT FS-STK-OK
-               DISPLAY 'ERROR AL ABRIR ARCHIVO STOCK'
-               DISPLAY 'FILE STATUS ' FS-STOCK
-               PERFORM 30000-FINAL
-           END-IF
-
-           PERFORM 25000-LEER-MERCADERIA
-           PERFORM 26000-LEER-STOCK.
-
-       20000-PROCESO.
-           EVALUATE TRUE
-               WHEN NRO-ART = NRO-ART-STOCK
-                   PERFORM 28000-IGUALDAD UNTIL
-                   NRO-ART NOT = NRO-ART-STOCK OR FS-S-EOF
-                   PERFORM 27000-GRABAR
-                   MOVE 0 TO ACUMULADOR
-                   MOVE 0 TO CANT-ART-AUX
-                   PERFORM 25000-LEER-MERCADERIA
-               WHEN NRO-ART < NRO-ART-STOCK
-                   DISPLAY "ERROR"
-                   PERFORM 25000-LEER-MERCADERIA
-               WHEN NRO-ART > NRO-ART-STOCK
-                   DISPLAY "ERROR"
-                   PERFORM 26000-LEER-STOCK
-           END-EVALUATE.
-
-       25000-LEER-MERCADERIA.
-           READ MERCADERIA AT END MOVE 1 TO FS-M-EOF.
-           IF NOT FS-MERC-OK
-                DISPLAY 'ERROR LECTURA ARCHIVO MERCADERIA'
-                PERFORM 30000-FINAL
-           END-IF
-
-           IF FS-M-EOF = 1
-               MOVE 99999999 TO NRO-ART
-           END-IF.
-
-       26000-LEER-STOCK.
-           READ STOCK AT END MOVE 1 TO FS-S-EOF.
-           IF NOT FS-STK-OK
-               DISPLAY 'ERROR LECTURA ARCHIVO STOCK'
-               PERFORM 30000-FINAL
-           END-IF.
-
-       27000-GRABAR.
-           COMPUTE CANT-ART-AUX = CANT-ART + ACUMULADOR
-           MOVE CANT-ART-AUX TO CANT-ART
-           REWRITE ARCH-MERC
-           IF NOT FS-MERC-OK
-               DISPLAY "ERROR" FS-MERC
-               PERFORM 30000-FINAL
-           END-IF.
-
-       28000-IGUALDAD.
-           MOVE CANT-ART TO CANT-ART-AUX
-           COMPUTE ACUMULADOR = ACUMULADOR + 1
-           PERFORM 25000-LEER-MERCADERIA.
-
-       30000-FINAL.
-           CLOSE MERCADERIA
-                 STOCK
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERCADERIA ASSIGN TO  '..\MERC.DAT'
+                             ORGANIZATION IS SEQUENTIAL
+                             ACCESS MODE  IS SEQUENTIAL
+                             FILE STATUS  IS FS-MERC.
+
+           SELECT STOCK ASSIGN TO  '..\CLIENTES.DAT'
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS FS-STOCK.
+
+           SELECT STOCK-NUEVO ASSIGN TO  '..\STOCKN'
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS FS-STOCK-NVO.
+
+           SELECT REORDEN ASSIGN TO  '..\REORDEN'
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS FS-REORDEN.
+
+           SELECT MOVSTOCK ASSIGN TO  '..\MOVSTOCK'
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS FS-MOVSTOCK.
+
+           SELECT RUNSTAT ASSIGN TO  '..\RUNSTAT.DAT'
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS FS-RUNSTAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MERCADERIA.
+       01  ARCH-MERC.
+           03 NRO-ART              PIC 9(8).
+           03 NOM-ART              PIC X(20).
+           03 CANT-ART             PIC 9(10).
+           03 IMP-ART              PIC S9(15)V99.
+
+       FD  STOCK.
+       01  STOCK-REG.
+           03 NRO-ART-STOCK        PIC X(8).
+           03 NOM-STOCK            PIC X(20).
+           03 IMP-STOCK            PIC S9(15)V99.
+           03 CANT-STOCK           PIC 9(10).
+
+       FD  STOCK-NUEVO.
+       01  STOCK-NUEVO-REG.
+           03 NRO-ART-STOCK-N      PIC X(8).
+           03 NOM-STOCK-N          PIC X(20).
+           03 IMP-STOCK-N          PIC S9(15)V99.
+           03 CANT-STOCK-N         PIC 9(10).
+           03 COSTO-PROM-STOCK-N   PIC S9(13)V9999.
+
+       FD  REORDEN.
+       01  REG-REORDEN.
+           03 NRO-ART-RO           PIC 9(8).
+           03 NOM-ART-RO           PIC X(20).
+           03 CANT-ACTUAL-RO       PIC 9(10).
+           03 CANT-SUGERIDA-RO     PIC 9(10).
+
+       FD  MOVSTOCK.
+       01  REG-MOVSTOCK.
+           03 NRO-ART-MV           PIC 9(8).
+           03 FEC-MOV-MV           PIC 9(8).
+           03 CANT-INGRESO-MV      PIC 9(10).
+           03 CANT-SALDO-MV        PIC 9(10).
+
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB                PIC X(10).
+           02 RS-INICIO             PIC X(21).
+           02 RS-FIN                PIC X(21).
+           02 RS-CANT-ENTRADA       PIC 9(7).
+           02 RS-CANT-SALIDA        PIC 9(7).
+           02 RS-ESTADO             PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  FS-MERC                 PIC X(2).
+           88 FS-MERC-OK           VALUE "00".
+           88 FS-MERC-EOF          VALUE "10".
+       01  FS-STOCK                PIC X(2).
+           88 FS-STK-OK            VALUE "00".
+           88 FS-STK-EOF           VALUE "10".
+       01  FS-RESULT               PIC X(2).
+           88 FS-RESULT-OK         VALUE "00".
+       01  FS-STOCK-NVO             PIC X(2).
+           88 FS-STOCK-NVO-OK       VALUE "00".
+       01  FS-REORDEN               PIC X(2).
+           88 FS-REORDEN-OK         VALUE "00".
+       01  FS-MOVSTOCK              PIC X(2).
+           88 FS-MOVSTOCK-OK        VALUE "00".
+       01  FS-RUNSTAT               PIC X(2).
+           88 FS-RUNSTAT-OK         VALUE "00".
+       01  WS-RUNSTAT-ABIERTO       PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO       VALUE 'S'.
+       01  WS-MERC-ABIERTO          PIC X VALUE 'N'.
+           88 MERC-ABIERTO          VALUE 'S'.
+       01  WS-STOCK-ABIERTO         PIC X VALUE 'N'.
+           88 STOCK-ABIERTO         VALUE 'S'.
+       01  WS-STOCK-NVO-ABIERTO     PIC X VALUE 'N'.
+           88 STOCK-NVO-ABIERTO     VALUE 'S'.
+       01  WS-REORDEN-ABIERTO       PIC X VALUE 'N'.
+           88 REORDEN-ABIERTO       VALUE 'S'.
+       01  WS-MOVSTOCK-ABIERTO      PIC X VALUE 'N'.
+           88 MOVSTOCK-ABIERTO      VALUE 'S'.
+       01  WS-HORA-INICIO           PIC X(21).
+       01  WS-ESTADO-FINAL          PIC X(10) VALUE 'OK'.
+       01  WS-CANT-ENTRADA          PIC 9(7) VALUE 0.
+       01  WS-CANT-SALIDA           PIC 9(7) VALUE 0.
+
+       01  FS-M-EOF                PIC 9 VALUE 0.
+       01  FS-S-EOF                PIC 9 VALUE 0.
+
+       01  ACUMULADOR              PIC 9(2).
+       01  CANT-ART-AUX            PIC 9(10).
+
+       01  WS-PARM                  PIC X(20) VALUE SPACES.
+       01  WS-PARM-MIN              REDEFINES WS-PARM.
+           02 WS-PARM-CANT-MIN      PIC 9(10).
+           02 WS-PARM-CANT-SUG      PIC 9(10).
+       01  WS-CANT-MIN-STOCK       PIC 9(10) VALUE 50.
+       01  WS-CANT-SUGERIDA        PIC 9(10) VALUE 100.
+
+       01  WS-CANT-RECIBIDA        PIC 9(10) VALUE 0.
+       01  WS-VALOR-RECIBIDO       PIC S9(15)V99 VALUE 0.
+       01  WS-CANT-NUEVA           PIC 9(10).
+       01  WS-VALOR-NUEVO          PIC S9(15)V99.
+       01  WS-FEC-HOY              PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 10000-INICIO.
+           PERFORM 20000-PROCESO UNTIL FS-M-EOF = 1 AND FS-S-EOF = 1.
+           PERFORM 30000-FINAL.
+
+       10000-INICIO.
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM-MIN IS NUMERIC AND WS-PARM-CANT-MIN NOT = ZEROS
+               MOVE WS-PARM-CANT-MIN TO WS-CANT-MIN-STOCK
+               MOVE WS-PARM-CANT-SUG TO WS-CANT-SUGERIDA
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+           OPEN EXTEND RUNSTAT.
+           IF FS-RUNSTAT-OK
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
+           OPEN I-O MERCADERIA
+           IF NOT FS-MERC-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO MERCADERIA'
+               DISPLAY 'FILE STATUS ' FS-MERC
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 30000-FINAL
+           ELSE
+               SET MERC-ABIERTO TO TRUE
+           END-IF
+
+           OPEN INPUT STOCK
+           IF NOT FS-STK-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO STOCK'
+               DISPLAY 'FILE STATUS ' FS-STOCK
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 30000-FINAL
+           ELSE
+               SET STOCK-ABIERTO TO TRUE
+           END-IF
+
+           OPEN OUTPUT STOCK-NUEVO
+           IF NOT FS-STOCK-NVO-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO STOCKN' FS-STOCK-NVO
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 30000-FINAL
+           ELSE
+               SET STOCK-NVO-ABIERTO TO TRUE
+           END-IF
+
+           OPEN OUTPUT REORDEN
+           IF NOT FS-REORDEN-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO REORDEN' FS-REORDEN
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 30000-FINAL
+           ELSE
+               SET REORDEN-ABIERTO TO TRUE
+           END-IF
+
+           OPEN EXTEND MOVSTOCK.
+           IF FS-MOVSTOCK-OK
+               SET MOVSTOCK-ABIERTO TO TRUE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FEC-HOY
+
+           PERFORM 25000-LEER-MERCADERIA
+           PERFORM 26000-LEER-STOCK.
+
+       20000-PROCESO.
+           EVALUATE TRUE
+               WHEN NRO-ART = NRO-ART-STOCK
+                   PERFORM 28000-IGUALDAD UNTIL
+                   NRO-ART NOT = NRO-ART-STOCK OR FS-S-EOF
+                   PERFORM 27000-GRABAR
+                   MOVE 0 TO ACUMULADOR
+                   MOVE 0 TO CANT-ART-AUX
+                   MOVE 0 TO WS-CANT-RECIBIDA
+                   MOVE 0 TO WS-VALOR-RECIBIDO
+                   PERFORM 25000-LEER-MERCADERIA
+               WHEN NRO-ART < NRO-ART-STOCK
+                   DISPLAY "ERROR"
+                   PERFORM 25000-LEER-MERCADERIA
+               WHEN NRO-ART > NRO-ART-STOCK
+                   DISPLAY "ERROR"
+                   PERFORM 26000-LEER-STOCK
+           END-EVALUATE.
+
+       25000-LEER-MERCADERIA.
+           READ MERCADERIA AT END MOVE 1 TO FS-M-EOF.
+           IF NOT FS-MERC-OK AND NOT FS-MERC-EOF
+                DISPLAY 'ERROR LECTURA ARCHIVO MERCADERIA'
+                MOVE 'ERROR' TO WS-ESTADO-FINAL
+                PERFORM 30000-FINAL
+           END-IF
+
+           IF FS-M-EOF = 1
+               MOVE 99999999 TO NRO-ART
+           ELSE
+               ADD 1 TO WS-CANT-ENTRADA
+           END-IF.
+
+       26000-LEER-STOCK.
+           READ STOCK AT END MOVE 1 TO FS-S-EOF.
+           IF NOT FS-STK-OK AND NOT FS-STK-EOF
+               DISPLAY 'ERROR LECTURA ARCHIVO STOCK'
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 30000-FINAL
+           END-IF.
+
+       27000-GRABAR.
+           COMPUTE CANT-ART-AUX = CANT-ART + ACUMULADOR
+           MOVE CANT-ART-AUX TO CANT-ART
+           REWRITE ARCH-MERC
+           IF NOT FS-MERC-OK
+               DISPLAY "ERROR" FS-MERC
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 30000-FINAL
+           END-IF
+
+           PERFORM 27100-ACTUALIZAR-STOCK
+           PERFORM 27200-VERIFICAR-REORDEN
+           PERFORM 27300-GRABAR-MOVIMIENTO.
+
+       27100-ACTUALIZAR-STOCK.
+           COMPUTE WS-CANT-NUEVA = CANT-STOCK + WS-CANT-RECIBIDA
+           COMPUTE WS-VALOR-NUEVO = IMP-STOCK + WS-VALOR-RECIBIDO
+           MOVE NRO-ART-STOCK TO NRO-ART-STOCK-N
+           MOVE NOM-STOCK TO NOM-STOCK-N
+           MOVE WS-VALOR-NUEVO TO IMP-STOCK-N
+           MOVE WS-CANT-NUEVA TO CANT-STOCK-N
+           IF WS-CANT-NUEVA > 0
+               COMPUTE COSTO-PROM-STOCK-N =
+                   WS-VALOR-NUEVO / WS-CANT-NUEVA
+           ELSE
+               MOVE 0 TO COSTO-PROM-STOCK-N
+           END-IF
+           WRITE STOCK-NUEVO-REG
+           IF NOT FS-STOCK-NVO-OK
+               DISPLAY 'ERROR WRITE STOCKN' FS-STOCK-NVO
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 30000-FINAL
+           END-IF
+           ADD 1 TO WS-CANT-SALIDA.
+
+       27200-VERIFICAR-REORDEN.
+           IF WS-CANT-NUEVA < WS-CANT-MIN-STOCK
+               MOVE NRO-ART-STOCK TO NRO-ART-RO
+               MOVE NOM-STOCK TO NOM-ART-RO
+               MOVE WS-CANT-NUEVA TO CANT-ACTUAL-RO
+               MOVE WS-CANT-SUGERIDA TO CANT-SUGERIDA-RO
+               WRITE REG-REORDEN
+               IF NOT FS-REORDEN-OK
+                   DISPLAY 'ERROR WRITE REORDEN' FS-REORDEN
+                   MOVE 'ERROR' TO WS-ESTADO-FINAL
+                   PERFORM 30000-FINAL
+               END-IF
+           END-IF.
+
+       27300-GRABAR-MOVIMIENTO.
+           MOVE NRO-ART-STOCK TO NRO-ART-MV
+           MOVE WS-FEC-HOY TO FEC-MOV-MV
+           MOVE WS-CANT-RECIBIDA TO CANT-INGRESO-MV
+           MOVE WS-CANT-NUEVA TO CANT-SALDO-MV
+           WRITE REG-MOVSTOCK
+           IF NOT FS-MOVSTOCK-OK
+               DISPLAY 'ERROR WRITE MOVSTOCK' FS-MOVSTOCK
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 30000-FINAL
+           END-IF.
+
+       28000-IGUALDAD.
+           MOVE CANT-ART TO CANT-ART-AUX
+           COMPUTE ACUMULADOR = ACUMULADOR + 1
+           ADD CANT-ART TO WS-CANT-RECIBIDA
+           ADD IMP-ART TO WS-VALOR-RECIBIDO
+           PERFORM 25000-LEER-MERCADERIA.
+
+       30000-FINAL.
+           IF MERC-ABIERTO
+               CLOSE MERCADERIA
+           END-IF
+           IF STOCK-ABIERTO
+               CLOSE STOCK
+           END-IF
+           IF STOCK-NVO-ABIERTO
+               CLOSE STOCK-NUEVO
+           END-IF
+           IF REORDEN-ABIERTO
+               CLOSE REORDEN
+           END-IF
+           IF MOVSTOCK-ABIERTO
+               CLOSE MOVSTOCK
+           END-IF
+           IF RUNSTAT-ABIERTO
+               MOVE 'MERCSTOC' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE WS-CANT-ENTRADA TO RS-CANT-ENTRADA
+               MOVE WS-CANT-SALIDA TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF
+            STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
