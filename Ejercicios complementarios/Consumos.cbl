@@ -18,11 +18,56 @@
                                 ACCESS MODE IS SEQUENTIAL
                                 FILE STATUS IS FS-LIQUIDACIONES.
 
-           SELECT DEUDAS ASSIGN TO '..\DEUDA'
+           SELECT DEUDAS-CORRIENTE ASSIGN TO '..\DEUDCTE'
                          ORGANIZATION IS SEQUENTIAL
                          ACCESS MODE  IS SEQUENTIAL
                          FILE STATUS  IS FS-DEUDAS.
 
+           SELECT DEUDAS-30 ASSIGN TO '..\DEUD030'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-DEUDAS-30.
+
+           SELECT DEUDAS-60 ASSIGN TO '..\DEUD060'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-DEUDAS-60.
+
+           SELECT DEUDAS-90 ASSIGN TO '..\DEUD090'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-DEUDAS-90.
+
+           SELECT DEUDA-ANT ASSIGN TO '..\DEUDAMA'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-DEUDA-ANT.
+
+           SELECT DEUDA-MAE-NUEVO ASSIGN TO '..\DEUDAMN'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-DEUDA-MAE-NVO.
+
+           SELECT EXCEDE-LIMITE ASSIGN TO '..\EXCLIM'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-EXCLIM.
+
+           SELECT RESUMEN-COMERCIO ASSIGN TO '..\RESCOM'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-RESCOM.
+
+           SELECT RUNSTAT ASSIGN TO '..\RUNSTAT.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-RUNSTAT.
+
+           SELECT JOBLOG ASSIGN TO '..\JOBLOG.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-JOBLOG.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TARJETAS.
@@ -44,17 +89,125 @@
            02  NRO-CLI-L               PIC 9(8).
            02  MONTO-LIQ               PIC 9(15)V99.
 
-       FD  DEUDAS.
+       FD  DEUDAS-CORRIENTE.
        01  REG-DEUDAS.
            02  NRO-CTA-D               PIC 9(8).
            02  NRO-CLI–D               PIC 9(8).
            02  MONTO-D                 PIC 9(15)V99.
+           02  FEC-ALTA-DEUDA-D        PIC 9(8).
+           02  DIAS-MORA-D             PIC 9(5).
+
+       FD  DEUDAS-30.
+       01  REG-DEUDAS-30.
+           02  NRO-CTA-D30             PIC 9(8).
+           02  NRO-CLI-D30             PIC 9(8).
+           02  MONTO-D30               PIC 9(15)V99.
+           02  FEC-ALTA-DEUDA-D30      PIC 9(8).
+           02  DIAS-MORA-D30           PIC 9(5).
+
+       FD  DEUDAS-60.
+       01  REG-DEUDAS-60.
+           02  NRO-CTA-D60             PIC 9(8).
+           02  NRO-CLI-D60             PIC 9(8).
+           02  MONTO-D60               PIC 9(15)V99.
+           02  FEC-ALTA-DEUDA-D60      PIC 9(8).
+           02  DIAS-MORA-D60           PIC 9(5).
+
+       FD  DEUDAS-90.
+       01  REG-DEUDAS-90.
+           02  NRO-CTA-D90             PIC 9(8).
+           02  NRO-CLI-D90             PIC 9(8).
+           02  MONTO-D90               PIC 9(15)V99.
+           02  FEC-ALTA-DEUDA-D90      PIC 9(8).
+           02  DIAS-MORA-D90           PIC 9(5).
+
+       FD  DEUDA-ANT.
+       01  REG-DEUDA-ANT.
+           02  NRO-CTA-DA              PIC 9(8).
+           02  FEC-ALTA-DA             PIC 9(8).
+
+       FD  DEUDA-MAE-NUEVO.
+       01  REG-DEUDA-MAE-NVO.
+           02  NRO-CTA-DMN             PIC 9(8).
+           02  FEC-ALTA-DMN            PIC 9(8).
+
+       FD  EXCEDE-LIMITE.
+       01  REG-EXCEDE-LIMITE.
+           02  NRO-CTA-EX              PIC 9(8).
+           02  NRO-COMERCIO-EX         PIC X(10).
+           02  MONT-CONS-EX            PIC 9(15)V99.
+
+       FD  RESUMEN-COMERCIO.
+       01  REG-RESUMEN-COMERCIO.
+           02  NRO-COMERCIO-RC         PIC X(10).
+           02  MONTO-TOTAL-RC          PIC 9(15)V99.
+           02  CANT-TRANS-RC           PIC 9(7).
+
+       FD  JOBLOG.
+       01  REG-JOBLOG.
+           02 JL-PROGRAMA              PIC X(10).
+           02 JL-PARRAFO               PIC X(20).
+           02 JL-FILE-STATUS           PIC X(2).
+           02 JL-SEVERITY              PIC X(8).
+           02 JL-TIMESTAMP             PIC X(21).
+           02 JL-MENSAJE               PIC X(40).
+
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB                   PIC X(10).
+           02 RS-INICIO                PIC X(21).
+           02 RS-FIN                   PIC X(21).
+           02 RS-CANT-ENTRADA          PIC 9(7).
+           02 RS-CANT-SALIDA           PIC 9(7).
+           02 RS-ESTADO                PIC X(10).
 
        WORKING-STORAGE SECTION.
        01  FS-TARJETAS                 PIC XX.
        01  FS-CONSUMOS                 PIC XX.
        01  FS-LIQUIDACIONES            PIC XX.
        01  FS-DEUDAS                   PIC XX.
+       01  FS-DEUDAS-30                PIC XX.
+       01  FS-DEUDAS-60                PIC XX.
+       01  FS-DEUDAS-90                PIC XX.
+       01  FS-DEUDA-ANT                PIC XX.
+           88 FS-DEUDA-ANT-OK      VALUE "00".
+           88 FS-DEUDA-ANT-NOFILE  VALUE "35".
+       01  FIN-DEUDA-ANT               PIC X VALUE 'N'.
+       01  FS-DEUDA-MAE-NVO            PIC XX.
+       01  FS-EXCLIM                   PIC XX.
+       01  FS-RESCOM                   PIC XX.
+       01  FS-JOBLOG                   PIC XX.
+           88 FS-JOBLOG-OK          VALUE "00".
+       01  WS-JOBLOG-ABIERTO           PIC X VALUE 'N'.
+           88 JOBLOG-ABIERTO           VALUE 'S'.
+       01  FS-RUNSTAT                  PIC XX.
+           88 FS-RUNSTAT-OK         VALUE "00".
+       01  WS-RUNSTAT-ABIERTO          PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO          VALUE 'S'.
+       01  WS-TARJETAS-ABIERTO         PIC X VALUE 'N'.
+           88 TARJETAS-ABIERTO         VALUE 'S'.
+       01  WS-CONSUMOS-ABIERTO         PIC X VALUE 'N'.
+           88 CONSUMOS-ABIERTO         VALUE 'S'.
+       01  WS-LIQUIDACIONES-ABIERTO    PIC X VALUE 'N'.
+           88 LIQUIDACIONES-ABIERTO    VALUE 'S'.
+       01  WS-DEUDAS-CTE-ABIERTO       PIC X VALUE 'N'.
+           88 DEUDAS-CTE-ABIERTO       VALUE 'S'.
+       01  WS-DEUDAS-30-ABIERTO        PIC X VALUE 'N'.
+           88 DEUDAS-30-ABIERTO        VALUE 'S'.
+       01  WS-DEUDAS-60-ABIERTO        PIC X VALUE 'N'.
+           88 DEUDAS-60-ABIERTO        VALUE 'S'.
+       01  WS-DEUDAS-90-ABIERTO        PIC X VALUE 'N'.
+           88 DEUDAS-90-ABIERTO        VALUE 'S'.
+       01  WS-DEUDA-MAE-NVO-ABIERTO    PIC X VALUE 'N'.
+           88 DEUDA-MAE-NVO-ABIERTO    VALUE 'S'.
+       01  WS-EXCLIM-ABIERTO           PIC X VALUE 'N'.
+           88 EXCLIM-ABIERTO           VALUE 'S'.
+       01  WS-RESCOM-ABIERTO           PIC X VALUE 'N'.
+           88 RESCOM-ABIERTO           VALUE 'S'.
+       01  WS-HORA-INICIO              PIC X(21).
+       01  WS-ESTADO-FINAL             PIC X(10) VALUE 'OK'.
+       01  WS-CANT-ENTRADA             PIC 9(7) VALUE 0.
+       01  WS-CANT-SALIDA              PIC 9(7) VALUE 0.
 
        01  FS-T-EOF                    PIC 9.
        01  FS-C-EOF                    PIC 9.
@@ -62,6 +215,27 @@
        01  SUMA-DEU                    PIC 9(15)V99.
        01  SALDO-NUEVO                 PIC 9(5)V99.
 
+       01  WS-FEC-HOY                  PIC 9(8).
+       01  WS-FEC-ALTA-DEUDA           PIC 9(8).
+       01  WS-DIAS-MORA                PIC 9(5).
+
+       01  CANT-DEUDA-ANT              PIC 9(5) VALUE 0.
+       01  TABLA-DEUDA-ANT.
+           02 TABLA-DEUDA-ANT-ITEM OCCURS 1 TO 9999 TIMES
+                                    DEPENDING ON CANT-DEUDA-ANT
+                                    INDEXED BY IDX-DEUDA-ANT.
+               03 TD-NRO-CTA        PIC 9(8).
+               03 TD-FEC-ALTA       PIC 9(8).
+
+       01  CANT-COMERCIO               PIC 9(5) VALUE 0.
+       01  TABLA-COMERCIO.
+           02 TABLA-COMERCIO-ITEM OCCURS 1 TO 9999 TIMES
+                                   DEPENDING ON CANT-COMERCIO
+                                   INDEXED BY IDX-COMERCIO.
+               03 TC-NRO-COMERCIO   PIC X(10).
+               03 TC-MONTO-TOTAL    PIC 9(15)V99.
+               03 TC-CANT-TRANS     PIC 9(7).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 10000-INICIO.
@@ -69,33 +243,163 @@
            PERFORM 30000-FINAL.
 
        10000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+           OPEN EXTEND JOBLOG.
+           IF FS-JOBLOG-OK
+               SET JOBLOG-ABIERTO TO TRUE
+           END-IF
+           OPEN EXTEND RUNSTAT.
+           IF FS-RUNSTAT-OK
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
            OPEN INPUT TARJETAS.
             IF FS-TARJETAS NOT = ZEROS
                DISPLAY 'ERROR OPEN TARJETAS ' FS-TARJETAS
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-TARJETAS TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR TARJETAS' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
+           ELSE
+               SET TARJETAS-ABIERTO TO TRUE
            END-IF
 
            OPEN INPUT CONSUMOS.
             IF FS-CONSUMOS NOT = ZEROS
                DISPLAY 'ERROR OPEN SERVICIO ' FS-CONSUMOS
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-CONSUMOS TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR CONSUMOS' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                 PERFORM 30000-FINAL
+           ELSE
+               SET CONSUMOS-ABIERTO TO TRUE
            END-IF
 
            OPEN OUTPUT LIQUIDACIONES
             IF FS-LIQUIDACIONES NOT = ZEROS
                DISPLAY 'ERROR OPEN RECHAZOS ' FS-LIQUIDACIONES
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-LIQUIDACIONES TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR LIQUIDACIONES' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
+            ELSE
+                SET LIQUIDACIONES-ABIERTO TO TRUE
             END-IF.
 
-           OPEN OUTPUT DEUDAS
+           OPEN OUTPUT DEUDAS-CORRIENTE
             IF FS-DEUDAS NOT = ZEROS
-               DISPLAY 'ERROR OPEN INCIDENCIAS ' FS-DEUDAS
+               DISPLAY 'ERROR OPEN DEUDAS-CORRIENTE ' FS-DEUDAS
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-DEUDAS TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR DEUDAS-CORRIENTE' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+            ELSE
+                SET DEUDAS-CTE-ABIERTO TO TRUE
+            END-IF.
+
+           OPEN OUTPUT DEUDAS-30
+            IF FS-DEUDAS-30 NOT = ZEROS
+               DISPLAY 'ERROR OPEN DEUDAS-30 ' FS-DEUDAS-30
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-DEUDAS-30 TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR DEUDAS-30' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+            ELSE
+                SET DEUDAS-30-ABIERTO TO TRUE
+            END-IF.
+
+           OPEN OUTPUT DEUDAS-60
+            IF FS-DEUDAS-60 NOT = ZEROS
+               DISPLAY 'ERROR OPEN DEUDAS-60 ' FS-DEUDAS-60
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-DEUDAS-60 TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR DEUDAS-60' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+            ELSE
+                SET DEUDAS-60-ABIERTO TO TRUE
+            END-IF.
+
+           OPEN OUTPUT DEUDAS-90
+            IF FS-DEUDAS-90 NOT = ZEROS
+               DISPLAY 'ERROR OPEN DEUDAS-90 ' FS-DEUDAS-90
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-DEUDAS-90 TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR DEUDAS-90' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+            ELSE
+                SET DEUDAS-90-ABIERTO TO TRUE
+            END-IF.
+
+           OPEN OUTPUT DEUDA-MAE-NUEVO
+            IF FS-DEUDA-MAE-NVO NOT = ZEROS
+               DISPLAY 'ERROR OPEN DEUDA-MAE-NUEVO ' FS-DEUDA-MAE-NVO
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-DEUDA-MAE-NVO TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR DEUDA-MAE-NUEVO' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+            ELSE
+                SET DEUDA-MAE-NVO-ABIERTO TO TRUE
+            END-IF.
+
+           OPEN OUTPUT EXCEDE-LIMITE
+            IF FS-EXCLIM NOT = ZEROS
+               DISPLAY 'ERROR OPEN EXCEDE-LIMITE ' FS-EXCLIM
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-EXCLIM TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR EXCEDE-LIMITE' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
                PERFORM 30000-FINAL
+            ELSE
+                SET EXCLIM-ABIERTO TO TRUE
             END-IF.
 
+           OPEN OUTPUT RESUMEN-COMERCIO
+            IF FS-RESCOM NOT = ZEROS
+               DISPLAY 'ERROR OPEN RESUMEN-COMERCIO ' FS-RESCOM
+               MOVE '10000-INICIO' TO JL-PARRAFO
+               MOVE FS-RESCOM TO JL-FILE-STATUS
+               MOVE 'ERROR AL ABRIR RESUMEN-COMERCIO' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+            ELSE
+                SET RESCOM-ABIERTO TO TRUE
+            END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FEC-HOY
+
+           PERFORM 19000-CARGAR-DEUDA-ANT
+
            PERFORM 21000-LEER-TARJETAS.
            PERFORM 22000-LEER-CONSUMOS.
 
+       19000-CARGAR-DEUDA-ANT.
+           OPEN INPUT DEUDA-ANT
+           IF FS-DEUDA-ANT-OK
+               PERFORM UNTIL FIN-DEUDA-ANT = 'S'
+                   READ DEUDA-ANT
+                       AT END MOVE 'S' TO FIN-DEUDA-ANT
+                   END-READ
+                   IF FIN-DEUDA-ANT NOT = 'S'
+                       ADD 1 TO CANT-DEUDA-ANT
+                       MOVE NRO-CTA-DA TO TD-NRO-CTA(CANT-DEUDA-ANT)
+                       MOVE FEC-ALTA-DA TO TD-FEC-ALTA(CANT-DEUDA-ANT)
+                   END-IF
+               END-PERFORM
+               CLOSE DEUDA-ANT
+           ELSE
+               IF NOT FS-DEUDA-ANT-NOFILE
+                   DISPLAY 'ERROR OPEN DEUDA-ANT ' FS-DEUDA-ANT
+               END-IF
+           END-IF.
+
        20000-PROCESO.
            IF NRO-CTA-T = NRO-CTA–C
                 PERFORM 23000-ARCIGUAL UNTIL
@@ -121,13 +425,47 @@
             END-IF.
 
        21000-LEER-TARJETAS.
-           READ TARJETAS AT END MOVE 1 TO FS-T-EOF.
+           READ TARJETAS AT END MOVE 1 TO FS-T-EOF
+           END-READ
+           IF FS-T-EOF NOT = 1
+               ADD 1 TO WS-CANT-ENTRADA
+           END-IF.
 
        22000-LEER-CONSUMOS.
-           READ CONSUMOS AT END MOVE 1 TO FS-C-EOF.
+           READ CONSUMOS AT END MOVE 1 TO FS-C-EOF
+           IF FS-C-EOF NOT = 1
+               PERFORM 22500-ACUM-COMERCIO
+           END-IF.
+
+       22500-ACUM-COMERCIO.
+           SET IDX-COMERCIO TO 1
+           IF CANT-COMERCIO > 0
+               SEARCH TABLA-COMERCIO-ITEM
+                   AT END
+                       ADD 1 TO CANT-COMERCIO
+                       MOVE NRO-COMERCIO
+                           TO TC-NRO-COMERCIO(CANT-COMERCIO)
+                       MOVE MONT-CONS TO TC-MONTO-TOTAL(CANT-COMERCIO)
+                       MOVE 1 TO TC-CANT-TRANS(CANT-COMERCIO)
+                   WHEN TC-NRO-COMERCIO(IDX-COMERCIO) = NRO-COMERCIO
+                       ADD MONT-CONS TO TC-MONTO-TOTAL(IDX-COMERCIO)
+                       ADD 1 TO TC-CANT-TRANS(IDX-COMERCIO)
+               END-SEARCH
+           ELSE
+               ADD 1 TO CANT-COMERCIO
+               MOVE NRO-COMERCIO TO TC-NRO-COMERCIO(CANT-COMERCIO)
+               MOVE MONT-CONS TO TC-MONTO-TOTAL(CANT-COMERCIO)
+               MOVE 1 TO TC-CANT-TRANS(CANT-COMERCIO)
+           END-IF.
 
        23000-ARCIGUAL.
-           COMPUTE SUMA-DEU = MONT-CONS + SUMA-DEU
+           COMPUTE SUMA-DEU = SUMA-DEU + MONT-CONS
+           IF SUMA-DEU > MONTO-DIS
+               MOVE NRO-CTA-T TO NRO-CTA-EX
+               MOVE NRO-COMERCIO TO NRO-COMERCIO-EX
+               MOVE MONT-CONS TO MONT-CONS-EX
+               PERFORM 28000-GRABAR-EXCEDE-LIMITE
+           END-IF
            PERFORM 22000-LEER-CONSUMOS.
 
        24000-GRABAR-ARCHIVO.
@@ -140,25 +478,164 @@
 
        25000-DEUDA.
            COMPUTE SUMA-DEU = SUMA-DEU - MONTO-DIS
+           PERFORM 25100-BUSCAR-FECHA-ALTA-DEUDA
+           COMPUTE WS-DIAS-MORA =
+               FUNCTION INTEGER-OF-DATE(WS-FEC-HOY)
+               - FUNCTION INTEGER-OF-DATE(WS-FEC-ALTA-DEUDA)
+
            MOVE NRO-CLI TO NRO-CLI–D
            MOVE NRO-CTA-T TO NRO-CTA-D
-           MOVE SUMA-DEU TO MONTO-D.
-           WRITE REG-DEUDAS.
+           MOVE SUMA-DEU TO MONTO-D
+           MOVE WS-FEC-ALTA-DEUDA TO FEC-ALTA-DEUDA-D
+           MOVE WS-DIAS-MORA TO DIAS-MORA-D
+
+           EVALUATE TRUE
+               WHEN WS-DIAS-MORA < 30
+                   WRITE REG-DEUDAS
+                   ADD 1 TO WS-CANT-SALIDA
+               WHEN WS-DIAS-MORA < 60
+                   PERFORM 25300-GRABAR-DEUDA-30
+               WHEN WS-DIAS-MORA < 90
+                   PERFORM 25400-GRABAR-DEUDA-60
+               WHEN OTHER
+                   PERFORM 25500-GRABAR-DEUDA-90
+           END-EVALUATE
+
+           MOVE NRO-CTA-T TO NRO-CTA-DMN
+           MOVE WS-FEC-ALTA-DEUDA TO FEC-ALTA-DMN
+           WRITE REG-DEUDA-MAE-NVO
+           ADD 1 TO WS-CANT-SALIDA.
+
+       25100-BUSCAR-FECHA-ALTA-DEUDA.
+           MOVE WS-FEC-HOY TO WS-FEC-ALTA-DEUDA
+           IF CANT-DEUDA-ANT > 0
+               SET IDX-DEUDA-ANT TO 1
+               SEARCH TABLA-DEUDA-ANT-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN TD-NRO-CTA(IDX-DEUDA-ANT) = NRO-CTA-T
+                       MOVE TD-FEC-ALTA(IDX-DEUDA-ANT)
+                           TO WS-FEC-ALTA-DEUDA
+               END-SEARCH
+           END-IF.
+
+       25300-GRABAR-DEUDA-30.
+           MOVE NRO-CTA-D TO NRO-CTA-D30
+           MOVE NRO-CLI–D TO NRO-CLI-D30
+           MOVE MONTO-D TO MONTO-D30
+           MOVE FEC-ALTA-DEUDA-D TO FEC-ALTA-DEUDA-D30
+           MOVE DIAS-MORA-D TO DIAS-MORA-D30
+           WRITE REG-DEUDAS-30
+           ADD 1 TO WS-CANT-SALIDA.
+
+       25400-GRABAR-DEUDA-60.
+           MOVE NRO-CTA-D TO NRO-CTA-D60
+           MOVE NRO-CLI–D TO NRO-CLI-D60
+           MOVE MONTO-D TO MONTO-D60
+           MOVE FEC-ALTA-DEUDA-D TO FEC-ALTA-DEUDA-D60
+           MOVE DIAS-MORA-D TO DIAS-MORA-D60
+           WRITE REG-DEUDAS-60
+           ADD 1 TO WS-CANT-SALIDA.
+
+       25500-GRABAR-DEUDA-90.
+           MOVE NRO-CTA-D TO NRO-CTA-D90
+           MOVE NRO-CLI–D TO NRO-CLI-D90
+           MOVE MONTO-D TO MONTO-D90
+           MOVE FEC-ALTA-DEUDA-D TO FEC-ALTA-DEUDA-D90
+           MOVE DIAS-MORA-D TO DIAS-MORA-D90
+           WRITE REG-DEUDAS-90
+           ADD 1 TO WS-CANT-SALIDA.
 
        26000-LIQUIDACION.
            COMPUTE SALDO-NUEVO = MONTO-DIS - SUMA-DEU
            MOVE NRO-CTA-T TO NRO-CTA-L
            MOVE NRO-CLI TO NRO-CLI-L
-           MOVE SALDO-NUEVO TO MONTO-LIQ.
+           MOVE SALDO-NUEVO TO MONTO-LIQ
+           PERFORM 27000-GRABAR-LIQUIDACION.
 
        27000-GRABAR-LIQUIDACION.
-           WRITE REG-LIQUIDACION.
+           WRITE REG-LIQUIDACION
+           ADD 1 TO WS-CANT-SALIDA.
+
+       28000-GRABAR-EXCEDE-LIMITE.
+           WRITE REG-EXCEDE-LIMITE
+           ADD 1 TO WS-CANT-SALIDA
+           IF FS-EXCLIM NOT = ZEROS
+               DISPLAY 'ERROR WRITE EXCEDE-LIMITE ' FS-EXCLIM
+               MOVE '28000-GRABAR-EXCEDE-LIMITE' TO JL-PARRAFO
+               MOVE FS-EXCLIM TO JL-FILE-STATUS
+               MOVE 'ERROR ESCRITURA EXCEDE-LIMITE' TO JL-MENSAJE
+               PERFORM 90000-LOG-ERROR
+               PERFORM 30000-FINAL
+           END-IF.
+
+       90000-LOG-ERROR.
+           MOVE 'ERROR' TO WS-ESTADO-FINAL
+           IF JOBLOG-ABIERTO
+               MOVE 'CONSUMOS' TO JL-PROGRAMA
+               IF JL-SEVERITY = SPACES
+                   MOVE 'ERROR' TO JL-SEVERITY
+               END-IF
+               MOVE FUNCTION CURRENT-DATE TO JL-TIMESTAMP
+               WRITE REG-JOBLOG
+               MOVE SPACES TO JL-SEVERITY
+           END-IF.
+
+       29000-GRABAR-RESUMEN-COMERCIO.
+           PERFORM VARYING IDX-COMERCIO FROM 1 BY 1
+               UNTIL IDX-COMERCIO > CANT-COMERCIO
+               MOVE TC-NRO-COMERCIO(IDX-COMERCIO) TO NRO-COMERCIO-RC
+               MOVE TC-MONTO-TOTAL(IDX-COMERCIO) TO MONTO-TOTAL-RC
+               MOVE TC-CANT-TRANS(IDX-COMERCIO) TO CANT-TRANS-RC
+               WRITE REG-RESUMEN-COMERCIO
+           END-PERFORM.
 
        30000-FINAL.
-           CLOSE TARJETAS
-                 CONSUMOS
-                 LIQUIDACIONES
-                 DEUDAS
+           PERFORM 29000-GRABAR-RESUMEN-COMERCIO
+
+           IF TARJETAS-ABIERTO
+               CLOSE TARJETAS
+           END-IF
+           IF CONSUMOS-ABIERTO
+               CLOSE CONSUMOS
+           END-IF
+           IF LIQUIDACIONES-ABIERTO
+               CLOSE LIQUIDACIONES
+           END-IF
+           IF DEUDAS-CTE-ABIERTO
+               CLOSE DEUDAS-CORRIENTE
+           END-IF
+           IF DEUDAS-30-ABIERTO
+               CLOSE DEUDAS-30
+           END-IF
+           IF DEUDAS-60-ABIERTO
+               CLOSE DEUDAS-60
+           END-IF
+           IF DEUDAS-90-ABIERTO
+               CLOSE DEUDAS-90
+           END-IF
+           IF DEUDA-MAE-NVO-ABIERTO
+               CLOSE DEUDA-MAE-NUEVO
+           END-IF
+           IF EXCLIM-ABIERTO
+               CLOSE EXCEDE-LIMITE
+           END-IF
+           IF RESCOM-ABIERTO
+               CLOSE RESUMEN-COMERCIO
+           END-IF
+           IF JOBLOG-ABIERTO
+               CLOSE JOBLOG
+           END-IF
+           IF RUNSTAT-ABIERTO
+               MOVE 'CONSUMOS' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE WS-CANT-ENTRADA TO RS-CANT-ENTRADA
+               MOVE WS-CANT-SALIDA TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF
            STOP RUN.
 
        END PROGRAM YOUR-PROGRAM-NAME.
