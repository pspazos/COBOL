@@ -18,6 +18,18 @@
            01 ACUMULADOR PIC 9(3).
            01 PROMEDIO PIC 99V99.
 
+           01 WS-MAX-VALOR PIC 9(2) VALUE 0.
+           01 WS-MAX-POS PIC 9(2) VALUE 0.
+           01 WS-MIN-VALOR PIC 9(2) VALUE 99.
+           01 WS-MIN-POS PIC 9(2) VALUE 0.
+
+           01 WS-DISTRIBUCION.
+               02 WS-BANDA-0-59 PIC 9(2) VALUE 0.
+               02 WS-BANDA-60-69 PIC 9(2) VALUE 0.
+               02 WS-BANDA-70-79 PIC 9(2) VALUE 0.
+               02 WS-BANDA-80-89 PIC 9(2) VALUE 0.
+               02 WS-BANDA-90-100 PIC 9(2) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             MOVE 0 TO AUX
@@ -48,13 +60,48 @@
             MOVE 0 TO ITEM(IND1).
 
       * Calcular valor máximo.
-            PERFORM VARYING IND2 FROM 1 BY 1 UNTIL IND2 = 10
+            PERFORM VARYING IND2 FROM 1 BY 1 UNTIL IND2 > 10
                    ADD ITEM(IND2) TO ACUMULADOR
+                   PERFORM 6000-ACTUALIZAR-MAX-MIN
+                   PERFORM 7000-ACTUALIZAR-DISTRIBUCION
             END-PERFORM.
 
             COMPUTE PROMEDIO = ACUMULADOR/10.
 
             DISPLAY 'Promedio del vector: ' PROMEDIO.
+            DISPLAY 'Valor más alto: ' WS-MAX-VALOR
+                    ' (posición ' WS-MAX-POS ')'.
+            DISPLAY 'Valor más bajo: ' WS-MIN-VALOR
+                    ' (posición ' WS-MIN-POS ')'.
+            DISPLAY 'Distribución 0-59: ' WS-BANDA-0-59.
+            DISPLAY 'Distribución 60-69: ' WS-BANDA-60-69.
+            DISPLAY 'Distribución 70-79: ' WS-BANDA-70-79.
+            DISPLAY 'Distribución 80-89: ' WS-BANDA-80-89.
+            DISPLAY 'Distribución 90-100: ' WS-BANDA-90-100.
 
             STOP RUN.
+
+       6000-ACTUALIZAR-MAX-MIN.
+           IF ITEM(IND2) > WS-MAX-VALOR
+               MOVE ITEM(IND2) TO WS-MAX-VALOR
+               MOVE IND2 TO WS-MAX-POS
+           END-IF
+           IF ITEM(IND2) < WS-MIN-VALOR
+               MOVE ITEM(IND2) TO WS-MIN-VALOR
+               MOVE IND2 TO WS-MIN-POS
+           END-IF.
+
+       7000-ACTUALIZAR-DISTRIBUCION.
+           EVALUATE TRUE
+               WHEN ITEM(IND2) <= 59
+                   ADD 1 TO WS-BANDA-0-59
+               WHEN ITEM(IND2) <= 69
+                   ADD 1 TO WS-BANDA-60-69
+               WHEN ITEM(IND2) <= 79
+                   ADD 1 TO WS-BANDA-70-79
+               WHEN ITEM(IND2) <= 89
+                   ADD 1 TO WS-BANDA-80-89
+               WHEN OTHER
+                   ADD 1 TO WS-BANDA-90-100
+           END-EVALUATE.
        END PROGRAM YOUR-PROGRAM-NAME.
