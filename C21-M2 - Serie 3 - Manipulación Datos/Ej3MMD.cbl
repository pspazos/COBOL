@@ -1,91 +1,184 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-        01 DATOS PIC X(40) VALUE
-                           '0207010207100907071080600920012080920204'.
-        01 NOTAS REDEFINES DATOS.
-            05 ALUMNOS OCCURS 10 times.
-                10 LEGAJO PIC 9(2).
-                10 NOTA PIC 9(2).
-        01 PROM.
-            05 PROM1 OCCURS 10 times.
-                10 AUXILIAR-PROM PIC 9(2).
-                10 AUXILIAR-IND PIC 9(2).
-        01 AUXILIAR.
-            05 AUX1 PIC 9(2).
-            05 AUX2 PIC 9(2).
-        01 IND1 PIC 9(2).
-        01 MAXM PIC 9(2).
-        01 MAXI PIC 9(2).
-        01 MINI PIC 9(2).
-        01 PROMEDIO PIC 9(3).
-        01 ACUM1 PIC 9(3).
-        01 ACUM2 PIC 9(2).
-        01 ANTERIOR PIC 9(2).
-        01 I PIC 9(2).
-        01 J PIC 9(2).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE 0 TO AUX1
-                      IND1
-                      ACUM1
-                      ACUM2
-                      PROMEDIO.
-
-            MOVE 1 TO I
-                      J.
-            MOVE 10 TO MAXM.
-
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAXM
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAXM - 1
-                   IF LEGAJO(J) > LEGAJO(J + 1)
-                       MOVE LEGAJO(J) TO AUX1
-                       MOVE LEGAJO(J + 1) TO LEGAJO(J)
-                       MOVE AUX1 TO LEGAJO(J + 1)
-
-                       MOVE NOTA(J) TO AUX2
-                       MOVE NOTA(J + 1) TO NOTA(J)
-                       MOVE AUX2 TO NOTA(J + 1)
-                   END-IF
-               END-PERFORM
-            END-PERFORM.
-
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAXM
-               DISPLAY 'Legajo ordenados: ' LEGAJO(I) ' ' NOTA(I)
-            END-PERFORM.
-            DISPLAY ' '.
-
-      * Promedios:
-            MOVE NOTA(1) TO ACUM1
-                            MAXI
-                            MINI.
-            MOVE 1 TO ACUM2.
-            MOVE LEGAJO(1) TO ANTERIOR.
-
-             PERFORM VARYING I FROM 2 BY 1 UNTIL I > MAXM
-                 IF LEGAJO(I) = ANTERIOR
-                     COMPUTE ACUM1 = NOTA(I) + ACUM1
-                     ADD 1 TO ACUM2
-                 ELSE
-                     COMPUTE PROMEDIO = ACUM1/ACUM2
-                     DISPLAY 'Promedio de: ' ANTERIOR ':' PROMEDIO
-                     MOVE 0 TO ACUM1
-                     MOVE 0 TO ACUM2
-                     COMPUTE ACUM1 = NOTA(I) + ACUM1
-                     ADD 1 TO ACUM2
-                     MOVE LEGAJO(I) TO ANTERIOR
-                 END-IF
-             END-PERFORM
-             COMPUTE PROMEDIO = ACUM1/ACUM2
-             DISPLAY 'Promedio de: ' ANTERIOR ':' PROMEDIO
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADOS ASSIGN TO '..\GRADOS'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-STATUS.
+
+           SELECT EXCEPCIONES ASSIGN TO '..\GRADEXC'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-EXCEPCIONES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADOS.
+       01  REG-GRADO.
+           05 LEGAJO-G PIC 9(2).
+           05 NOTA-G PIC 9(2).
+
+       FD  EXCEPCIONES.
+       01  REG-EXCEPCION-ALUM.
+           05 LEGAJO-EX PIC 9(2).
+           05 NOTA-EX PIC 9(2).
+           05 MOTIVO-EX PIC X(30).
+
+       WORKING-STORAGE SECTION.
+        01 NOTAS.
+            05 ALUMNOS OCCURS 1 TO 10 TIMES
+                       DEPENDING ON CANT-ALUMNOS
+                       INDEXED BY IDX-ALU.
+                10 LEGAJO PIC 9(2).
+                10 NOTA PIC 9(2).
+                10 ES-DUPLICADA PIC X VALUE 'N'.
+                    88 LEGAJO-DUPLICADO VALUE 'S'.
+
+        01 FS-STATUS PIC X(2).
+            88 FS-STATUS-OK VALUE '00'.
+            88 FS-STATUS-EOF VALUE '10'.
+        01 FS-EXCEPCIONES PIC X(2).
+            88 FS-EXCEPCIONES-OK VALUE '00'.
+        01 FIN-ARCH PIC 9 VALUE 0.
+        01 CANT-ALUMNOS PIC 9(2) VALUE 0.
+
+        01 WS-GRADOS-ABIERTO PIC X VALUE 'N'.
+            88 GRADOS-ABIERTO VALUE 'S'.
+        01 WS-EXCEPCIONES-ABIERTO PIC X VALUE 'N'.
+            88 EXCEPCIONES-ABIERTO VALUE 'S'.
+
+        01 AUX1 PIC 9(2).
+        01 AUX2 PIC 9(2).
+        01 I PIC 9(2).
+        01 J PIC 9(2).
+
+        01 MAXM PIC 9(2).
+        01 MAXI-NOTA PIC 9(2) VALUE 0.
+        01 MINI-NOTA PIC 9(2) VALUE 99.
+        01 ACUM1 PIC 9(3) VALUE 0.
+        01 ACUM2 PIC 9(2) VALUE 0.
+        01 PROMEDIO PIC 9(3).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 1100-CARGAR-GRADOS UNTIL FIN-ARCH = 1
+                                          OR CANT-ALUMNOS = 10.
+           MOVE CANT-ALUMNOS TO MAXM.
+
+           PERFORM 2000-ORDENAR-ALUMNOS.
+           PERFORM 2500-MARCAR-DUPLICADOS.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAXM
+               IF LEGAJO-DUPLICADO(I)
+                   DISPLAY 'Legajo ' LEGAJO(I) ' ' NOTA(I)
+                           ' (DUPLICADO - excluido del promedio)'
+               ELSE
+                   DISPLAY 'Legajo ' LEGAJO(I) ' ' NOTA(I)
+               END-IF
+           END-PERFORM.
+           DISPLAY ' '.
+
+           PERFORM 3000-CALCULAR-ESTADISTICAS.
+
+           IF ACUM2 > 0
+               COMPUTE PROMEDIO = ACUM1 / ACUM2
+               DISPLAY 'Promedio general: ' PROMEDIO
+               DISPLAY 'Nota más alta: ' MAXI-NOTA
+               DISPLAY 'Nota más baja: ' MINI-NOTA
+           ELSE
+               DISPLAY 'No hay alumnos válidos para promediar.'
+           END-IF.
+
+           PERFORM 9000-FINAL.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT GRADOS.
+           IF NOT FS-STATUS-OK
+               DISPLAY 'ERROR EN OPEN GRADOS: ' FS-STATUS
+               MOVE 1 TO FIN-ARCH
+           ELSE
+               SET GRADOS-ABIERTO TO TRUE
+           END-IF
+
+           OPEN OUTPUT EXCEPCIONES.
+           IF NOT FS-EXCEPCIONES-OK
+               DISPLAY 'ERROR EN OPEN EXCEPCIONES: ' FS-EXCEPCIONES
+               MOVE 1 TO FIN-ARCH
+           ELSE
+               SET EXCEPCIONES-ABIERTO TO TRUE
+           END-IF.
+
+       1100-CARGAR-GRADOS.
+           READ GRADOS AT END MOVE 1 TO FIN-ARCH.
+           IF NOT FS-STATUS-OK AND NOT FS-STATUS-EOF
+               DISPLAY 'ERROR EN READ GRADOS: ' FS-STATUS
+               MOVE 1 TO FIN-ARCH
+           END-IF
+
+           IF FIN-ARCH NOT = 1
+               ADD 1 TO CANT-ALUMNOS
+               MOVE LEGAJO-G TO LEGAJO(CANT-ALUMNOS)
+               MOVE NOTA-G TO NOTA(CANT-ALUMNOS)
+           END-IF.
+
+       2000-ORDENAR-ALUMNOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAXM
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAXM - 1
+                  IF LEGAJO(J) > LEGAJO(J + 1)
+                      MOVE LEGAJO(J) TO AUX1
+                      MOVE LEGAJO(J + 1) TO LEGAJO(J)
+                      MOVE AUX1 TO LEGAJO(J + 1)
+
+                      MOVE NOTA(J) TO AUX2
+                      MOVE NOTA(J + 1) TO NOTA(J)
+                      MOVE AUX2 TO NOTA(J + 1)
+                  END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       2500-MARCAR-DUPLICADOS.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > MAXM
+               IF LEGAJO(I) = LEGAJO(I - 1)
+                   MOVE 'S' TO ES-DUPLICADA(I)
+                   MOVE LEGAJO(I) TO LEGAJO-EX
+                   MOVE NOTA(I) TO NOTA-EX
+                   MOVE 'LEGAJO DUPLICADO' TO MOTIVO-EX
+                   WRITE REG-EXCEPCION-ALUM
+                   IF NOT FS-EXCEPCIONES-OK
+                       DISPLAY 'ERROR EN GRABAR EXCEPCION: '
+                               FS-EXCEPCIONES
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3000-CALCULAR-ESTADISTICAS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAXM
+               IF NOT LEGAJO-DUPLICADO(I)
+                   ADD NOTA(I) TO ACUM1
+                   ADD 1 TO ACUM2
+                   IF NOTA(I) > MAXI-NOTA
+                       MOVE NOTA(I) TO MAXI-NOTA
+                   END-IF
+                   IF NOTA(I) < MINI-NOTA
+                       MOVE NOTA(I) TO MINI-NOTA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       9000-FINAL.
+           IF GRADOS-ABIERTO
+               CLOSE GRADOS
+           END-IF.
+           IF EXCEPCIONES-ABIERTO
+               CLOSE EXCEPCIONES
+           END-IF.
+       END PROGRAM YOUR-PROGRAM-NAME.
