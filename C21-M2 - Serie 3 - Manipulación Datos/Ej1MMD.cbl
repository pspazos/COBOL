@@ -17,6 +17,12 @@
            01 AUX2 PIC 9(2).
            01 IND PIC 9(2).
 
+           01 WS-IND-ORD PIC 9(2).
+           01 WS-IND-ORD2 PIC 9(2).
+           01 WS-AUX-ORD PIC 9(2).
+           01 WS-HUBO-CAMBIO PIC X VALUE 'N'.
+               88 HUBO-CAMBIO VALUE 'S'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             MOVE 0 TO AUX1.
@@ -60,5 +66,24 @@
             DISPLAY 'Valor máximo: ' AUX1.
             DISPLAY 'Valor mínimo: ' AUX2.
 
+            PERFORM 5000-ORDENAR-ITEM.
+            DISPLAY 'Vector ordenado: ' NUMEROS.
+
             STOP RUN.
+
+       5000-ORDENAR-ITEM.
+           MOVE 'S' TO WS-HUBO-CAMBIO
+           PERFORM UNTIL NOT HUBO-CAMBIO
+               MOVE 'N' TO WS-HUBO-CAMBIO
+               PERFORM VARYING WS-IND-ORD FROM 1 BY 1
+                       UNTIL WS-IND-ORD > 9
+                   COMPUTE WS-IND-ORD2 = WS-IND-ORD + 1
+                   IF ITEM(WS-IND-ORD) > ITEM(WS-IND-ORD2)
+                       MOVE ITEM(WS-IND-ORD) TO WS-AUX-ORD
+                       MOVE ITEM(WS-IND-ORD2) TO ITEM(WS-IND-ORD)
+                       MOVE WS-AUX-ORD TO ITEM(WS-IND-ORD2)
+                       MOVE 'S' TO WS-HUBO-CAMBIO
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
        END PROGRAM YOUR-PROGRAM-NAME.
