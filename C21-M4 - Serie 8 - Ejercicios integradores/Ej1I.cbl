@@ -1,50 +1,174 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ej1I.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  FRASE.
-           02 PALABRAS OCCURS 8 times.
-               05 PALABRA PIC A(15).
-       01  CONTADOR PIC 9(1).
-       01  I PIC 9(1).
-       01  AUX PIC A(15).
-       01  REMPLAZAR PIC A(15).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE 0 TO CONTADOR.
-           MOVE 1 TO I.
-
-           DISPLAY 'Ingrese frase de 8 palabras de a 1 a la vez'
-                   'y precione ENTER: '
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-               DISPLAY 'Ingrese la palabra ' I
-               ACCEPT PALABRA(I)
-           END-PERFORM
-           DISPLAY FRASE.
-           DISPLAY 'Ingresar palabra. Puede estar o no en la frase: '
-           ACCEPT AUX.
-
-           DISPLAY 'Ingrese una palabra para remplazarla: '
-           ACCEPT REMPLAZAR.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-               IF AUX = PALABRA(I)
-                   ADD 1 TO CONTADOR
-                   MOVE REMPLAZAR TO PALABRA(I)
-               END-IF
-           END-PERFORM
-
-           DISPLAY 'La palabra aparece ' CONTADOR ' veces.'
-           DISPLAY 'La frase ahora es asi: '
-           DISPLAY FRASE.
-
-            STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ej1I.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REMPLOG ASSIGN TO '..\REMPLOG'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REMPLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REMPLOG.
+       01  REG-REMPLOG.
+           02 AUX-LOG PIC A(15).
+           02 REMPLAZAR-LOG PIC A(15).
+           02 CONTADOR-LOG PIC 9(1).
+           02 FECHA-LOG PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  FRASE.
+           02 PALABRAS OCCURS 8 times.
+               05 PALABRA PIC A(15).
+       01  CONTADOR PIC 9(1).
+       01  I PIC 9(1).
+       01  AUX PIC A(15).
+       01  REMPLAZAR PIC A(15).
+
+       01  FS-REMPLOG PIC X(2).
+           88 FS-REMPLOG-OK VALUE '00'.
+           88 FS-REMPLOG-EOF VALUE '10'.
+       01  WS-REMPLOG-ABIERTO PIC X VALUE 'N'.
+           88 REMPLOG-ABIERTO VALUE 'S'.
+       01  WS-MODO PIC X VALUE 'N'.
+           88 WS-MODO-NORMAL VALUE 'N'.
+           88 WS-MODO-RESUMEN VALUE 'S'.
+       01  FIN-LOG PIC 9 VALUE 0.
+       01  WS-CANT-PALABRAS PIC 9(3) VALUE 0.
+       01  WS-IDX-RES PIC 9(3).
+       01  WS-ENCONTRADO PIC X VALUE 'N'.
+           88 RESUMEN-ENCONTRADO VALUE 'S'.
+       01  WS-TABLA-RESUMEN.
+           02 WS-RESUMEN-ITEM OCCURS 1 TO 50 TIMES
+                               DEPENDING ON WS-CANT-PALABRAS
+                               INDEXED BY WS-IDX-PAL.
+               05 WS-PALABRA-RES PIC A(15).
+               05 WS-TOTAL-RES PIC 9(5).
+       01  WS-MAX-TOTAL PIC 9(5) VALUE 0.
+       01  WS-MAX-PALABRA PIC A(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'Modo (N=Normal, S=Resumen historico): '
+           ACCEPT WS-MODO.
+
+           IF WS-MODO-RESUMEN
+               PERFORM 5000-MOSTRAR-RESUMEN
+           ELSE
+               PERFORM 1000-PROCESO-NORMAL
+           END-IF.
+
+           STOP RUN.
+
+       1000-PROCESO-NORMAL.
+           MOVE 0 TO CONTADOR.
+           MOVE 1 TO I.
+
+           DISPLAY 'Ingrese frase de 8 palabras de a 1 a la vez'
+                   'y precione ENTER: '
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+               DISPLAY 'Ingrese la palabra ' I
+               ACCEPT PALABRA(I)
+           END-PERFORM
+           DISPLAY FRASE.
+           DISPLAY 'Ingresar palabra. Puede estar o no en la frase: '
+           ACCEPT AUX.
+
+           DISPLAY 'Ingrese una palabra para remplazarla: '
+           ACCEPT REMPLAZAR.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+               IF AUX = PALABRA(I)
+                   ADD 1 TO CONTADOR
+                   MOVE REMPLAZAR TO PALABRA(I)
+               END-IF
+           END-PERFORM
+
+           DISPLAY 'La palabra aparece ' CONTADOR ' veces.'
+           DISPLAY 'La frase ahora es asi: '
+           DISPLAY FRASE.
+
+           IF CONTADOR > 0
+               PERFORM 2000-GRABAR-LOG
+           END-IF.
+
+       2000-GRABAR-LOG.
+           OPEN EXTEND REMPLOG.
+           IF FS-REMPLOG-OK
+               SET REMPLOG-ABIERTO TO TRUE
+           ELSE
+               DISPLAY 'ERROR AL ABRIR REMPLOG: ' FS-REMPLOG
+           END-IF
+
+           IF REMPLOG-ABIERTO
+               MOVE AUX TO AUX-LOG
+               MOVE REMPLAZAR TO REMPLAZAR-LOG
+               MOVE CONTADOR TO CONTADOR-LOG
+               MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-LOG
+               WRITE REG-REMPLOG
+               IF NOT FS-REMPLOG-OK
+                   DISPLAY 'ERROR EN GRABAR REMPLOG: ' FS-REMPLOG
+               END-IF
+               CLOSE REMPLOG
+           END-IF.
+
+       5000-MOSTRAR-RESUMEN.
+           OPEN INPUT REMPLOG.
+           IF NOT FS-REMPLOG-OK
+               DISPLAY 'No hay historial de remplazos todavia.'
+           ELSE
+               PERFORM 5100-LEER-REMPLOG UNTIL FIN-LOG = 1
+                                            OR WS-CANT-PALABRAS = 50
+               CLOSE REMPLOG
+               PERFORM 5300-DETERMINAR-MAXIMO
+               IF WS-CANT-PALABRAS = 0
+                   DISPLAY 'No hay historial de remplazos todavia.'
+               ELSE
+                   DISPLAY 'Palabra mas remplazada historicamente: '
+                           WS-MAX-PALABRA ' (' WS-MAX-TOTAL ' veces)'
+               END-IF
+           END-IF.
+
+       5100-LEER-REMPLOG.
+           READ REMPLOG AT END MOVE 1 TO FIN-LOG.
+           IF NOT FS-REMPLOG-OK AND NOT FS-REMPLOG-EOF
+               DISPLAY 'ERROR EN READ REMPLOG: ' FS-REMPLOG
+               MOVE 1 TO FIN-LOG
+           END-IF
+
+           IF FIN-LOG NOT = 1
+               PERFORM 5200-ACUMULAR-RESUMEN
+           END-IF.
+
+       5200-ACUMULAR-RESUMEN.
+           MOVE 'N' TO WS-ENCONTRADO
+           PERFORM VARYING WS-IDX-RES FROM 1 BY 1
+                   UNTIL WS-IDX-RES > WS-CANT-PALABRAS
+               IF WS-PALABRA-RES(WS-IDX-RES) = REMPLAZAR-LOG
+                   ADD CONTADOR-LOG TO WS-TOTAL-RES(WS-IDX-RES)
+                   MOVE 'S' TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM
+
+           IF NOT RESUMEN-ENCONTRADO
+               ADD 1 TO WS-CANT-PALABRAS
+               MOVE REMPLAZAR-LOG TO WS-PALABRA-RES(WS-CANT-PALABRAS)
+               MOVE CONTADOR-LOG TO WS-TOTAL-RES(WS-CANT-PALABRAS)
+           END-IF.
+
+       5300-DETERMINAR-MAXIMO.
+           PERFORM VARYING WS-IDX-RES FROM 1 BY 1
+                   UNTIL WS-IDX-RES > WS-CANT-PALABRAS
+               IF WS-TOTAL-RES(WS-IDX-RES) > WS-MAX-TOTAL
+                   MOVE WS-TOTAL-RES(WS-IDX-RES) TO WS-MAX-TOTAL
+                   MOVE WS-PALABRA-RES(WS-IDX-RES) TO WS-MAX-PALABRA
+               END-IF
+           END-PERFORM.
