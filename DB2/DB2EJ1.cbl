@@ -25,6 +25,9 @@
            SELECT SALIDAS ASSIGN TO  '..\SALD'
                           FILE STATUS  IS FS-SALIDA.
 
+           SELECT RUNSTAT ASSIGN TO  '..\RUNSTAT.DAT'
+                          FILE STATUS  IS FS-RUNSTAT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADAS.
@@ -40,6 +43,15 @@
            02 NYA-S            PIC 9(20).
            02 ESTADO-S         PIC X.
 
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB            PIC X(10).
+           02 RS-INICIO         PIC X(21).
+           02 RS-FIN            PIC X(21).
+           02 RS-CANT-ENTRADA   PIC 9(7).
+           02 RS-CANT-SALIDA    PIC 9(7).
+           02 RS-ESTADO         PIC X(10).
+
        WORKING-STORAGE SECTION.
 
        EXEC INCLUDE SQLCA END-EXEC.
@@ -57,6 +69,14 @@
 
        01  NRO-TARJETA-AUX     PIC X(16).
 
+       01  FS-RUNSTAT          PIC XX.
+       01  WS-RUNSTAT-ABIERTO  PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO  VALUE 'S'.
+       01  WS-HORA-INICIO      PIC X(21).
+       01  WS-ESTADO-FINAL     PIC X(10) VALUE 'OK'.
+       01  WS-CANT-ENTRADA     PIC 9(7) VALUE 0.
+       01  WS-CANT-SALIDA      PIC 9(7) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-INICIO
@@ -64,6 +84,12 @@
            PERFORM 3000-FINAL.
 
        1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+           OPEN EXTEND RUNSTAT
+           IF FS-RUNSTAT = ZEROS
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
            PERFORM 2200-OPEN-ARCHIVOS
            PERFORM 2100-LEER-ARCHIVOS.
 
@@ -76,21 +102,28 @@
            READ ENTRADAS AT END MOVE 1 TO FIN-ENTRADA
            IF FS-ENTRADA NOT = ZEROS
                DISPLAY 'ERROR LECTURA ENTRADAS' FS-ENTRADA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
                PERFORM 3000-FINAL
            END-IF
 
+           IF FIN-ENTRADA NOT = 1
+               ADD 1 TO WS-CANT-ENTRADA
+           END-IF
+
            MOVE NRO-TARJ TO NRO-TARJETA-AUX.
 
        2200-OPEN-ARCHIVOS.
            OPEN INPUT ENTRADAS
            IF FS-ENTRADA NOT = ZEROS
                DISPLAY 'ERROR OPEN ENTRADAS' FS-ENTRADA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
                PERFORM 3000-FINAL
            END-IF
 
            OPEN OUTPUT SALIDAS
            IF FS-SALIDA NOT = ZEROS
                DISPLAY 'ERROR OPEN SALIDAS' FS-SALIDA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
                PERFORM 3000-FINAL
            END-IF.
 
@@ -98,8 +131,10 @@
            WRITE SALIDAS
            IF FS-SALIDA NOT = ZEROS
                DISPLAY 'ERROR OPEN SALIDAS' FS-SALIDA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
                PERFORM 3000-FINAL
-           END-IF.
+           END-IF
+           ADD 1 TO WS-CANT-SALIDA.
 
        2400-MOVER-DATOS.
            EXEC SQL
@@ -150,5 +185,16 @@
                    DISPLAY 'ERROR'
            END-EVALUATE
 
+           IF RUNSTAT-ABIERTO
+               MOVE 'DB2EJ1' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE WS-CANT-ENTRADA TO RS-CANT-ENTRADA
+               MOVE WS-CANT-SALIDA TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF
+
            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
