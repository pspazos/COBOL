@@ -1,113 +1,203 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SALIDAS ASSIGN TO  '..\SALD'
-                          FILE STATUS  IS FS-SALIDA.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  SALIDAS.
-       01  REG-SALIDA.
-           02 NRO-TARJETA-S        PIC X(16).
-           02 NRO-PIEZA            PIC X(10).
-           02 FEC-EMBOZO           PIC 9(20).
-
-       WORKING-STORAGE SECTION.
-
-       EXEC INCLUDE SQLCA END-EXEC.
-       EXEC INCLUDE POLIZAS END-EXEC.
-       EXEC INCLUDE EMBOZO END-EXEC.
-
-       01  RG-POLIZAS.
-           03 NRO-TARJETA            PIC X(16).
-           03 FEC-ALTA               PIC X(10).
-           03 NRO-PIEZA              PIC X(8).
-
-       01  RG-EMBOZO.
-           03 NRO-TARJETA-E          PIC X(16).
-           03 FEC-ALTA-E             PIC X(10).
-           03 FEC-EMBOZO             PIC X(10).
-
-       01  RG-SALIDA.
-           03 NRO-TARJETA-S          PIC X(16).
-           03 FEC-ALTA-S             PIC X(10).
-           03 NRO-PIEZA-S            PIC X(8).
-
-       EXEC SQL
-           DECLARE CURSOR-UNO CURSOR FOR
-               SELECT NRO-TARJETA,
-                      NRO-PIEZA,
-                      FEC-EMBOZO,
-               INTO   :NRO-TARJETA
-                      :NRO-PIEZA,
-                      :FEC-EMBOZO
-               FROM   POLIZAS,
-                      EMBOZO
-               WHERE  NRO-TARJETA = NRO-TARJETA-E
-               AND    FEC-ALTA LIKE '2022-01-20'
-       END-EXEC.
-
-       01  FS-SALIDA               PIC XX.
-       01  FIN-SALIDA              PIC XX.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 1000-INICIO
-           PERFORM 2000-PROCESO UNTIL SQLCODE = 100
-           PERFORM 3000-FINAL.
-
-       1000-INICIO.
-           OPEN OUTPUT SALIDAS
-           IF FS-SALIDA NOT = ZEROS
-               DISPLAY 'ERROR OPEN SALIDAS' FS-SALIDA
-               PERFORM 3000-FINAL
-           END-IF.
-
-           EXEC SQL
-               OPEN CURSOR-UNO
-           END-EXEC
-           IF SQLCODE NOT EQUAL 0
-               DISPLAY 'ERROR: ' SQLCODE
-               PERFORM 3000-FINAL
-           END-IF.
-
-       2000-PROCESO.
-           EXEC SQL
-               FETCH CURSOR-UNO
-               INTO :NRO-TARJETA, :NRO-PIEZA, :FEC-EMBOZO
-           END-EXEC
-
-           MOVE NRO-TARJETA     TO NRO-TARJETA-S
-                NRO-PIEZA       TO NRO-PIEZA-S
-                FEC-EMBOZO      TO FEC-EMBOZO-S
-
-           PERFORM 2200-GRABAR-ARCHIVO.
-
-       2200-GRABAR-ARCHIVO.
-           WRITE SALIDAS
-           IF FS-SALIDA NOT = ZEROS
-               DISPLAY 'ERROR WRITE SALIDAS' FS-SALIDA
-               PERFORM 3000-FINAL
-           END-IF.
-
-       3000-FINAL.
-           CLOSE SALIDAS
-           IF FS-ENTRADA NOT = ZEROS
-               DISPLAY 'ERROR CLOSE ' FS-ENTRADA
-           END-IF
-
-           CLOSE CURSOR-UNO
-           IF SQLCODE NOT EQUAL 0
-               DISPLAY 'ERROR: ' SQLCODE
-           END-IF
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALIDAS ASSIGN TO  '..\SALD'
+                          FILE STATUS  IS FS-SALIDA.
+
+           SELECT RUNSTAT ASSIGN TO  '..\RUNSTAT.DAT'
+                          FILE STATUS  IS FS-RUNSTAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDAS.
+       01  REG-SALIDA.
+           02 NRO-TARJETA-S        PIC X(16).
+           02 NRO-PIEZA-S          PIC X(8).
+           02 FEC-ALTA-S           PIC X(10).
+           02 FEC-EMBOZO-S         PIC X(10).
+           02 DIAS-EMBOZO-S        PIC 9(5).
+       01  REG-SALIDA-TRAILER.
+           02 TIPO-REG-TR          PIC X(10).
+           02 CANT-REG-TR          PIC 9(7).
+           02 CANT-SLA-VENCIDA-TR  PIC 9(7).
+           02 FILLER               PIC X(25).
+
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB            PIC X(10).
+           02 RS-INICIO         PIC X(21).
+           02 RS-FIN            PIC X(21).
+           02 RS-CANT-ENTRADA   PIC 9(7).
+           02 RS-CANT-SALIDA    PIC 9(7).
+           02 RS-ESTADO         PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC INCLUDE SQLCA END-EXEC.
+       EXEC INCLUDE POLIZAS END-EXEC.
+       EXEC INCLUDE EMBOZO END-EXEC.
+
+       01  RG-POLIZAS.
+           03 NRO-TARJETA            PIC X(16).
+           03 FEC-ALTA                PIC X(10).
+           03 NRO-PIEZA               PIC X(8).
+
+       01  RG-EMBOZO.
+           03 NRO-TARJETA-E          PIC X(16).
+           03 FEC-ALTA-E             PIC X(10).
+           03 FEC-EMBOZO             PIC X(10).
+
+       EXEC SQL
+           DECLARE CURSOR-UNO CURSOR FOR
+               SELECT NRO-TARJETA,
+                      NRO-PIEZA,
+                      FEC-ALTA,
+                      FEC-EMBOZO
+               FROM   POLIZAS,
+                      EMBOZO
+               WHERE  NRO-TARJETA = NRO-TARJETA-E
+       END-EXEC.
+
+       01  FS-SALIDA               PIC XX.
+       01  FIN-SALIDA              PIC XX.
+       01  WS-SALIDAS-ABIERTO      PIC X VALUE 'N'.
+           88 SALIDAS-ABIERTO      VALUE 'S'.
+
+       01  WS-DIAS-SLA-EMBOZO      PIC 9(3) VALUE 5.
+       01  WS-FEC-ALTA-YMD         PIC 9(8).
+       01  WS-FEC-EMBOZO-YMD       PIC 9(8).
+       01  WS-DIAS-EMBOZO          PIC 9(5).
+
+       01  WS-CANT-REG             PIC 9(7) VALUE 0.
+       01  WS-CANT-SLA-VENCIDA     PIC 9(7) VALUE 0.
+
+       01  FS-RUNSTAT              PIC XX.
+       01  WS-RUNSTAT-ABIERTO      PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO      VALUE 'S'.
+       01  WS-HORA-INICIO          PIC X(21).
+       01  WS-ESTADO-FINAL         PIC X(10) VALUE 'OK'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO UNTIL SQLCODE = 100
+           PERFORM 3000-FINAL.
+
+       1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+           OPEN EXTEND RUNSTAT
+           IF FS-RUNSTAT = ZEROS
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
+           OPEN OUTPUT SALIDAS
+           IF FS-SALIDA NOT = ZEROS
+               DISPLAY 'ERROR OPEN SALIDAS' FS-SALIDA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           ELSE
+               SET SALIDAS-ABIERTO TO TRUE
+           END-IF.
+
+           EXEC SQL
+               OPEN CURSOR-UNO
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+               DISPLAY 'ERROR: ' SQLCODE
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           END-IF.
+
+       2000-PROCESO.
+           EXEC SQL
+               FETCH CURSOR-UNO
+               INTO  :NRO-TARJETA,
+                     :NRO-PIEZA,
+                     :FEC-ALTA,
+                     :FEC-EMBOZO
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
+               DISPLAY 'ERROR: ' SQLCODE
+               PERFORM 3000-FINAL
+           END-IF
+
+           IF SQLCODE EQUAL 0
+               PERFORM 2100-CALCULAR-DIAS
+               MOVE NRO-TARJETA     TO NRO-TARJETA-S
+               MOVE NRO-PIEZA       TO NRO-PIEZA-S
+               MOVE FEC-ALTA        TO FEC-ALTA-S
+               MOVE FEC-EMBOZO      TO FEC-EMBOZO-S
+               MOVE WS-DIAS-EMBOZO  TO DIAS-EMBOZO-S
+               PERFORM 2200-GRABAR-ARCHIVO
+           END-IF.
+
+       2100-CALCULAR-DIAS.
+           MOVE FEC-ALTA(1:4)   TO WS-FEC-ALTA-YMD(1:4)
+           MOVE FEC-ALTA(6:2)   TO WS-FEC-ALTA-YMD(5:2)
+           MOVE FEC-ALTA(9:2)   TO WS-FEC-ALTA-YMD(7:2)
+           MOVE FEC-EMBOZO(1:4) TO WS-FEC-EMBOZO-YMD(1:4)
+           MOVE FEC-EMBOZO(6:2) TO WS-FEC-EMBOZO-YMD(5:2)
+           MOVE FEC-EMBOZO(9:2) TO WS-FEC-EMBOZO-YMD(7:2)
+           COMPUTE WS-DIAS-EMBOZO =
+               FUNCTION INTEGER-OF-DATE(WS-FEC-EMBOZO-YMD)
+               - FUNCTION INTEGER-OF-DATE(WS-FEC-ALTA-YMD)
+
+           ADD 1 TO WS-CANT-REG
+           IF WS-DIAS-EMBOZO > WS-DIAS-SLA-EMBOZO
+               ADD 1 TO WS-CANT-SLA-VENCIDA
+           END-IF.
+
+       2200-GRABAR-ARCHIVO.
+           WRITE REG-SALIDA
+           IF FS-SALIDA NOT = ZEROS
+               DISPLAY 'ERROR WRITE SALIDAS' FS-SALIDA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           END-IF.
+
+       2300-GRABAR-TRAILER.
+           MOVE 'TRAILER' TO TIPO-REG-TR
+           MOVE WS-CANT-REG TO CANT-REG-TR
+           MOVE WS-CANT-SLA-VENCIDA TO CANT-SLA-VENCIDA-TR
+           WRITE REG-SALIDA-TRAILER
+           IF FS-SALIDA NOT = ZEROS
+               DISPLAY 'ERROR WRITE TRAILER SALIDAS' FS-SALIDA
+           END-IF.
+
+       3000-FINAL.
+           IF SALIDAS-ABIERTO
+               PERFORM 2300-GRABAR-TRAILER
+               CLOSE SALIDAS
+               IF FS-SALIDA NOT = ZEROS
+                   DISPLAY 'ERROR CLOSE SALIDAS' FS-SALIDA
+               END-IF
+           END-IF
+
+           EXEC SQL
+               CLOSE CURSOR-UNO
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+               DISPLAY 'ERROR: ' SQLCODE
+           END-IF
+
+           IF RUNSTAT-ABIERTO
+               MOVE 'DB2EJ3' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE WS-CANT-REG TO RS-CANT-ENTRADA
+               MOVE WS-CANT-REG TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF
+
+           STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
