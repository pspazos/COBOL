@@ -1,84 +1,245 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MAESTRO ASSIGN TO  '..\SALD'
-                          FILE STATUS  IS FS-MAESTRO.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MAESTRO.
-       01  REG-MAE-TARJETAS.
-           03 NRO-TARJETA-T        PIC X(16).
-           03 NRO-CTA-T            PIC X(10).
-           03 NYA-T                PIC X(20).
-           03 FEC-PROCESO-T        PIC X(10).
-
-       WORKING-STORAGE SECTION.
-
-       EXEC INCLUDE SQLCA END-EXEC.
-       EXEC INCLUDE PIEZAS END-EXEC.
-
-       01  REG-TABLA.
-           03 NRO-TARJETA          PIC X(16).
-           03 NRO-CTA              PIC X(10).
-           03 FEC-ALTA             PIC X(10).
-           03 FEC-PROCESO          PIC X(10).
-
-       01  NRO-TARJETA-AUX         PIC X(16).
-
-       01  FS-MAESTRO              PIC XX.
-       01  FIN-MAESTRO             PIC XX.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 1000-INICIO
-           PERFORM 1100-LEER-ENTRADAS
-           PERFORM 2000-PROCESO UNTIL FIN-MAESTRO = 1 OR SQLCODE = 100
-           PERFORM 3000-FINAL.
-
-       1000-INICIO.
-           OPEN INPUT MAESTRO
-           IF FS-ENTRADA NOT = ZEROS
-               DISPLAY 'ERROR OPEN MAESTRO' FS-MAESTRO
-               PERFORM 3000-FINAL
-           END-IF.
-
-       1100-LEER-ENTRADAS.
-           READ MAESTRO AT END MOVE 1 TO FIN-MAESTRO
-           IF FS-ENTRADA NOT = ZEROS
-               DISPLAY 'ERROR LECTURA MAESTRO' FS-MAESTRO
-               PERFORM 3000-FINAL
-           END-IF
-           MOVE NRO-TARJ TO NRO-TARJETA-AUX.
-
-       2000-PROCESO.
-           IF SQLCODE EQUAL 0
-               EXEC SQL
-                   UPDATE PIEZAS
-                   SET FEC-PROCESO = FEC-PROCESO-T
-                   WHERE NRO-TARJ = NRO-TARJETA-AUX
-               END-EXEC
-           END-IF
-           IF SQLCODE NOT EQUAL 0
-                DISPLAY " ERROR " SQLCODE " " NRO-TAR-T
-                PERFORM 3000-FINAL
-           END-IF
-
-           PERFORM 1100-LEER-ENTRADAS.
-
-       3000-FINAL.
-           CLOSE MAESTRO
-           IF FS-MAESTRO NOT = ZEROS
-               DISPLAY 'ERROR CLOSE MAESTRO' FS-MAESTRO
-           END-IF
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO  '..\SALD'
+                          FILE STATUS  IS FS-MAESTRO.
+
+           SELECT EXCEPCIONES ASSIGN TO  '..\EXCEP'
+                          FILE STATUS  IS FS-EXCEP.
+
+           SELECT RUNSTAT ASSIGN TO  '..\RUNSTAT.DAT'
+                          FILE STATUS  IS FS-RUNSTAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAESTRO.
+       01  REG-MAE-TARJETAS.
+           03 NRO-TARJETA-T        PIC X(16).
+           03 NRO-CTA-T            PIC X(10).
+           03 NYA-T                PIC X(20).
+           03 FEC-PROCESO-T        PIC X(10).
+
+       FD  EXCEPCIONES.
+       01  REG-EXCEPCIONES.
+           03 NRO-TARJETA-EX       PIC X(16).
+           03 INFO-EX              PIC X(20).
+
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB            PIC X(10).
+           02 RS-INICIO         PIC X(21).
+           02 RS-FIN            PIC X(21).
+           02 RS-CANT-ENTRADA   PIC 9(7).
+           02 RS-CANT-SALIDA    PIC 9(7).
+           02 RS-ESTADO         PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC INCLUDE SQLCA END-EXEC.
+       EXEC INCLUDE PIEZAS END-EXEC.
+
+       01  REG-TABLA.
+           03 NRO-TARJETA          PIC X(16).
+           03 NRO-CTA              PIC X(10).
+           03 FEC-ALTA             PIC X(10).
+           03 FEC-PROCESO          PIC X(10).
+
+       EXEC SQL
+           DECLARE CURSOR-PIEZAS CURSOR FOR
+               SELECT NRO-TARJ,
+                      FEC-ALTA,
+                      FEC-PROCESO
+               FROM   PIEZAS
+       END-EXEC.
+
+       01  NRO-TARJETA-AUX         PIC X(16).
+
+       01  FS-MAESTRO              PIC XX.
+       01  FIN-MAESTRO             PIC XX.
+       01  FS-EXCEP                PIC XX.
+       01  WS-EXCEP-ABIERTO        PIC X VALUE 'N'.
+           88 EXCEP-ABIERTO        VALUE 'S'.
+
+       01  CANT-PIEZAS             PIC 9(4) VALUE 0.
+       01  TABLA-PIEZAS.
+           02 TABLA-PIEZAS-ITEM OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON CANT-PIEZAS
+                                 INDEXED BY IDX-PIEZAS.
+               03 TP-NRO-TARJ      PIC X(16).
+               03 TP-MATCHED       PIC X VALUE 'N'.
+                   88 TP-ENCONTRADA VALUE 'S'.
+
+       01  FS-RUNSTAT              PIC XX.
+       01  WS-RUNSTAT-ABIERTO      PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO      VALUE 'S'.
+       01  WS-HORA-INICIO          PIC X(21).
+       01  WS-ESTADO-FINAL         PIC X(10) VALUE 'OK'.
+       01  WS-CANT-ENTRADA         PIC 9(7) VALUE 0.
+       01  WS-CANT-SALIDA          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO
+           PERFORM 1100-LEER-ENTRADAS
+           PERFORM 2000-PROCESO UNTIL FIN-MAESTRO = 1
+           PERFORM 2700-PIEZAS-SIN-TARJETA
+           PERFORM 3000-FINAL.
+
+       1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+           OPEN EXTEND RUNSTAT
+           IF FS-RUNSTAT = ZEROS
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
+           OPEN INPUT MAESTRO
+           IF FS-MAESTRO NOT = ZEROS
+               DISPLAY 'ERROR OPEN MAESTRO' FS-MAESTRO
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           END-IF
+
+           OPEN OUTPUT EXCEPCIONES
+           IF FS-EXCEP NOT = ZEROS
+               DISPLAY 'ERROR OPEN EXCEPCIONES' FS-EXCEP
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           ELSE
+               SET EXCEP-ABIERTO TO TRUE
+           END-IF
+
+           PERFORM 1300-CARGAR-PIEZAS.
+
+       1300-CARGAR-PIEZAS.
+           EXEC SQL
+               OPEN CURSOR-PIEZAS
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+               DISPLAY 'ERROR: ' SQLCODE
+               PERFORM 3000-FINAL
+           END-IF
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR-PIEZAS
+                   INTO  :NRO-TARJETA,
+                         :FEC-ALTA,
+                         :FEC-PROCESO
+               END-EXEC
+               IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
+                   DISPLAY 'ERROR: ' SQLCODE
+                   PERFORM 3000-FINAL
+               END-IF
+               IF SQLCODE EQUAL 0
+                   ADD 1 TO CANT-PIEZAS
+                   MOVE NRO-TARJETA TO TP-NRO-TARJ(CANT-PIEZAS)
+                   MOVE 'N' TO TP-MATCHED(CANT-PIEZAS)
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURSOR-PIEZAS
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+               DISPLAY 'ERROR: ' SQLCODE
+               PERFORM 3000-FINAL
+           END-IF.
+
+       1100-LEER-ENTRADAS.
+           READ MAESTRO AT END MOVE 1 TO FIN-MAESTRO
+           IF FS-MAESTRO NOT = ZEROS AND FS-MAESTRO NOT = '10'
+               DISPLAY 'ERROR LECTURA MAESTRO' FS-MAESTRO
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           END-IF
+           IF FIN-MAESTRO NOT = 1
+               ADD 1 TO WS-CANT-ENTRADA
+               MOVE NRO-TARJETA-T TO NRO-TARJETA-AUX
+           END-IF.
+
+       2000-PROCESO.
+           EXEC SQL
+               UPDATE PIEZAS
+               SET FEC-PROCESO = :FEC-PROCESO-T
+               WHERE NRO-TARJ = :NRO-TARJETA-AUX
+           END-EXEC
+           IF SQLCODE NOT EQUAL 0
+                DISPLAY ' ERROR ' SQLCODE ' ' NRO-TARJETA-AUX
+                PERFORM 3000-FINAL
+           END-IF
+
+           PERFORM 2500-VERIFICAR-PIEZA
+           PERFORM 1100-LEER-ENTRADAS.
+
+       2500-VERIFICAR-PIEZA.
+           IF CANT-PIEZAS > 0
+               SET IDX-PIEZAS TO 1
+               SEARCH TABLA-PIEZAS-ITEM
+                   AT END
+                       MOVE NRO-TARJETA-AUX TO NRO-TARJETA-EX
+                       MOVE 'TARJETA SIN PIEZA' TO INFO-EX
+                       PERFORM 2600-GRABAR-EXCEPCION
+                   WHEN TP-NRO-TARJ(IDX-PIEZAS) = NRO-TARJETA-AUX
+                       SET TP-ENCONTRADA(IDX-PIEZAS) TO TRUE
+               END-SEARCH
+           ELSE
+               MOVE NRO-TARJETA-AUX TO NRO-TARJETA-EX
+               MOVE 'TARJETA SIN PIEZA' TO INFO-EX
+               PERFORM 2600-GRABAR-EXCEPCION
+           END-IF.
+
+       2600-GRABAR-EXCEPCION.
+           WRITE REG-EXCEPCIONES
+           IF FS-EXCEP NOT = ZEROS
+               DISPLAY 'ERROR WRITE EXCEPCIONES' FS-EXCEP
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           END-IF
+           ADD 1 TO WS-CANT-SALIDA.
+
+       2700-PIEZAS-SIN-TARJETA.
+           IF CANT-PIEZAS > 0
+               PERFORM VARYING IDX-PIEZAS FROM 1 BY 1
+                   UNTIL IDX-PIEZAS > CANT-PIEZAS
+                   IF NOT TP-ENCONTRADA(IDX-PIEZAS)
+                       MOVE TP-NRO-TARJ(IDX-PIEZAS) TO NRO-TARJETA-EX
+                       MOVE 'PIEZA SIN TARJETA' TO INFO-EX
+                       PERFORM 2600-GRABAR-EXCEPCION
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       3000-FINAL.
+           CLOSE MAESTRO
+           IF FS-MAESTRO NOT = ZEROS
+               DISPLAY 'ERROR CLOSE MAESTRO' FS-MAESTRO
+           END-IF
+
+           IF EXCEP-ABIERTO
+               CLOSE EXCEPCIONES
+               IF FS-EXCEP NOT = ZEROS
+                   DISPLAY 'ERROR CLOSE EXCEPCIONES' FS-EXCEP
+               END-IF
+           END-IF
+
+           IF RUNSTAT-ABIERTO
+               MOVE 'DB2EJ4' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE WS-CANT-ENTRADA TO RS-CANT-ENTRADA
+               MOVE WS-CANT-SALIDA TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF
+
+            STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
