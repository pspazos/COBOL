@@ -19,6 +19,18 @@
            SELECT SALIDAS ASSIGN TO  '..\SALD'
                           FILE STATUS  IS FS-SALIDA.
 
+           SELECT ESTADO-ANT ASSIGN TO  '..\SALDANT'
+                          FILE STATUS  IS FS-ANT.
+
+           SELECT CAMBIOS ASSIGN TO  '..\CAMBIOS'
+                          FILE STATUS  IS FS-CAMBIOS.
+
+           SELECT EXCEP-P ASSIGN TO  '..\PENDP'
+                          FILE STATUS  IS FS-EXCEP-P.
+
+           SELECT RUNSTAT ASSIGN TO  '..\RUNSTAT.DAT'
+                          FILE STATUS  IS FS-RUNSTAT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADAS.
@@ -34,6 +46,34 @@
            02 NYA-S            PIC 9(20).
            02 ESTADO-S         PIC X.
 
+       FD  ESTADO-ANT.
+       01  REG-ESTADO-ANT.
+           02 NRO-TARJ-A       PIC X(16).
+           02 NRO-CTA-A        PIC X(10).
+           02 NYA-A            PIC 9(20).
+           02 ESTADO-A         PIC X.
+
+       FD  CAMBIOS.
+       01  REG-CAMBIOS.
+           02 NRO-TARJ-CAM     PIC X(16).
+           02 ESTADO-ANT-CAM   PIC X.
+           02 ESTADO-NVO-CAM   PIC X.
+
+       FD  EXCEP-P.
+       01  REG-EXCEP-P.
+           02 NRO-TARJ-PEX     PIC X(16).
+           02 FECHA-ESTADO-PEX PIC X(10).
+           02 DIAS-PEX         PIC 9(5).
+
+       FD  RUNSTAT.
+       01  REG-RUNSTAT.
+           02 RS-JOB            PIC X(10).
+           02 RS-INICIO         PIC X(21).
+           02 RS-FIN            PIC X(21).
+           02 RS-CANT-ENTRADA   PIC 9(7).
+           02 RS-CANT-SALIDA    PIC 9(7).
+           02 RS-ESTADO         PIC X(10).
+
        WORKING-STORAGE SECTION.
 
        EXEC INCLUDE SQLCA END-EXEC.
@@ -66,8 +106,35 @@
        01  FIN-ENTRADA         PIC XX.
        01  FS-SALIDA           PIC XX.
        01  FIN-SALIDA          PIC XX.
+       01  FS-ANT              PIC XX.
+       01  FIN-ANT             PIC XX.
+       01  FS-CAMBIOS          PIC XX.
+       01  FS-EXCEP-P          PIC XX.
+
+       01  FECHA-ESTADO-AUX    PIC X(10).
+
+       01  WS-PARM             PIC X(3) VALUE SPACES.
+       01  WS-DIAS-LIMITE-P    PIC 9(3) VALUE 5.
+       01  WS-FECHA-HOY-YMD    PIC 9(8).
+       01  WS-FECHA-ESTADO-YMD PIC 9(8).
+       01  WS-DIAS-EN-PROCESO  PIC 9(5).
+
+       01  CANT-ANT            PIC 9(4) VALUE 0.
+       01  TABLA-ANT.
+           02 TABLA-ANT-ITEM OCCURS 1 TO 9999 TIMES
+                             DEPENDING ON CANT-ANT
+                             INDEXED BY IDX-ANT.
+               03 TA-NRO-TARJ  PIC X(16).
+               03 TA-ESTADO    PIC X.
+
+       01  FS-RUNSTAT          PIC XX.
+       01  WS-RUNSTAT-ABIERTO  PIC X VALUE 'N'.
+           88 RUNSTAT-ABIERTO  VALUE 'S'.
+       01  WS-HORA-INICIO      PIC X(21).
+       01  WS-ESTADO-FINAL     PIC X(10) VALUE 'OK'.
+       01  WS-CANT-ENTRADA     PIC 9(7) VALUE 0.
+       01  WS-CANT-SALIDA      PIC 9(7) VALUE 0.
 
-       01  NRO-TARJETA-AUX     PIC X(16).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-INICIO
@@ -76,24 +143,71 @@
            PERFORM 3000-FINAL.
 
        1000-INICIO.
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM IS NUMERIC AND WS-PARM NOT = SPACES
+               MOVE WS-PARM TO WS-DIAS-LIMITE-P
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-HORA-INICIO
+           OPEN EXTEND RUNSTAT
+           IF FS-RUNSTAT = ZEROS
+               SET RUNSTAT-ABIERTO TO TRUE
+           END-IF
+
            OPEN INPUT ENTRADAS
            IF FS-ENTRADA NOT = ZEROS
                DISPLAY 'ERROR OPEN ENTRADAS' FS-ENTRADA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
                PERFORM 3000-FINAL
            END-IF
 
            OPEN OUTPUT SALIDAS
            IF FS-SALIDA NOT = ZEROS
                DISPLAY 'ERROR OPEN SALIDAS' FS-SALIDA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           END-IF
+
+           OPEN OUTPUT CAMBIOS
+           IF FS-CAMBIOS NOT = ZEROS
+               DISPLAY 'ERROR OPEN CAMBIOS' FS-CAMBIOS
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
                PERFORM 3000-FINAL
+           END-IF
+
+           OPEN OUTPUT EXCEP-P
+           IF FS-EXCEP-P NOT = ZEROS
+               DISPLAY 'ERROR OPEN EXCEP-P' FS-EXCEP-P
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
+               PERFORM 3000-FINAL
+           END-IF
+
+           PERFORM 1200-CARGAR-ANTERIOR.
+
+       1200-CARGAR-ANTERIOR.
+           OPEN INPUT ESTADO-ANT
+           IF FS-ANT = ZEROS
+               PERFORM UNTIL FIN-ANT = 1
+                   READ ESTADO-ANT AT END MOVE 1 TO FIN-ANT
+                   IF FIN-ANT NOT = 1
+                       ADD 1 TO CANT-ANT
+                       MOVE NRO-TARJ-A TO TA-NRO-TARJ(CANT-ANT)
+                       MOVE ESTADO-A TO TA-ESTADO(CANT-ANT)
+                   END-IF
+               END-PERFORM
+               CLOSE ESTADO-ANT
            END-IF.
 
        1100-LEER-ENTRADAS.
            READ ENTRADAS AT END MOVE 1 TO FIN-ENTRADA
            IF FS-ENTRADA NOT = ZEROS
                DISPLAY 'ERROR LECTURA ENTRADAS' FS-ENTRADA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
                PERFORM 3000-FINAL
            END-IF
+           IF FIN-ENTRADA NOT = 1
+               ADD 1 TO WS-CANT-ENTRADA
+           END-IF
            MOVE NRO-TARJ TO NRO-TARJETA-AUX.
 
        2000-PROCESO.
@@ -118,6 +232,8 @@
                 NYA             TO NYA-S
                 ESTADO-AUX      TO ESTADO-S
 
+           PERFORM 2500-VERIFICAR-CAMBIO
+           PERFORM 2600-VERIFICAR-AGING
            PERFORM 2200-GRABAR-ARCHIVO
            PERFORM 2300-CLOSE-CURSOR
            PERFORM 1100-LEER-ENTRADAS.
@@ -125,11 +241,11 @@
        2100-FETCH.
            EXEC SQL
                FETCH CURSOR-UNO
-               INTO  NRO_TARJ,
-                     FECHA_ESTADO,
-                     ESTADO
+               INTO  :T-NRO-TARJ,
+                     :T-FECHA-ESTADO,
+                     :T-ESTADO
            END-EXEC
-           IF SQLCODE NOT EQUAL 0
+           IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
                DISPLAY 'ERROR: ' SQLCODE
                PERFORM 3000-FINAL
            END-IF
@@ -139,18 +255,54 @@
                    CONTINUE
 
                WHEN SQLCODE EQUAL 0
-                   MOVE T-ESTADO   TO ESTADO-AUX
+                   MOVE T-ESTADO         TO ESTADO-AUX
+                   MOVE T-FECHA-ESTADO   TO FECHA-ESTADO-AUX
 
                WHEN OTHER
                    DISPLAY 'ERROR: ' SQLCODE
            END-EVALUATE.
 
+       2500-VERIFICAR-CAMBIO.
+           IF CANT-ANT > 0
+               SET IDX-ANT TO 1
+               SEARCH TABLA-ANT-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN TA-NRO-TARJ(IDX-ANT) = NRO-TARJETA-AUX
+                       IF TA-ESTADO(IDX-ANT) NOT = ESTADO-AUX
+                           MOVE NRO-TARJETA-AUX TO NRO-TARJ-CAM
+                           MOVE TA-ESTADO(IDX-ANT) TO ESTADO-ANT-CAM
+                           MOVE ESTADO-AUX TO ESTADO-NVO-CAM
+                           WRITE REG-CAMBIOS
+                       END-IF
+               END-SEARCH
+           END-IF.
+
+       2600-VERIFICAR-AGING.
+           IF ESTADO-AUX = 'P'
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY-YMD
+               MOVE FECHA-ESTADO-AUX(1:4) TO WS-FECHA-ESTADO-YMD(1:4)
+               MOVE FECHA-ESTADO-AUX(6:2) TO WS-FECHA-ESTADO-YMD(5:2)
+               MOVE FECHA-ESTADO-AUX(9:2) TO WS-FECHA-ESTADO-YMD(7:2)
+               COMPUTE WS-DIAS-EN-PROCESO =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY-YMD)
+                   - FUNCTION INTEGER-OF-DATE(WS-FECHA-ESTADO-YMD)
+               IF WS-DIAS-EN-PROCESO > WS-DIAS-LIMITE-P
+                   MOVE NRO-TARJETA-AUX TO NRO-TARJ-PEX
+                   MOVE FECHA-ESTADO-AUX TO FECHA-ESTADO-PEX
+                   MOVE WS-DIAS-EN-PROCESO TO DIAS-PEX
+                   WRITE REG-EXCEP-P
+               END-IF
+           END-IF.
+
        2200-GRABAR-ARCHIVO.
            WRITE SALIDAS
            IF FS-SALIDA NOT = ZEROS
                DISPLAY 'ERROR OPEN SALIDAS' FS-SALIDA
+               MOVE 'ERROR' TO WS-ESTADO-FINAL
                PERFORM 3000-FINAL
-           END-IF.
+           END-IF
+           ADD 1 TO WS-CANT-SALIDA.
 
        2300-CLOSE-CURSOR.
            CLOSE CURSOR-UNO
@@ -172,5 +324,26 @@
                PERFORM 3000-FINAL
            END-IF
 
+           CLOSE CAMBIOS
+           IF FS-CAMBIOS NOT = ZEROS
+               DISPLAY 'ERROR CLOSE CAMBIOS' FS-CAMBIOS
+           END-IF
+
+           CLOSE EXCEP-P
+           IF FS-EXCEP-P NOT = ZEROS
+               DISPLAY 'ERROR CLOSE EXCEP-P' FS-EXCEP-P
+           END-IF
+
+           IF RUNSTAT-ABIERTO
+               MOVE 'DB2EJ2' TO RS-JOB
+               MOVE WS-HORA-INICIO TO RS-INICIO
+               MOVE FUNCTION CURRENT-DATE TO RS-FIN
+               MOVE WS-CANT-ENTRADA TO RS-CANT-ENTRADA
+               MOVE WS-CANT-SALIDA TO RS-CANT-SALIDA
+               MOVE WS-ESTADO-FINAL TO RS-ESTADO
+               WRITE REG-RUNSTAT
+               CLOSE RUNSTAT
+           END-IF
+
            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
