@@ -12,6 +12,10 @@
            ACCESS MODE  IS RANDOM
            RECORD KEY   IS NRO-CTA1
            FILE STATUS  IS FS-STATUS1.
+
+           SELECT RECHAZOS ASSIGN TO "..\CTARECH"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS FS-RECHAZOS.
        DATA DIVISION.
        FILE SECTION.
        FD  CUENTAS.
@@ -26,12 +30,21 @@
            05 COD-CLI1          PIC 9(8).
            05 MCTA1        PIC S9(15)V9(2).
 
+       FD  RECHAZOS.
+       01  REG-RECHAZO.
+           05 NRO-CTA-RC        PIC X(8).
+           05 COD-CLI-RC        PIC X(8).
+           05 MOTIVO-RC         PIC X(30).
+
        WORKING-STORAGE SECTION.
        01  FS-STATUS          PIC X(2).
            88 FS-STATUS-OK    VALUE "00".
            88 FS-STATUS-EOF    VALUE "10".
        01  FS-STATUS1          PIC X(2).
            88 FS-STATUS-OK1   VALUE "00".
+           88 FS-STATUS-DUP1   VALUE "22".
+       01  FS-RECHAZOS         PIC X(2).
+           88 FS-RECHAZOS-OK   VALUE "00".
        01  FIN-ARCH            PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
@@ -50,6 +63,11 @@
                DISPLAY "ERROR EN OPEN OUTPUT: " FS-STATUS1
                MOVE 1 TO FIN-ARCH
            END-IF.
+           OPEN OUTPUT RECHAZOS.
+           IF NOT FS-RECHAZOS-OK
+               DISPLAY "ERROR EN OPEN RECHAZOS: " FS-RECHAZOS
+               MOVE 1 TO FIN-ARCH
+           END-IF.
            PERFORM 2500-LEER-CTAS THRU 2500-LEER-CTA-FIN.
        1000-INICIO-FIN.
            EXIT.
@@ -72,15 +90,32 @@
 
        2600-GRABAR.
            WRITE REG-CUENTA-NV.
-           IF NOT FS-STATUS-OK1
-               DISPLAY "ERROR EN GRABAR: " FS-STATUS1
-               PERFORM 9000-FINAL THRU 9000-FINAL-FIN
+           IF FS-STATUS-DUP1
+               MOVE NRO-CTA1 TO NRO-CTA-RC
+               MOVE COD-CLI TO COD-CLI-RC
+               MOVE 'CLAVE DUPLICADA' TO MOTIVO-RC
+               PERFORM 2700-GRABAR-RECHAZO THRU 2700-GRABAR-RECHAZO-FIN
+           ELSE
+               IF NOT FS-STATUS-OK1
+                   DISPLAY "ERROR EN GRABAR: " FS-STATUS1
+                   PERFORM 9000-FINAL THRU 9000-FINAL-FIN
+               END-IF
            END-IF.
        2600-GRABAR-FIN.
            EXIT.
 
+       2700-GRABAR-RECHAZO.
+           WRITE REG-RECHAZO.
+           IF NOT FS-RECHAZOS-OK
+               DISPLAY "ERROR EN GRABAR RECHAZO: " FS-RECHAZOS
+               PERFORM 9000-FINAL THRU 9000-FINAL-FIN
+           END-IF.
+       2700-GRABAR-RECHAZO-FIN.
+           EXIT.
+
        9000-FINAL.
            CLOSE CUENTAS.
            CLOSE CTAINDX.
+           CLOSE RECHAZOS.
            STOP RUN.
        9000-FINAL-FIN.
