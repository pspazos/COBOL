@@ -26,6 +26,16 @@
               05 NRO-CTA-S          PIC X(8).
               05 CLT-CTA-S          PIC 9(8).
               05 MONTO-CTA-S        PIC S9(15)V9(2).
+           01 REG-SALIDA-HEADER.
+              05 TIPO-REG-HD        PIC X(7).
+              05 FECHA-HD           PIC 9(8).
+              05 ARCHIVO-ORIGEN-HD  PIC X(12).
+              05 FILLER             PIC X(6).
+           01 REG-SALIDA-TRAILER.
+              05 TIPO-REG-TR        PIC X(7).
+              05 CANT-REG-TR        PIC 9(7).
+              05 MONTO-TOTAL-TR     PIC S9(15)V9(2).
+              05 FILLER             PIC X(2).
 
        WORKING-STORAGE SECTION.
        01  CUENTA-FORMATO.
@@ -67,6 +77,14 @@
        01  CONT PIC 9(2).
        01  CONT-REG PIC 9(2).
 
+       01  WS-CANT-SALIDA PIC 9(7) VALUE 0.
+       01  WS-MONTO-TOTAL-SALIDA PIC S9(15)V9(2) VALUE 0.
+
+       01  WS-SALIDAS-ABIERTO PIC X VALUE 'N'.
+           88 SALIDAS-ABIERTO VALUE 'S'.
+       01  WS-CUENTA-ABIERTO PIC X VALUE 'N'.
+           88 CUENTA-ABIERTO VALUE 'S'.
+
        PROCEDURE DIVISION.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO UNTIL SW-EOF = 1.
@@ -78,6 +96,8 @@
                MOVE 1 TO SW-EOF
                DISPLAY "ERORR: " FS-STATUS
                PERFORM 9000-FINAL
+           ELSE
+               SET CUENTA-ABIERTO TO TRUE
            END-IF
 
            OPEN OUTPUT SALIDAS.
@@ -85,16 +105,26 @@
                MOVE 1 TO SW-EOF
                DISPLAY "ERORR: " FS-STATUS
                PERFORM 9000-FINAL
+           ELSE
+               SET SALIDAS-ABIERTO TO TRUE
            END-IF
 
            MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL
 
+           PERFORM 2200-GRABAR-HEADER-SALIDA
+
            PERFORM 5000-LEER-CUENTA
 
            MOVE 1 TO CONT
 
            PERFORM 2100-ENCABEZADO.
 
+       2200-GRABAR-HEADER-SALIDA.
+           MOVE 'HEADER' TO TIPO-REG-HD
+           MOVE FECHA TO FECHA-HD
+           MOVE 'ECUENTAS' TO ARCHIVO-ORIGEN-HD
+           WRITE REG-SALIDA-HEADER.
+
        2000-PROCESO.
            IF CONT-REG = 59
                PERFORM 2100-ENCABEZADO
@@ -127,7 +157,9 @@
 
        2500-GRABAR-SALIDA.
            MOVE 1 TO CONT-REG
-           WRITE REG-SALIDA.
+           WRITE REG-SALIDA
+           ADD 1 TO WS-CANT-SALIDA
+           ADD MONTO-CTA-S TO WS-MONTO-TOTAL-SALIDA.
 
        5000-LEER-CUENTA.
            READ CUENTA AT END MOVE 1 TO SW-EOF
@@ -143,6 +175,17 @@
 
        9000-FINAL.
            DISPLAY LINEA-ENCAB.
-           CLOSE CUENTA.
-           CLOSE SALIDAS.
+           IF SALIDAS-ABIERTO
+               PERFORM 2300-GRABAR-TRAILER-SALIDA
+               CLOSE SALIDAS
+           END-IF
+           IF CUENTA-ABIERTO
+               CLOSE CUENTA
+           END-IF.
            STOP RUN.
+
+       2300-GRABAR-TRAILER-SALIDA.
+           MOVE 'TRAILER' TO TIPO-REG-TR
+           MOVE WS-CANT-SALIDA TO CANT-REG-TR
+           MOVE WS-MONTO-TOTAL-SALIDA TO MONTO-TOTAL-TR
+           WRITE REG-SALIDA-TRAILER.
