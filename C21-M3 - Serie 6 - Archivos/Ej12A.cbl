@@ -9,6 +9,16 @@
            RECORD KEY IS ID-CLIENTE
            FILE STATUS IS FS-STATUS.
 
+           SELECT AJUSTES ASSIGN TO '..\AJUSTES'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-AJUSTES.
+
+           SELECT RECHAZOS ASSIGN TO '..\AJRECH'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENSIX.
@@ -17,28 +27,81 @@
            05 COD-CLI1 PIC 9(8).
            05 MCTA1 PIC S9(15)V9(2).
 
+       FD  AJUSTES.
+       01  REG-AJUSTE.
+           05 ID-CLIENTE-AJ PIC X(8).
+           05 COD-CLI-AJ PIC 9(8).
+           05 MCTA-DELTA-AJ PIC S9(15)V9(2).
+
+       FD  RECHAZOS.
+       01  REG-RECHAZO.
+           05 ID-CLIENTE-RC PIC X(8).
+           05 MOTIVO-RC PIC X(30).
+
        WORKING-STORAGE SECTION.
        01  FS-STATUS PIC X(2).
            88 FS-STATUS-OK VALUE '00'.
            88 FS-STATUS-NOENC VALUE '23'.
            88 FS-STATUS-EOF VALUE '10'.
+       01  FS-AJUSTES PIC X(2).
+           88 FS-AJUSTES-OK VALUE '00'.
+           88 FS-AJUSTES-EOF VALUE '10'.
+       01  FS-RECHAZOS PIC X(2).
+           88 FS-RECHAZOS-OK VALUE '00'.
        01  NRO-ING PIC X(8).
+       01  WS-MODO PIC X.
+           88 WS-MODO-CONSULTA VALUE 'C'.
+           88 WS-MODO-LOTE VALUE 'L'.
+       01  FIN-AJUSTES PIC 9 VALUE 0.
+       01  WS-CANT-APLICADOS PIC 9(6) VALUE 0.
+       01  WS-CANT-RECHAZADOS PIC 9(6) VALUE 0.
+       01  WS-AJUSTES-ABIERTO PIC X VALUE 'N'.
+           88 AJUSTES-ABIERTO VALUE 'S'.
+       01  WS-RECHAZOS-ABIERTO PIC X VALUE 'N'.
+           88 RECHAZOS-ABIERTO VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-INICIO.
-           PERFORM 2000-PROCESO.
+           IF WS-MODO-LOTE
+               PERFORM 2000-PROCESO-LOTE
+           ELSE
+               PERFORM 2000-PROCESO
+           END-IF
            PERFORM 3000-FINAL.
 
        1000-INICIO.
+           DISPLAY 'Modo (C=Consulta, L=Lote de ajustes): '
+           ACCEPT WS-MODO.
 
-           OPEN INPUT CLIENSIX.
+           IF WS-MODO-LOTE
+               OPEN I-O CLIENSIX
+           ELSE
+               OPEN INPUT CLIENSIX
+           END-IF
            IF NOT FS-STATUS-OK
                DISPLAY "ERROR EN OPEN CUENTA: " FS-STATUS
            END-IF
 
-           DISPLAY 'Ingrese clave 1: '
-           ACCEPT NRO-ING.
+           IF WS-MODO-LOTE
+               OPEN INPUT AJUSTES
+               IF NOT FS-AJUSTES-OK
+                   DISPLAY "ERROR EN OPEN AJUSTES: " FS-AJUSTES
+                   PERFORM 3000-FINAL
+               ELSE
+                   SET AJUSTES-ABIERTO TO TRUE
+               END-IF
+               OPEN OUTPUT RECHAZOS
+               IF NOT FS-RECHAZOS-OK
+                   DISPLAY "ERROR EN OPEN RECHAZOS: " FS-RECHAZOS
+                   PERFORM 3000-FINAL
+               ELSE
+                   SET RECHAZOS-ABIERTO TO TRUE
+               END-IF
+           ELSE
+               DISPLAY 'Ingrese clave 1: '
+               ACCEPT NRO-ING
+           END-IF.
 
        2000-PROCESO.
            MOVE NRO-ING TO ID-CLIENTE
@@ -66,6 +129,53 @@
                PERFORM 3000-FINAL
            END-IF.
 
+       2000-PROCESO-LOTE.
+           PERFORM 2600-LEER-AJUSTE
+           PERFORM UNTIL FIN-AJUSTES = 1
+               PERFORM 2700-APLICAR-AJUSTE
+               PERFORM 2600-LEER-AJUSTE
+           END-PERFORM
+           DISPLAY 'Ajustes aplicados: ' WS-CANT-APLICADOS
+           DISPLAY 'Ajustes rechazados: ' WS-CANT-RECHAZADOS.
+
+       2600-LEER-AJUSTE.
+           READ AJUSTES AT END MOVE 1 TO FIN-AJUSTES.
+           IF NOT FS-AJUSTES-OK AND NOT FS-AJUSTES-EOF
+               DISPLAY "ERROR EN READ AJUSTES: " FS-AJUSTES
+               PERFORM 3000-FINAL
+           END-IF.
+
+       2700-APLICAR-AJUSTE.
+           MOVE ID-CLIENTE-AJ TO ID-CLIENTE
+           READ CLIENSIX
+           IF FS-STATUS-NOENC
+               MOVE ID-CLIENTE-AJ TO ID-CLIENTE-RC
+               MOVE 'CLIENTE NO ENCONTRADO' TO MOTIVO-RC
+               PERFORM 2800-GRABAR-RECHAZO
+           ELSE
+               IF NOT FS-STATUS-OK
+                   DISPLAY "ERROR EN READ CLIENSIX: " FS-STATUS
+                   PERFORM 3000-FINAL
+               ELSE
+                   COMPUTE MCTA1 = MCTA1 + MCTA-DELTA-AJ
+                   REWRITE REG-CLIENTE
+                   IF NOT FS-STATUS-OK
+                       DISPLAY "ERROR EN REWRITE: " FS-STATUS
+                       PERFORM 3000-FINAL
+                   ELSE
+                       ADD 1 TO WS-CANT-APLICADOS
+                   END-IF
+               END-IF
+           END-IF.
+
+       2800-GRABAR-RECHAZO.
+           WRITE REG-RECHAZO
+           IF NOT FS-RECHAZOS-OK
+               DISPLAY "ERROR EN GRABAR RECHAZO: " FS-RECHAZOS
+               PERFORM 3000-FINAL
+           END-IF
+           ADD 1 TO WS-CANT-RECHAZADOS.
+
        3000-FINAL.
            PERFORM 9900-CERRAR.
             STOP RUN.
@@ -74,6 +184,12 @@
            CLOSE CLIENSIX
            IF NOT FS-STATUS-OK AND NOT FS-STATUS-EOF
                DISPLAY 'Error en cierre de archivo: ' FS-STATUS
+           END-IF
+           IF AJUSTES-ABIERTO
+               CLOSE AJUSTES
+           END-IF
+           IF RECHAZOS-ABIERTO
+               CLOSE RECHAZOS
            END-IF.
 
        END PROGRAM YOUR-PROGRAM-NAME.
