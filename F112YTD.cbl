@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADOS ASSIGN TO  '..\RESULT.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-RESULT.
+
+           SELECT ACUMULADO ASSIGN TO  '..\ACUMULA.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-ACUM.
+
+           SELECT ACUMULADO-NUEVO ASSIGN TO  '..\ACUMNVO.DAT'
+                         ORGANIZATION IS SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-ACUM-NVO.
+
+           SELECT ESTADO ASSIGN TO  '..\ESTADO.DAT'
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         ACCESS MODE  IS SEQUENTIAL
+                         FILE STATUS  IS FS-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTADOS.
+       01  REG-RESULT-IN.
+           02 NRO-CLIENTE-R            PIC 9(7).
+           02 NYAR-R                   PIC X(60).
+           02 COD-SERVICIO-R           PIC X(3).
+           02 IMPORTE-T-R              PIC S9(7)V99.
+           02 CANT-TR                  PIC 9(3).
+       01  REG-TRAILER-IN.
+           02 TIPO-REG-TR              PIC X(10).
+           02 FILLER                   PIC X(72).
+
+       FD  ACUMULADO.
+       01  REG-ACUM.
+           02 NRO-CLIENTE-AC           PIC 9(7).
+           02 SALDO-ANT-AC             PIC S9(9)V99.
+           02 CANT-TRANS-MTD-AC        PIC 9(5).
+
+       FD  ACUMULADO-NUEVO.
+       01  REG-ACUM-NVO.
+           02 NRO-CLIENTE-ACN          PIC 9(7).
+           02 SALDO-ANT-ACN            PIC S9(9)V99.
+           02 CANT-TRANS-MTD-ACN       PIC 9(5).
+
+       FD  ESTADO.
+       01  LIN-ESTADO                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-RESULT                   PIC X(2).
+           88 FS-RESULT-OK         VALUE "00".
+           88 FS-RESULT-EOF        VALUE "10".
+       01  FS-ACUM                     PIC X(2).
+           88 FS-ACUM-OK           VALUE "00".
+           88 FS-ACUM-EOF          VALUE "10".
+           88 FS-ACUM-NOFILE       VALUE "35".
+       01  FS-ACUM-NVO                 PIC X(2).
+           88 FS-ACUM-NVO-OK       VALUE "00".
+       01  FS-ESTADO                   PIC X(2).
+           88 FS-ESTADO-OK         VALUE "00".
+
+       01  WS-RESULT-ABIERTO           PIC X VALUE 'N'.
+           88 RESULT-ABIERTO           VALUE 'S'.
+       01  WS-ACUM-ABIERTO             PIC X VALUE 'N'.
+           88 ACUM-ABIERTO             VALUE 'S'.
+       01  WS-ACUM-NVO-ABIERTO         PIC X VALUE 'N'.
+           88 ACUM-NVO-ABIERTO         VALUE 'S'.
+       01  WS-ESTADO-ABIERTO           PIC X VALUE 'N'.
+           88 ESTADO-ABIERTO           VALUE 'S'.
+
+       01  WS-CLIENTE-ACTUAL           PIC 9(7).
+       01  WS-NOMBRE-CLIENTE           PIC X(60).
+       01  WS-SALDO-APERTURA           PIC S9(9)V99.
+       01  WS-SALDO-NUEVO              PIC S9(9)V99.
+       01  WS-CANT-TRANS-MTD           PIC 9(5).
+
+       01  LIN-ENCABEZADO.
+           02 FILLER              PIC X(30) VALUE
+              'ESTADO DE CUENTA YTD - F112'.
+       01  LIN-DETALLE-EST.
+           02 LE-CLIENTE          PIC Z(6)9.
+           02 FILLER              PIC X(3)  VALUE SPACES.
+           02 LE-NOMBRE           PIC X(30).
+           02 FILLER              PIC X(2)  VALUE SPACES.
+           02 LE-SALDO            PIC -Z(7)9.99.
+           02 FILLER              PIC X(3)  VALUE SPACES.
+           02 LE-CANT-TRANS       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 10000-INICIO.
+           PERFORM 20000-PROCESO UNTIL FS-RESULT-EOF AND FS-ACUM-EOF.
+           PERFORM 30000-FINAL.
+
+       10000-INICIO.
+           OPEN INPUT RESULTADOS.
+           IF NOT FS-RESULT-OK
+               DISPLAY 'ERROR AL ABRIR RESULTADOS'
+               DISPLAY 'FILE STATUS ' FS-RESULT
+               PERFORM 30000-FINAL
+           ELSE
+               SET RESULT-ABIERTO TO TRUE
+           END-IF
+
+           OPEN INPUT ACUMULADO.
+           IF FS-ACUM-OK
+               SET ACUM-ABIERTO TO TRUE
+           ELSE
+               IF NOT FS-ACUM-NOFILE
+                   DISPLAY 'ERROR AL ABRIR ACUMULADO'
+                   DISPLAY 'FILE STATUS ' FS-ACUM
+                   PERFORM 30000-FINAL
+               END-IF
+           END-IF
+
+           OPEN OUTPUT ACUMULADO-NUEVO.
+           IF NOT FS-ACUM-NVO-OK
+               DISPLAY 'ERROR AL ABRIR ACUMULADO-NUEVO'
+               DISPLAY 'FILE STATUS ' FS-ACUM-NVO
+               PERFORM 30000-FINAL
+           ELSE
+               SET ACUM-NVO-ABIERTO TO TRUE
+           END-IF
+
+           OPEN OUTPUT ESTADO.
+           IF NOT FS-ESTADO-OK
+               DISPLAY 'ERROR AL ABRIR ESTADO'
+               DISPLAY 'FILE STATUS ' FS-ESTADO
+               PERFORM 30000-FINAL
+           ELSE
+               SET ESTADO-ABIERTO TO TRUE
+               WRITE LIN-ESTADO FROM LIN-ENCABEZADO
+           END-IF
+
+           PERFORM 21000-LEER-RESULTADOS
+           PERFORM 22000-LEER-ACUMULADO.
+
+       20000-PROCESO.
+           EVALUATE TRUE
+               WHEN NRO-CLIENTE-R = NRO-CLIENTE-AC
+                   MOVE NRO-CLIENTE-R TO WS-CLIENTE-ACTUAL
+                   MOVE SALDO-ANT-AC TO WS-SALDO-APERTURA
+                   MOVE SALDO-ANT-AC TO WS-SALDO-NUEVO
+                   MOVE CANT-TRANS-MTD-AC TO WS-CANT-TRANS-MTD
+                   PERFORM 28000-ACUM-CLIENTE
+                       UNTIL FS-RESULT-EOF
+                          OR NRO-CLIENTE-R NOT = WS-CLIENTE-ACTUAL
+                   PERFORM 40000-GRABAR-ACUMULADO
+                   PERFORM 22000-LEER-ACUMULADO
+               WHEN NRO-CLIENTE-R < NRO-CLIENTE-AC
+                   MOVE NRO-CLIENTE-R TO WS-CLIENTE-ACTUAL
+                   MOVE 0 TO WS-SALDO-APERTURA
+                   MOVE 0 TO WS-SALDO-NUEVO
+                   MOVE 0 TO WS-CANT-TRANS-MTD
+                   PERFORM 28000-ACUM-CLIENTE
+                       UNTIL FS-RESULT-EOF
+                          OR NRO-CLIENTE-R NOT = WS-CLIENTE-ACTUAL
+                   PERFORM 40000-GRABAR-ACUMULADO
+               WHEN NRO-CLIENTE-R > NRO-CLIENTE-AC
+                   MOVE NRO-CLIENTE-AC TO NRO-CLIENTE-ACN
+                   MOVE SALDO-ANT-AC TO SALDO-ANT-ACN
+                   MOVE CANT-TRANS-MTD-AC TO CANT-TRANS-MTD-ACN
+                   WRITE REG-ACUM-NVO
+                   PERFORM 22000-LEER-ACUMULADO
+           END-EVALUATE.
+
+       21000-LEER-RESULTADOS.
+           READ RESULTADOS
+               AT END
+                   SET FS-RESULT-EOF TO TRUE
+                   MOVE 9999999 TO NRO-CLIENTE-R
+           END-READ
+           IF NOT FS-RESULT-EOF AND NOT FS-RESULT-OK
+               DISPLAY 'ERROR LECTURA RESULTADOS'
+               DISPLAY 'FILE STATUS ' FS-RESULT
+               PERFORM 30000-FINAL
+           END-IF
+           IF FS-RESULT-OK AND TIPO-REG-TR = 'TRAILER'
+               PERFORM 21000-LEER-RESULTADOS
+           END-IF.
+
+       22000-LEER-ACUMULADO.
+           IF NOT ACUM-ABIERTO
+               SET FS-ACUM-EOF TO TRUE
+               MOVE 9999999 TO NRO-CLIENTE-AC
+           ELSE
+               READ ACUMULADO
+                   AT END
+                       SET FS-ACUM-EOF TO TRUE
+                       MOVE 9999999 TO NRO-CLIENTE-AC
+               END-READ
+               IF NOT FS-ACUM-EOF AND NOT FS-ACUM-OK
+                   DISPLAY 'ERROR LECTURA ACUMULADO'
+                   DISPLAY 'FILE STATUS ' FS-ACUM
+                   PERFORM 30000-FINAL
+               END-IF
+           END-IF.
+
+       28000-ACUM-CLIENTE.
+           ADD IMPORTE-T-R TO WS-SALDO-NUEVO
+           ADD CANT-TR TO WS-CANT-TRANS-MTD
+           MOVE NYAR-R TO WS-NOMBRE-CLIENTE
+           PERFORM 21000-LEER-RESULTADOS.
+
+       40000-GRABAR-ACUMULADO.
+           MOVE WS-CLIENTE-ACTUAL TO NRO-CLIENTE-ACN
+           MOVE WS-SALDO-NUEVO TO SALDO-ANT-ACN
+           MOVE WS-CANT-TRANS-MTD TO CANT-TRANS-MTD-ACN
+           WRITE REG-ACUM-NVO
+           MOVE WS-CLIENTE-ACTUAL TO LE-CLIENTE
+           MOVE WS-NOMBRE-CLIENTE TO LE-NOMBRE
+           MOVE WS-SALDO-NUEVO TO LE-SALDO
+           MOVE WS-CANT-TRANS-MTD TO LE-CANT-TRANS
+           WRITE LIN-ESTADO FROM LIN-DETALLE-EST.
+
+       30000-FINAL.
+           IF RESULT-ABIERTO
+               CLOSE RESULTADOS
+           END-IF
+           IF ACUM-ABIERTO
+               CLOSE ACUMULADO
+           END-IF
+           IF ACUM-NVO-ABIERTO
+               CLOSE ACUMULADO-NUEVO
+           END-IF
+           IF ESTADO-ABIERTO
+               CLOSE ESTADO
+           END-IF
+           STOP RUN.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
