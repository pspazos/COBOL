@@ -23,6 +23,16 @@
                           ACCESS MODE  IS SEQUENTIAL
                           FILE STATUS  IS FS-INCIDEN.
 
+           SELECT INCID-ANT ASSIGN TO  '..\INCIDANT'
+                          ORGANIZATION IS SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-INCID-ANT.
+
+           SELECT INCID-MAE-NUEVO ASSIGN TO  '..\INCIDMN'
+                          ORGANIZATION IS SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-INCID-MAE-NVO.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUENTA.
@@ -43,30 +53,84 @@
            02 NOM-C-RZ PIC X(20).
            02 SAL-CTA PIC 9(5)V99.
            02 DUEDA-TOT PIC 9(5)V99.
+           02 REASON-RZ PIC X(20).
 
        FD  INCIDEN.
        01  REG-INCID.
            02 NRO-C-I PIC X.
            02 AUSENC PIC X(20).
+           02 ESTADO-INCID PIC X.
+               88 INCID-ABIERTA VALUE 'A'.
+               88 INCID-CERRADA VALUE 'C'.
+           02 FEC-APERTURA-I PIC 9(8).
+           02 FEC-RESOLUCION-I PIC 9(8).
+           02 DIAS-ABIERTO-I PIC 9(5).
+
+       FD  INCID-ANT.
+       01  REG-INCID-ANT.
+           02 NRO-C-IA PIC X.
+           02 AUSENC-IA PIC X(20).
+           02 FEC-APERTURA-IA PIC 9(8).
+
+       FD  INCID-MAE-NUEVO.
+       01  REG-INCID-MAE-NVO.
+           02 NRO-C-IMN PIC X.
+           02 AUSENC-IMN PIC X(20).
+           02 FEC-APERTURA-IMN PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01  FS-CUENTA PIC XX.
        01  FS-SERVICIO PIC XX.
        01  FS-RECHAZOS PIC XX.
        01  FS-INCIDEN PIC XX.
+       01  FS-INCID-ANT PIC XX.
+           88 FS-INCID-ANT-OK VALUE '00'.
+           88 FS-INCID-ANT-NOFILE VALUE '35'.
+       01  FS-INCID-MAE-NVO PIC XX.
+
+       01  WS-CUENTA-ABIERTO PIC X VALUE 'N'.
+           88 CUENTA-ABIERTO VALUE 'S'.
+       01  WS-SERVICIO-ABIERTO PIC X VALUE 'N'.
+           88 SERVICIO-ABIERTO VALUE 'S'.
+       01  WS-RECHAZOS-ABIERTO PIC X VALUE 'N'.
+           88 RECHAZOS-ABIERTO VALUE 'S'.
+       01  WS-INCIDEN-ABIERTO PIC X VALUE 'N'.
+           88 INCIDEN-ABIERTO VALUE 'S'.
+       01  WS-INCID-MAE-NVO-ABIERTO PIC X VALUE 'N'.
+           88 INCID-MAE-NVO-ABIERTO VALUE 'S'.
 
        01  FIN-SERV PIC 9.
        01  FIN-CTA PIC 9.
+       01  FIN-INCID-ANT PIC X VALUE 'N'.
 
        01  SUMA-DEU PIC 9(5)V99.
        01  SALDO-NUEVO PIC 9(5)V99.
+       01  WS-NRO-C-ANT PIC X VALUE LOW-VALUES.
+
+       01  WS-FEC-HOY PIC 9(8).
+
+       01  CANT-INCID-ANT PIC 9(5) VALUE 0.
+       01  WS-CANT-INCID-ABIERTAS PIC 9(5) VALUE 0.
+       01  TABLA-INCID-ANT.
+           02 TABLA-INCID-ANT-ITEM OCCURS 1 TO 9999 TIMES
+                                    DEPENDING ON CANT-INCID-ANT
+                                    INDEXED BY IDX-INCID-ANT.
+               03 TI-NRO-C-I       PIC X.
+               03 TI-AUSENC        PIC X(20).
+               03 TI-FEC-APERTURA  PIC 9(8).
+               03 TI-MATCHED       PIC X VALUE 'N'.
+                   88 TI-ENCONTRADA VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-LEER-ARCHIVOS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FEC-HOY
+           PERFORM 1200-CARGAR-INCID-ANT.
            PERFORM 2100-LEER-CUENTA.
            PERFORM 2200-LEER-SERVICIO.
-           PERFORM 2000-PROCESAR-DATOS UNTIL FIN-CTA=1 OR FIN-SERV = 1.
+           PERFORM 2000-PROCESAR-DATOS
+               UNTIL FIN-CTA=1 AND FIN-SERV=1.
+           PERFORM 3300-CERRAR-INCIDENCIAS-RESUELTAS.
            PERFORM 4100-FIN.
 
        1000-LEER-ARCHIVOS.
@@ -74,26 +138,67 @@
             IF FS-CUENTA NOT = ZEROS
                DISPLAY 'ERROR OPEN CUENTA ' FS-CUENTA
                PERFORM 4100-FIN
+           ELSE
+               SET CUENTA-ABIERTO TO TRUE
            END-IF
 
            OPEN INPUT SERVICIO.
             IF FS-SERVICIO NOT = ZEROS
                DISPLAY 'ERROR OPEN SERVICIO ' FS-SERVICIO
                 PERFORM 4100-FIN
+           ELSE
+               SET SERVICIO-ABIERTO TO TRUE
            END-IF
 
            OPEN OUTPUT RECHAZOS
             IF FS-RECHAZOS NOT = ZEROS
                DISPLAY 'ERROR OPEN RECHAZOS ' FS-RECHAZOS
                PERFORM 4100-FIN
+            ELSE
+               SET RECHAZOS-ABIERTO TO TRUE
             END-IF.
 
            OPEN OUTPUT INCIDEN
             IF FS-INCIDEN NOT = ZEROS
                DISPLAY 'ERROR OPEN INCIDENCIAS ' FS-INCIDEN
                PERFORM 4100-FIN
+            ELSE
+               SET INCIDEN-ABIERTO TO TRUE
+            END-IF.
+
+           OPEN OUTPUT INCID-MAE-NUEVO
+            IF FS-INCID-MAE-NVO NOT = ZEROS
+               DISPLAY 'ERROR OPEN INCIDMN ' FS-INCID-MAE-NVO
+               PERFORM 4100-FIN
+            ELSE
+               SET INCID-MAE-NVO-ABIERTO TO TRUE
             END-IF.
 
+       1200-CARGAR-INCID-ANT.
+           OPEN INPUT INCID-ANT
+           IF NOT FS-INCID-ANT-OK AND NOT FS-INCID-ANT-NOFILE
+               DISPLAY 'ERROR OPEN INCIDANT ' FS-INCID-ANT
+               PERFORM 4100-FIN
+           END-IF
+
+           IF FS-INCID-ANT-OK
+               PERFORM UNTIL FIN-INCID-ANT = 'S'
+                   READ INCID-ANT
+                       AT END MOVE 'S' TO FIN-INCID-ANT
+                       NOT AT END
+                           ADD 1 TO CANT-INCID-ANT
+                           MOVE NRO-C-IA
+                               TO TI-NRO-C-I(CANT-INCID-ANT)
+                           MOVE AUSENC-IA
+                               TO TI-AUSENC(CANT-INCID-ANT)
+                           MOVE FEC-APERTURA-IA
+                               TO TI-FEC-APERTURA(CANT-INCID-ANT)
+                           MOVE 'N' TO TI-MATCHED(CANT-INCID-ANT)
+                   END-READ
+               END-PERFORM
+               CLOSE INCID-ANT
+           END-IF.
+
        2000-PROCESAR-DATOS.
             IF NRO-C-S = NRO-C
                 PERFORM 2300-ARCIGUAL UNTIL
@@ -108,19 +213,30 @@
                     PERFORM 2200-LEER-SERVICIO
                 ELSE
                     IF NRO-C-S > NRO-C
-                        MOVE 'CLIENTE SIN DEUDA ' TO AUSENC
-                        MOVE NRO-C  TO NRO-C-I
-                        PERFORM 3100-GRABAR-INCIDENCIA
+                        PERFORM 2450-RECHAZA-SIN-SERVICIO
                         PERFORM 2100-LEER-CUENTA
                     END-IF
                 END-IF
             END-IF.
 
        2100-LEER-CUENTA.
-           READ CUENTA AT END MOVE 1 TO FIN-CTA.
+           READ CUENTA AT END MOVE 1 TO FIN-CTA
+           IF FIN-CTA NOT = 1
+               IF NRO-C = WS-NRO-C-ANT
+                   PERFORM 2600-RECHAZA-DUPLICADO
+                   PERFORM 2100-LEER-CUENTA
+               ELSE
+                   MOVE NRO-C TO WS-NRO-C-ANT
+               END-IF
+           ELSE
+               MOVE HIGH-VALUES TO NRO-C
+           END-IF.
 
        2200-LEER-SERVICIO.
            READ SERVICIO AT END MOVE 1 TO FIN-SERV.
+           IF FIN-SERV = 1
+               MOVE HIGH-VALUES TO NRO-C-S
+           END-IF.
 
        2300-ARCIGUAL.
            COMPUTE SUMA-DEU = MNT-C-S + SUMA-DEU
@@ -135,25 +251,101 @@
            MOVE ZERO TO SUMA-DEU.
 
        3100-GRABAR-INCIDENCIA.
-            WRITE REG-INCID.
+           PERFORM 3150-BUSCAR-APERTURA-ANT
+           MOVE 'A' TO ESTADO-INCID
+           MOVE ZERO TO FEC-RESOLUCION-I
+           COMPUTE DIAS-ABIERTO-I =
+               FUNCTION INTEGER-OF-DATE(WS-FEC-HOY)
+               - FUNCTION INTEGER-OF-DATE(FEC-APERTURA-I)
+           ADD 1 TO WS-CANT-INCID-ABIERTAS
+           WRITE REG-INCID
+
+           MOVE NRO-C-I TO NRO-C-IMN
+           MOVE AUSENC TO AUSENC-IMN
+           MOVE FEC-APERTURA-I TO FEC-APERTURA-IMN
+           WRITE REG-INCID-MAE-NVO.
+
+       3150-BUSCAR-APERTURA-ANT.
+           SET IDX-INCID-ANT TO 1
+           IF CANT-INCID-ANT > 0
+               SEARCH TABLA-INCID-ANT-ITEM
+                   AT END
+                       MOVE WS-FEC-HOY TO FEC-APERTURA-I
+                   WHEN TI-NRO-C-I(IDX-INCID-ANT) = NRO-C-I
+                       AND TI-AUSENC(IDX-INCID-ANT) = AUSENC
+                       MOVE TI-FEC-APERTURA(IDX-INCID-ANT)
+                           TO FEC-APERTURA-I
+                       SET TI-ENCONTRADA(IDX-INCID-ANT) TO TRUE
+               END-SEARCH
+           ELSE
+               MOVE WS-FEC-HOY TO FEC-APERTURA-I
+           END-IF.
+
+       3300-CERRAR-INCIDENCIAS-RESUELTAS.
+           IF CANT-INCID-ANT > 0
+               PERFORM VARYING IDX-INCID-ANT FROM 1 BY 1
+                   UNTIL IDX-INCID-ANT > CANT-INCID-ANT
+                   IF NOT TI-ENCONTRADA(IDX-INCID-ANT)
+                       MOVE TI-NRO-C-I(IDX-INCID-ANT) TO NRO-C-I
+                       MOVE TI-AUSENC(IDX-INCID-ANT) TO AUSENC
+                       MOVE 'C' TO ESTADO-INCID
+                       MOVE TI-FEC-APERTURA(IDX-INCID-ANT)
+                           TO FEC-APERTURA-I
+                       MOVE WS-FEC-HOY TO FEC-RESOLUCION-I
+                       COMPUTE DIAS-ABIERTO-I =
+                           FUNCTION INTEGER-OF-DATE(FEC-RESOLUCION-I)
+                           - FUNCTION INTEGER-OF-DATE(FEC-APERTURA-I)
+                       WRITE REG-INCID
+                   END-IF
+               END-PERFORM
+           END-IF.
 
        2400-RECHAZA-REG.
            MOVE NRO-C TO NRO-C-RZ
            MOVE NOM-C TO NOM-C-RZ
            MOVE MNT-C TO SAL-CTA.
            MOVE SUMA-DEU TO DUEDA-TOT.
+           MOVE 'SALDO INSUFICIENTE' TO REASON-RZ.
+           WRITE REG-RCHZO.
+
+       2450-RECHAZA-SIN-SERVICIO.
+           MOVE NRO-C TO NRO-C-RZ
+           MOVE NOM-C TO NOM-C-RZ
+           MOVE MNT-C TO SAL-CTA
+           MOVE ZERO TO DUEDA-TOT
+           MOVE 'SIN SERVICIO' TO REASON-RZ
            WRITE REG-RCHZO.
 
        2500-ACTUALIZA-SALDO-CTA.
            COMPUTE SALDO-NUEVO = MNT-C - SUMA-DEU
            MOVE SALDO-NUEVO TO MNT-C.
 
+       2600-RECHAZA-DUPLICADO.
+           MOVE NRO-C TO NRO-C-RZ
+           MOVE NOM-C TO NOM-C-RZ
+           MOVE MNT-C TO SAL-CTA
+           MOVE ZERO TO DUEDA-TOT
+           MOVE 'CUENTA DUPLICADA' TO REASON-RZ
+           WRITE REG-RCHZO.
+
        4000-CERRAR-ARCHIVO.
-           CLOSE CUENTA,
-           CLOSE SERVICIO,
-           CLOSE RECHAZOS,
-           CLOSE INCIDEN.
+           IF CUENTA-ABIERTO
+               CLOSE CUENTA
+           END-IF
+           IF SERVICIO-ABIERTO
+               CLOSE SERVICIO
+           END-IF
+           IF RECHAZOS-ABIERTO
+               CLOSE RECHAZOS
+           END-IF
+           IF INCIDEN-ABIERTO
+               CLOSE INCIDEN
+           END-IF
+           IF INCID-MAE-NVO-ABIERTO
+               CLOSE INCID-MAE-NUEVO
+           END-IF.
 
        4100-FIN.
+           DISPLAY 'INCIDENCIAS ABIERTAS: ' WS-CANT-INCID-ABIERTAS
            PERFORM 4000-CERRAR-ARCHIVO.
            STOP RUN.
