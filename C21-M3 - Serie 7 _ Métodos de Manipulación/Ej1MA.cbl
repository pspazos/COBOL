@@ -21,8 +21,11 @@
            88 FS-STATUS-EOF   VALUE "10".
        01  FIN-ARCH           PIC 9 VALUE 0.
        01  COD-CLI-ING        PIC 9(3).
+       01  COD-CLI-DESDE      PIC 9(3).
+       01  COD-CLI-HASTA      PIC 9(3).
        01  NOMBRE-CLI-ING     PIC X(25).
        01  ENCONTRADO         PIC 9(1) VALUE 0.
+       01  CANT-ENCONTRADOS   PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -38,27 +41,31 @@
                MOVE 1 TO FIN-ARCH
            END-IF.
 
-           DISPLAY 'Ingrese el numero de cuenta.'
-           ACCEPT COD-CLI-ING.
+           DISPLAY 'Ingrese el numero de cuenta desde.'
+           ACCEPT COD-CLI-DESDE.
+           DISPLAY 'Ingrese el numero de cuenta hasta (igual a desde'
+                   ' para una sola cuenta).'
+           ACCEPT COD-CLI-HASTA.
        1000-INICIO-FIN.
 
        2000-PROCESO.
                PERFORM 2100-BUSCAR-COD UNTIL FIN-ARCH = 1.
 
-               IF ENCONTRADO = 1
-                   DISPLAY 'Nombre: ' NOMBRE-CLI
-                   DISPLAY 'Número: ' COD-CLI
-                   DISPLAY 'Monto: ' MCTA
-               ELSE
-                   DISPLAY 'Registro ' NOMBRE-CLI-ING ' no existe.'
+               IF CANT-ENCONTRADOS = 0
+                   DISPLAY 'No existen cuentas en el rango indicado.'
                END-IF.
        2000-PROCESO-FIN.
 
        2100-BUSCAR-COD.
            PERFORM 2500-LEER-CTAS THRU 2500-LEER-CTA-FIN.
-           IF COD-CLI = COD-CLI-ING
-               MOVE 1 TO ENCONTRADO
-               MOVE 1 TO FIN-ARCH
+           IF FIN-ARCH NOT = 1
+               IF COD-CLI >= COD-CLI-DESDE AND COD-CLI <= COD-CLI-HASTA
+                   ADD 1 TO CANT-ENCONTRADOS
+                   MOVE 1 TO ENCONTRADO
+                   DISPLAY 'Nombre: ' NOMBRE-CLI
+                   DISPLAY 'Número: ' COD-CLI
+                   DISPLAY 'Monto: ' MCTA
+               END-IF
            END-IF.
        2100-COMPARAR-NOMBRE-FIN.
 
