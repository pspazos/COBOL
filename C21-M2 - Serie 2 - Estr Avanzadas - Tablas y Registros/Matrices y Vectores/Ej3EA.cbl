@@ -1,207 +1,109 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01  MATRIZ.
-               02  FILAS   OCCURS 5 TIMES.
-                   03  COLUMNAS  OCCURS 5 TIMES.
-                       04 ITEM1 PIC 9(2).
-                       04 FILLER PIC X(1) VALUE ' '.
-           01 IND1 PIC 9(2).
-           01 IND2 PIC 9(2).
-           01 NUM1 PIC 9(2).
-           01 NUM2 PIC 9(1).
-           01 FILA1 PIC 9(2).
-           01 FILA2 PIC 9(2).
-           01 FILA3 PIC 9(2).
-           01 FILA4 PIC 9(2).
-           01 FILA5 PIC 9(2).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      * Inicializo índices.
-            ADD 1 TO IND1.
-            ADD 1 TO IND2.
-            ADD 1 TO NUM1.
-            ADD 1 TO NUM2.
-      * Cargo números Fila 1.
-            DISPLAY 'Columna 1: '
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-
-      *Guardo índice de fila para mostrar la matriz al final.
-            MOVE IND2 TO FILA1.
-
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            DISPLAY ' '.
-      * Cambio valor de índices.
-            ADD 1 TO IND2.
-            MOVE 1 TO IND1.
-      * Cargo números Fila 2.
-            DISPLAY 'Columna 2: '
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-
-      *Guardo índice de fila para mostrar la matriz al final.
-            MOVE IND2 TO FILA2.
-
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            DISPLAY ' '.
-      * Cambio valor de índices.
-            ADD 1 TO IND2.
-            MOVE 1 TO IND1.
-      * Cargo números Fila 3.
-            DISPLAY 'Columna 3: '
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-
-      *Guardo índice de fila para mostrar la matriz al final.
-            MOVE IND2 TO FILA3.
-
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            DISPLAY ' '.
-      * Cambio valor de índices.
-            ADD 1 TO IND2.
-            MOVE 1 TO IND1.
-      * Cargo números Fila 4.
-            DISPLAY 'Columna 4: '
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-
-      *Guardo índice de fila para mostrar la matriz al final.
-            MOVE IND2 TO FILA4.
-
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            DISPLAY ' '.
-      * Cambio valor de índices.
-            ADD 1 TO IND2.
-            MOVE 1 TO IND1.
-      * Cargo números Fila 5.
-            DISPLAY 'Columna 5: '
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            ADD 1 TO IND1.
-            COMPUTE NUM1 = NUM1 + NUM2.
-            MOVE NUM1 TO ITEM1(IND1,IND2).
-
-      *Guardo índice de fila para mostrar la matriz al final.
-            MOVE IND2 TO FILA5.
-
-            DISPLAY COLUMNAS(IND1,IND2).
-
-            DISPLAY ' '.
-            DISPLAY 'Matriz: '
-            DISPLAY FILAS(FILA1).
-            DISPLAY FILAS(FILA2).
-            DISPLAY FILAS(FILA3).
-            DISPLAY FILAS(FILA4).
-            DISPLAY FILAS(FILA5).
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRILLA ASSIGN TO '..\GRILLA'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRILLA.
+       01  REG-FILA.
+           02 CELDA-F OCCURS 5 TIMES PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+           01  MATRIZ.
+               02  FILAS   OCCURS 5 TIMES.
+                   03  COLUMNAS  OCCURS 5 TIMES.
+                       04 ITEM1 PIC 9(2).
+                       04 FILLER PIC X(1) VALUE ' '.
+           01 IND1 PIC 9(2).
+           01 IND2 PIC 9(2).
+
+           01 FS-STATUS PIC X(2).
+               88 FS-STATUS-OK VALUE '00'.
+               88 FS-STATUS-EOF VALUE '10'.
+           01 FIN-ARCH PIC 9 VALUE 0.
+           01 CANT-FILAS PIC 9(2) VALUE 0.
+           01 WS-GRILLA-ABIERTO PIC X VALUE 'N'.
+               88 GRILLA-ABIERTO VALUE 'S'.
+
+           01 TOTAL-FILA OCCURS 5 TIMES PIC 9(4).
+           01 TOTAL-COLUMNA OCCURS 5 TIMES PIC 9(4).
+           01 TOTAL-GENERAL PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-CARGAR-MATRIZ UNTIL FIN-ARCH = 1
+                                          OR CANT-FILAS = 5.
+           PERFORM 3000-CALCULAR-TOTALES.
+           PERFORM 4000-REPORTAR.
+           PERFORM 9000-FINAL.
+
+       1000-INICIO.
+           OPEN INPUT GRILLA.
+           IF NOT FS-STATUS-OK
+               DISPLAY 'ERROR EN OPEN GRILLA: ' FS-STATUS
+               MOVE 1 TO FIN-ARCH
+           ELSE
+               SET GRILLA-ABIERTO TO TRUE
+           END-IF.
+
+       2000-CARGAR-MATRIZ.
+           READ GRILLA AT END MOVE 1 TO FIN-ARCH.
+           IF NOT FS-STATUS-OK AND NOT FS-STATUS-EOF
+               DISPLAY 'ERROR EN READ GRILLA: ' FS-STATUS
+               MOVE 1 TO FIN-ARCH
+           END-IF.
+
+           IF FIN-ARCH NOT = 1
+               ADD 1 TO CANT-FILAS
+               PERFORM VARYING IND2 FROM 1 BY 1 UNTIL IND2 > 5
+                   MOVE CELDA-F(IND2) TO ITEM1(CANT-FILAS, IND2)
+               END-PERFORM
+           END-IF.
+
+       3000-CALCULAR-TOTALES.
+           PERFORM VARYING IND1 FROM 1 BY 1 UNTIL IND1 > 5
+               PERFORM VARYING IND2 FROM 1 BY 1 UNTIL IND2 > 5
+                   ADD ITEM1(IND1, IND2) TO TOTAL-FILA(IND1)
+                   ADD ITEM1(IND1, IND2) TO TOTAL-COLUMNA(IND2)
+                   ADD ITEM1(IND1, IND2) TO TOTAL-GENERAL
+               END-PERFORM
+           END-PERFORM.
+
+       4000-REPORTAR.
+           DISPLAY 'Matriz: '
+           PERFORM VARYING IND1 FROM 1 BY 1 UNTIL IND1 > 5
+               DISPLAY FILAS(IND1)
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY 'Totales por fila: '
+           PERFORM VARYING IND1 FROM 1 BY 1 UNTIL IND1 > 5
+               DISPLAY 'Fila ' IND1 ': ' TOTAL-FILA(IND1)
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY 'Totales por columna: '
+           PERFORM VARYING IND2 FROM 1 BY 1 UNTIL IND2 > 5
+               DISPLAY 'Columna ' IND2 ': ' TOTAL-COLUMNA(IND2)
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY 'Total general: ' TOTAL-GENERAL.
+
+       9000-FINAL.
+           IF GRILLA-ABIERTO
+               CLOSE GRILLA
+           END-IF.
+           STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
