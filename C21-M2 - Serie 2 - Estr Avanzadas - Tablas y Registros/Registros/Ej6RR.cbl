@@ -6,8 +6,28 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONAS ASSIGN TO '..\PERSIX'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS DNI-P
+           FILE STATUS IS FS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PERSONAS.
+       01  REG-PERSONA.
+           02 DNI-P PIC 9(8).
+           02 NOMBRE-P PIC X(50).
+           02 APELLIDO-P PIC X(50).
+           02 TELEFONO-P PIC 9(15).
+           02 DIRECCION-P PIC X(50).
+           02 ESTADO-CIVIL-P PIC X(10).
+           02 HIJOS-P PIC X(2).
+           02 GRUPO-FACTOR-SANGRE-P.
+               03 GRUPO-P PIC X(1).
+               03 FACTOR-P PIC X(1).
        WORKING-STORAGE SECTION.
            01 PERSONA.
                02 NOMBRE PIC X(50).
@@ -20,8 +40,68 @@
                02 GRUPO-FACTOR-SANGRE.
                    03 GRUPO PIC X(1).
                    03 FACTOR PIC X(1).
+
+           01 FS-STATUS PIC X(2).
+               88 FS-STATUS-OK VALUE '00'.
+               88 FS-STATUS-NOENC VALUE '23'.
+               88 FS-STATUS-NOFILE VALUE '35'.
+           01 WS-MODO PIC X.
+               88 WS-MODO-ALTA VALUE 'A'.
+               88 WS-MODO-CONSULTA VALUE 'C'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY 'Modo (A=Alta, C=Consulta): '.
+            ACCEPT WS-MODO.
+
+            OPEN I-O PERSONAS.
+            IF FS-STATUS-NOFILE
+                OPEN OUTPUT PERSONAS
+                IF NOT FS-STATUS-OK
+                    DISPLAY 'ERROR AL CREAR PERSONAS: '
+                            FS-STATUS
+                    STOP RUN
+                END-IF
+                CLOSE PERSONAS
+                OPEN I-O PERSONAS
+            END-IF.
+            IF NOT FS-STATUS-OK
+                DISPLAY 'ERROR AL ABRIR ARCHIVO PERSONAS: ' FS-STATUS
+                STOP RUN
+            END-IF.
+
+            IF WS-MODO-CONSULTA
+                PERFORM 2000-CONSULTAR-PERSONA
+            ELSE
+                PERFORM 1000-ALTA-PERSONA
+            END-IF.
+
+            CLOSE PERSONAS.
+            STOP RUN.
+
+       2000-CONSULTAR-PERSONA.
+            DISPLAY 'Ingrese el DNI a consultar: '.
+            ACCEPT DNI-P.
+            READ PERSONAS.
+            IF FS-STATUS-NOENC
+                DISPLAY 'No existe una persona con ese DNI.'
+            ELSE
+                IF NOT FS-STATUS-OK
+                    DISPLAY 'ERROR EN READ: ' FS-STATUS
+                ELSE
+                    DISPLAY ' '
+                    DISPLAY 'Nombre: ' NOMBRE-P
+                    DISPLAY 'Apellido: ' APELLIDO-P
+                    DISPLAY 'DNI: ' DNI-P
+                    DISPLAY 'Teléfono: ' TELEFONO-P
+                    DISPLAY 'Dirección: ' DIRECCION-P
+                    DISPLAY 'Estado civil: ' ESTADO-CIVIL-P
+                    DISPLAY 'Hijos: ' HIJOS-P
+                    DISPLAY 'Grupo sanguíneo: ' GRUPO-P
+                    DISPLAY 'Factor sanguíneo: ' FACTOR-P
+                END-IF
+            END-IF.
+
+       1000-ALTA-PERSONA.
             DISPLAY 'Ingrese su nombre: '.
             ACCEPT NOMBRE.
 
@@ -81,5 +161,18 @@
             DISPLAY 'Grupo sanguíneo: ' GRUPO.
             DISPLAY 'Factor sanguíneo: ' FACTOR.
 
-            STOP RUN.
+            MOVE DNI TO DNI-P
+            MOVE NOMBRE TO NOMBRE-P
+            MOVE APELLIDO TO APELLIDO-P
+            MOVE TELEFONO TO TELEFONO-P
+            MOVE DIRECCION TO DIRECCION-P
+            MOVE ESTADO-CIVIL TO ESTADO-CIVIL-P
+            MOVE HIJOS TO HIJOS-P
+            MOVE GRUPO TO GRUPO-P
+            MOVE FACTOR TO FACTOR-P
+            WRITE REG-PERSONA
+            IF NOT FS-STATUS-OK
+                DISPLAY 'ERROR AL GRABAR PERSONA: ' FS-STATUS
+            END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
