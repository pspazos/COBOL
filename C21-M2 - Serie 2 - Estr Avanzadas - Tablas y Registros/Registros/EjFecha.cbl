@@ -17,6 +17,11 @@
            01 DIA PIC 9(2).
            01 MES PIC 9(2).
            01 ANIO PIC 9(2).
+
+           01 WS-ANIO-4 PIC 9(4).
+           01 WS-DIAS-MES PIC 9(2).
+           01 WS-FECHA-VALIDA PIC X VALUE 'S'.
+               88 FECHA-ES-VALIDA VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       * Recibo  una fecha con formato DDMMAA, y la quiero mostrar como DD/MM/AA.
@@ -35,9 +40,42 @@
             ACCEPT ANIO.
             MOVE ANIO TO ANIO2.
 
+            PERFORM 1000-VALIDAR-FECHA.
+
             DISPLAY 'Fecha en formato DDMMAA: ' DIA MES ANIO.
 
-            DISPLAY 'Fecha en DD/MM/AA: ' DIA2 '/' MES2 '/' ANIO2.
+            IF FECHA-ES-VALIDA
+                DISPLAY 'Fecha en DD/MM/AA: ' DIA2 '/' MES2 '/' ANIO2
+            ELSE
+                DISPLAY 'Fecha invalida: ' DIA2 '/' MES2 '/' ANIO2
+            END-IF.
 
             STOP RUN.
+
+       1000-VALIDAR-FECHA.
+           MOVE 'S' TO WS-FECHA-VALIDA
+
+           IF MES < 1 OR MES > 12
+               MOVE 'N' TO WS-FECHA-VALIDA
+           ELSE
+               COMPUTE WS-ANIO-4 = 2000 + ANIO
+               EVALUATE MES
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DIAS-MES
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DIAS-MES
+                   WHEN 2
+                       IF FUNCTION MOD(WS-ANIO-4, 400) = 0 OR
+                          (FUNCTION MOD(WS-ANIO-4, 4) = 0 AND
+                           FUNCTION MOD(WS-ANIO-4, 100) NOT = 0)
+                           MOVE 29 TO WS-DIAS-MES
+                       ELSE
+                           MOVE 28 TO WS-DIAS-MES
+                       END-IF
+               END-EVALUATE
+
+               IF DIA < 1 OR DIA > WS-DIAS-MES
+                   MOVE 'N' TO WS-FECHA-VALIDA
+               END-IF
+           END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
