@@ -14,6 +14,8 @@
                02 OPERADOR  PIC X(1).
                02 NUM2      PIC 9(4).
                02 RESULTADO PIC 9(5).
+           01 WS-ERROR-CALCULO PIC X VALUE 'N'.
+               88 HAY-ERROR-CALCULO VALUE 'S'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY 'Ingrese tipo de operación: '.
@@ -31,21 +33,42 @@
 
             IF OPERADOR = '+'
                 COMPUTE RESULTADO = NUM1 + NUM2
+                    ON SIZE ERROR
+                        MOVE 'S' TO WS-ERROR-CALCULO
+                END-COMPUTE
             END-IF.
 
             IF OPERADOR = '-'
                 COMPUTE RESULTADO = NUM1 - NUM2
+                    ON SIZE ERROR
+                        MOVE 'S' TO WS-ERROR-CALCULO
+                END-COMPUTE
             END-IF.
 
             IF OPERADOR = '*'
                 COMPUTE RESULTADO = NUM1 * NUM2
+                    ON SIZE ERROR
+                        MOVE 'S' TO WS-ERROR-CALCULO
+                END-COMPUTE
             END-IF.
 
             IF OPERADOR = '/'
-                COMPUTE RESULTADO = NUM1 / NUM2
+                IF NUM2 = 0
+                    MOVE 'S' TO WS-ERROR-CALCULO
+                ELSE
+                    COMPUTE RESULTADO = NUM1 / NUM2
+                        ON SIZE ERROR
+                            MOVE 'S' TO WS-ERROR-CALCULO
+                    END-COMPUTE
+                END-IF
             END-IF.
 
-            DISPLAY 'Resultado de la operación: ' RESULTADO.
+            IF HAY-ERROR-CALCULO
+                DISPLAY 'No se puede calcular: división por cero u '
+                        'operación fuera de rango.'
+            ELSE
+                DISPLAY 'Resultado de la operación: ' RESULTADO
+            END-IF.
 
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
